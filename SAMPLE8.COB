@@ -17,7 +17,14 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDIN ASSIGN TO "STUDREC.TXT".
+      *  SORTED WORK FILE - ROSTER IS PROCESSED IN COURSE, THEN
+      *  STUDENT NAME, SEQUENCE INSTEAD OF RAW DATA-ENTRY ORDER.
+           SELECT STUD-SORT-OUT ASSIGN TO "STUDRECS.TXT".
+           SELECT SORT-WORK ASSIGN TO "SRTWK03".
            SELECT STUDOUT ASSIGN TO "STUDREP.TXT".
+      *  SHARED RUN LOG - EVERY BATCH REPORT APPENDS ONE LINE HERE
+      *  WITH ITS JOB NAME, RUN DATE/TIME, AND RECORDS READ/WRITTEN.
+           SELECT RUN-LOG ASSIGN TO "RUNLOG.TXT".
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,6 +38,24 @@
            05 CRS PIC X(5).
            05 YR PIC 9.
            05 SEC PIC 9.
+       FD  STUD-SORT-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 42 CHARACTERS
+           DATA RECORD IS STUDREC-S.
+       01  STUDREC-S.
+           05 STUDNO-S PIC X(15).
+           05 STUDNA-S PIC X(20).
+           05 CRS-S PIC X(5).
+           05 YR-S PIC 9.
+           05 SEC-S PIC 9.
+       SD  SORT-WORK
+           DATA RECORD IS SORT-REC.
+       01  SORT-REC.
+           05 SORT-STUDNO PIC X(15).
+           05 SORT-STUDNA PIC X(20).
+           05 SORT-CRS PIC X(5).
+           05 SORT-YR PIC 9.
+           05 SORT-SEC PIC 9.
 
        FD  STUDOUT
            LABEL RECORD IS OMITTED
@@ -48,13 +73,29 @@
            05 FILLER PIC X(10).
            05 SECT PIC 9.
            05 FILLER PIC X(4).
-           
+       FD  RUN-LOG
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS RUNLOG-REC.
+       01  RUNLOG-REC.
+           05 RL-JOBNAME PIC X(15).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-RECS-READ PIC 9(6).
+           05 RL-RECS-WRITTEN PIC 9(6).
+
        WORKING-STORAGE SECTION.
        01  OTHERS.
            05 EOF PIC A VALUE 'N'.
            05 TOT-BSIT PIC 99 VALUE 0.
            05 TOT-BSCS PIC 99 VALUE 0.
            05 TOT-BSIS PIC 99 VALUE 0.
+           05 TOT-OTHR PIC 99 VALUE 0.
+           05 SUB PIC 99 VALUE 0.
+       01  YR-COUNTS.
+           05 YR-CNT PIC 99 VALUE 0 OCCURS 10 TIMES.
+       01  SEC-COUNTS.
+           05 SEC-CNT PIC 99 VALUE 0 OCCURS 10 TIMES.
        01  HEADER1.
            05 FILLER PIC X(3).
            05 FILLER PIC X(14) VALUE 'STUDENT NUMBER'.
@@ -78,6 +119,22 @@
            05 FILLER PIC X(3).
            05 FILLER PIC X(30) VALUE 'TOTAL NUMBER OF BSIS STUDENT: '.
            05 T-IS PIC 99.
+       01  HEADER5.
+           05 FILLER PIC X(3).
+           05 FILLER PIC X(30) VALUE 'TOTAL NUMBER OF OTHER STUDENT:'.
+           05 T-OT PIC 99.
+       01  YR-LINE.
+           05 FILLER PIC X(3).
+           05 FILLER PIC X(17) VALUE 'YEAR LEVEL TOTAL '.
+           05 YR-LINE-YR PIC 9.
+           05 FILLER PIC X(3) VALUE ' : '.
+           05 YR-LINE-CNT PIC Z9.
+       01  SEC-LINE.
+           05 FILLER PIC X(3).
+           05 FILLER PIC X(17) VALUE 'SECTION TOTAL    '.
+           05 SEC-LINE-SEC PIC 9.
+           05 FILLER PIC X(3) VALUE ' : '.
+           05 SEC-LINE-CNT PIC Z9.
 
        SCREEN SECTION.
        01  SCR.
@@ -85,38 +142,78 @@
 
        PROCEDURE DIVISION.
        MAIN-RTN.
-           OPEN INPUT STUDIN
+           SORT SORT-WORK ON ASCENDING KEY SORT-CRS SORT-STUDNA
+               USING STUDIN
+               GIVING STUD-SORT-OUT.
+           OPEN INPUT STUD-SORT-OUT
                 OUTPUT STUDOUT.
            DISPLAY SCR.
            DISPLAY HEADER1.
-           READ STUDIN AT END MOVE 'Y' TO EOF.
+           READ STUD-SORT-OUT AT END MOVE 'Y' TO EOF.
            PERFORM READ-RECORD-RTN UNTIL EOF IS EQUAL TO 'Y'.
            PERFORM FINAL-RTN.
-           CLOSE STUDIN, STUDOUT.
+           CLOSE STUD-SORT-OUT, STUDOUT.
+           PERFORM LOG-RUN-RTN.
            STOP RUN.
+      *  APPEND ONE LINE TO THE SHARED RUN LOG FOR THIS JOB'S RUN.
+       LOG-RUN-RTN.
+           MOVE 'SAMPLE4        ' TO RL-JOBNAME.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           COMPUTE RL-RECS-READ = TOT-BSIT + TOT-BSCS + TOT-BSIS
+               + TOT-OTHR.
+           MOVE RL-RECS-READ TO RL-RECS-WRITTEN.
+           OPEN EXTEND RUN-LOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUN-LOG.
        READ-RECORD-RTN.
            PERFORM DISPLAY-RTN.
-           IF CRS IS EQUAL TO 'BSIT'
+           IF CRS-S IS EQUAL TO 'BSIT'
               ADD 1 TO TOT-BSIT
-           ELSE IF CRS IS EQUAL TO 'BSCS'
+           ELSE IF CRS-S IS EQUAL TO 'BSCS'
               ADD 1 TO TOT-BSCS
-           ELSE ADD 1 TO TOT-BSIS.
-           READ STUDIN AT END MOVE 'Y' TO EOF.
+           ELSE IF CRS-S IS EQUAL TO 'BSIS'
+              ADD 1 TO TOT-BSIS
+           ELSE ADD 1 TO TOT-OTHR.
+           COMPUTE SUB = YR-S + 1.
+           ADD 1 TO YR-CNT (SUB).
+           COMPUTE SUB = SEC-S + 1.
+           ADD 1 TO SEC-CNT (SUB).
+           READ STUD-SORT-OUT AT END MOVE 'Y' TO EOF.
        DISPLAY-RTN.
-           MOVE STUDNO TO STUDNUM.
-           MOVE STUDNA TO STUDNAME.
-           MOVE CRS TO COURSE.
-           MOVE YR TO YEAR.
-           MOVE SEC TO SECT.
+           MOVE STUDNO-S TO STUDNUM.
+           MOVE STUDNA-S TO STUDNAME.
+           MOVE CRS-S TO COURSE.
+           MOVE YR-S TO YEAR.
+           MOVE SEC-S TO SECT.
            WRITE REP-OUT.
            DISPLAY REP-OUT.
        FINAL-RTN.
            MOVE TOT-BSIT TO T-IT.
            MOVE TOT-BSCS TO T-CS.
            MOVE TOT-BSIS TO T-IS.
-           WRITE HEADER2.
-           WRITE HEADER3.
-           WRITE HEADER4.
+           MOVE TOT-OTHR TO T-OT.
+           WRITE REP-OUT FROM HEADER2.
+           WRITE REP-OUT FROM HEADER3.
+           WRITE REP-OUT FROM HEADER4.
+           WRITE REP-OUT FROM HEADER5.
            DISPLAY HEADER2.
            DISPLAY HEADER3.
            DISPLAY HEADER4.
+           DISPLAY HEADER5.
+           PERFORM PRINT-YR-RTN VARYING SUB FROM 1 BY 1
+              UNTIL SUB > 10.
+           PERFORM PRINT-SEC-RTN VARYING SUB FROM 1 BY 1
+              UNTIL SUB > 10.
+       PRINT-YR-RTN.
+           IF YR-CNT (SUB) IS GREATER THAN ZERO
+              COMPUTE YR-LINE-YR = SUB - 1
+              MOVE YR-CNT (SUB) TO YR-LINE-CNT
+              WRITE REP-OUT FROM YR-LINE
+              DISPLAY YR-LINE.
+       PRINT-SEC-RTN.
+           IF SEC-CNT (SUB) IS GREATER THAN ZERO
+              COMPUTE SEC-LINE-SEC = SUB - 1
+              MOVE SEC-CNT (SUB) TO SEC-LINE-CNT
+              WRITE REP-OUT FROM SEC-LINE
+              DISPLAY SEC-LINE.
