@@ -5,6 +5,11 @@
        FILE-CONTROL.
            SELECT SALESMANFILE ASSIGN TO "SALESMAN.TXT"
            ORGANIZATION IS SEQUENTIAL.
+      *  SCRATCH COPY USED BY CHANGE-RTN/DELETE-RTN TO REWRITE
+      *  SALESMANFILE WITH ONE RECORD EDITED OR REMOVED, SAME SWAP
+      *  IDIOM AS EMPMAINT-TXT'S EMP-SCRATCH.
+           SELECT SALESMANFILE2 ASSIGN TO "SALESMANN.TXT"
+           ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD SALESMANFILE.
@@ -15,39 +20,263 @@
          02 Q2SALE PIC 9(5)V99.
          02 Q3SALE PIC 9(5)V99.
          02 Q4SALE PIC 9(5)V99.
+       FD SALESMANFILE2.
+         01 SALESMANDETAILS2.
+         02 SALESNUM2 PIC X(12).
+         02 SALESNAME2 PIC X(20).
+         02 Q1SALE2 PIC 9(5)V99.
+         02 Q2SALE2 PIC 9(5)V99.
+         02 Q3SALE2 PIC 9(5)V99.
+         02 Q4SALE2 PIC 9(5)V99.
        WORKING-STORAGE SECTION.
          01 ANSWER PIC A VALUE 'Y'.
          01 EOF-SWITCH PIC X VALUE 'N'.
+         01 CHOICE PIC X VALUE SPACE.
+         01 KEY-SALESNUM PIC X(12).
+         01 FOUND-SW PIC X(3) VALUE 'NO'.
+         01 DUP-SW PIC X(3) VALUE 'NO'.
+      *  ENTRY VALIDATION - EACH QUARTER FIGURE IS ACCEPTED INTO
+      *  Q-EDIT-WS FIRST SO IT CAN BE CHECKED IS NUMERIC BEFORE IT
+      *  GOES INTO THE REAL FIELD; SALESNUM/SALESNAME JUST CAN'T BE
+      *  LEFT BLANK.
+         01 Q-EDIT-WS PIC X(7).
+         01 VALID-SW PIC X(3) VALUE 'NO'.
+      *  ANNUAL TOTAL AND QUARTER-OVER-QUARTER PERCENT CHANGE,
+      *  RECOMPUTED FOR EACH RECORD SHOWN BY VIEW-RTN.
+         01 ANNUAL-TOTAL-WS PIC 9(7)V99.
+         01 Q2-CHG-WS PIC +ZZ9.99.
+         01 Q3-CHG-WS PIC +ZZ9.99.
+         01 Q4-CHG-WS PIC +ZZ9.99.
 
        PROCEDURE DIVISION.
        MAIN-RTN.
+           PERFORM MENU-RTN UNTIL CHOICE = 'Q'.
+           DISPLAY "EXITING SALESMAN FILE MAINTENANCE.".
+           STOP RUN.
+
+       MENU-RTN.
+           DISPLAY " ".
+           DISPLAY "SALESMAN FILE MAINTENANCE".
+           DISPLAY "  (A)DD A NEW SALESMAN".
+           DISPLAY "  (C)HANGE AN EXISTING SALESMAN".
+           DISPLAY "  (D)ELETE AN EXISTING SALESMAN".
+           DISPLAY "  (V)IEW ALL SALESMEN".
+           DISPLAY "  (Q)UIT".
+           DISPLAY "ENTER YOUR CHOICE: ".
+           ACCEPT CHOICE.
+           EVALUATE CHOICE
+               WHEN 'A' PERFORM ADD-RTN
+               WHEN 'C' PERFORM CHANGE-RTN
+               WHEN 'D' PERFORM DELETE-RTN
+               WHEN 'V' PERFORM VIEW-RTN
+               WHEN 'Q' CONTINUE
+               WHEN OTHER DISPLAY "INVALID CHOICE, TRY AGAIN."
+           END-EVALUATE.
+
+       ADD-RTN.
+           MOVE 'Y' TO ANSWER.
            OPEN EXTEND SALESMANFILE.
            PERFORM INPUT-RTN UNTIL ANSWER = 'N'.
            CLOSE SALESMANFILE.
+
+       VIEW-RTN.
+           MOVE 'N' TO EOF-SWITCH.
            PERFORM 100-INITIALIZE.
            PERFORM 200-PROCESS-RECORDS
                UNTIL EOF-SWITCH = 'Y'.
-           CLOSE SALESMANFILE
-           STOP RUN.
+           CLOSE SALESMANFILE.
+
+      *  CHANGE AN EXISTING SALESMAN'S NAME/QUARTERLY FIGURES BY
+      *  SALESNUM.
+       CHANGE-RTN.
+           DISPLAY "ENTER SALESMAN NUMBER TO CHANGE: ".
+           ACCEPT KEY-SALESNUM.
+           MOVE 'NO' TO FOUND-SW.
+           MOVE 'N' TO EOF-SWITCH.
+           OPEN INPUT SALESMANFILE
+               OUTPUT SALESMANFILE2.
+           READ SALESMANFILE AT END MOVE 'Y' TO EOF-SWITCH.
+           PERFORM CHANGE-COPY-RTN UNTIL EOF-SWITCH = 'Y'.
+           CLOSE SALESMANFILE, SALESMANFILE2.
+           IF FOUND-SW = 'NO'
+               DISPLAY "SALESMAN NUMBER NOT FOUND, NO CHANGE MADE."
+           ELSE
+               PERFORM SWAP-RTN
+               DISPLAY "RECORD CHANGED."
+           END-IF.
+       CHANGE-COPY-RTN.
+           IF SALESNUM = KEY-SALESNUM
+               MOVE 'YES' TO FOUND-SW
+               DISPLAY "ENTER NEW SALESMAN NAME: "
+               ACCEPT SALESNAME
+               MOVE 'NO' TO VALID-SW
+               PERFORM GET-Q1SALE-RTN UNTIL VALID-SW = 'YES'
+               MOVE 'NO' TO VALID-SW
+               PERFORM GET-Q2SALE-RTN UNTIL VALID-SW = 'YES'
+               MOVE 'NO' TO VALID-SW
+               PERFORM GET-Q3SALE-RTN UNTIL VALID-SW = 'YES'
+               MOVE 'NO' TO VALID-SW
+               PERFORM GET-Q4SALE-RTN UNTIL VALID-SW = 'YES'
+           END-IF.
+           MOVE SALESNUM TO SALESNUM2.
+           MOVE SALESNAME TO SALESNAME2.
+           MOVE Q1SALE TO Q1SALE2.
+           MOVE Q2SALE TO Q2SALE2.
+           MOVE Q3SALE TO Q3SALE2.
+           MOVE Q4SALE TO Q4SALE2.
+           WRITE SALESMANDETAILS2.
+           READ SALESMANFILE AT END MOVE 'Y' TO EOF-SWITCH.
+
+      *  DELETE AN EXISTING SALESMAN BY SALESNUM.
+       DELETE-RTN.
+           DISPLAY "ENTER SALESMAN NUMBER TO DELETE: ".
+           ACCEPT KEY-SALESNUM.
+           MOVE 'NO' TO FOUND-SW.
+           MOVE 'N' TO EOF-SWITCH.
+           OPEN INPUT SALESMANFILE
+               OUTPUT SALESMANFILE2.
+           READ SALESMANFILE AT END MOVE 'Y' TO EOF-SWITCH.
+           PERFORM DELETE-COPY-RTN UNTIL EOF-SWITCH = 'Y'.
+           CLOSE SALESMANFILE, SALESMANFILE2.
+           IF FOUND-SW = 'NO'
+               DISPLAY "SALESMAN NUMBER NOT FOUND, NO DELETION MADE."
+           ELSE
+               PERFORM SWAP-RTN
+               DISPLAY "RECORD DELETED."
+           END-IF.
+       DELETE-COPY-RTN.
+           IF SALESNUM = KEY-SALESNUM
+               MOVE 'YES' TO FOUND-SW
+           ELSE
+               MOVE SALESNUM TO SALESNUM2
+               MOVE SALESNAME TO SALESNAME2
+               MOVE Q1SALE TO Q1SALE2
+               MOVE Q2SALE TO Q2SALE2
+               MOVE Q3SALE TO Q3SALE2
+               MOVE Q4SALE TO Q4SALE2
+               WRITE SALESMANDETAILS2
+           END-IF.
+           READ SALESMANFILE AT END MOVE 'Y' TO EOF-SWITCH.
+
+      *  COPY THE SCRATCH FILE BACK OVER SALESMAN.TXT SO THE MASTER
+      *  REFLECTS THE CHANGE OR DELETION JUST MADE.
+       SWAP-RTN.
+           MOVE 'N' TO EOF-SWITCH.
+           OPEN INPUT SALESMANFILE2
+               OUTPUT SALESMANFILE.
+           READ SALESMANFILE2 AT END MOVE 'Y' TO EOF-SWITCH.
+           PERFORM SWAP-COPY-RTN UNTIL EOF-SWITCH = 'Y'.
+           CLOSE SALESMANFILE2, SALESMANFILE.
+       SWAP-COPY-RTN.
+           MOVE SALESNUM2 TO SALESNUM.
+           MOVE SALESNAME2 TO SALESNAME.
+           MOVE Q1SALE2 TO Q1SALE.
+           MOVE Q2SALE2 TO Q2SALE.
+           MOVE Q3SALE2 TO Q3SALE.
+           MOVE Q4SALE2 TO Q4SALE.
+           WRITE SALESMANDETAILS.
+           READ SALESMANFILE2 AT END MOVE 'Y' TO EOF-SWITCH.
 
         INPUT-RTN.
+           MOVE SPACES TO SALESNUM.
+           PERFORM GET-SALESNUM-RTN UNTIL SALESNUM NOT = SPACES.
+           MOVE SPACES TO SALESNAME.
+           PERFORM GET-SALESNAME-RTN UNTIL SALESNAME NOT = SPACES.
+           MOVE 'NO' TO VALID-SW.
+           PERFORM GET-Q1SALE-RTN UNTIL VALID-SW = 'YES'.
+           MOVE 'NO' TO VALID-SW.
+           PERFORM GET-Q2SALE-RTN UNTIL VALID-SW = 'YES'.
+           MOVE 'NO' TO VALID-SW.
+           PERFORM GET-Q3SALE-RTN UNTIL VALID-SW = 'YES'.
+           MOVE 'NO' TO VALID-SW.
+           PERFORM GET-Q4SALE-RTN UNTIL VALID-SW = 'YES'.
+           WRITE SALESMANDETAILS.
+           DISPLAY " ".
+           DISPLAY "Do you want to try again (Y/N)? "
+           ACCEPT ANSWER.
+           DISPLAY " ".
+
+       GET-SALESNUM-RTN.
            DISPLAY "ENTER SALESMAN NUMBER: "
            ACCEPT SALESNUM.
+           IF SALESNUM = SPACES
+               DISPLAY "SALESMAN NUMBER CANNOT BE BLANK - TRY AGAIN."
+           ELSE
+               PERFORM CHECK-DUP-RTN
+               IF DUP-SW = 'YES'
+                   DISPLAY "SALESMAN NUMBER ALREADY EXISTS - TRY AGAIN."
+                   MOVE SPACES TO SALESNUM
+               END-IF
+           END-IF.
+
+      *  SCAN THE FILE FOR SALESNUM BEFORE IT'S WRITTEN. SALESMANFILE
+      *  IS CLOSED AND REOPENED INPUT/EXTEND AROUND THE SCAN SINCE
+      *  ADD-RTN HOLDS IT OPEN EXTEND FOR THE DURATION OF INPUT-RTN.
+       CHECK-DUP-RTN.
+           MOVE 'NO' TO DUP-SW.
+           MOVE SALESNUM TO KEY-SALESNUM.
+           CLOSE SALESMANFILE.
+           OPEN INPUT SALESMANFILE.
+           MOVE 'N' TO EOF-SWITCH.
+           READ SALESMANFILE AT END MOVE 'Y' TO EOF-SWITCH.
+           PERFORM CHECK-DUP-COMP
+               UNTIL EOF-SWITCH = 'Y' OR DUP-SW = 'YES'.
+           CLOSE SALESMANFILE.
+           OPEN EXTEND SALESMANFILE.
+           MOVE KEY-SALESNUM TO SALESNUM.
+       CHECK-DUP-COMP.
+           IF SALESNUM = KEY-SALESNUM
+               MOVE 'YES' TO DUP-SW
+           ELSE
+               READ SALESMANFILE AT END MOVE 'Y' TO EOF-SWITCH
+           END-IF.
+
+       GET-SALESNAME-RTN.
            DISPLAY "ENTER SALESMAN NAME: "
            ACCEPT SALESNAME.
+           IF SALESNAME = SPACES
+               DISPLAY "SALESMAN NAME CANNOT BE BLANK - TRY AGAIN."
+           END-IF.
+
+       GET-Q1SALE-RTN.
            DISPLAY "Enter 1ST QUARTER SALES: "
-           ACCEPT Q1SALE.
+           ACCEPT Q-EDIT-WS.
+           IF Q-EDIT-WS IS NUMERIC
+               MOVE 'YES' TO VALID-SW
+               MOVE Q-EDIT-WS TO Q1SALE
+           ELSE
+               DISPLAY "INVALID ENTRY - DIGITS ONLY. TRY AGAIN."
+           END-IF.
+
+       GET-Q2SALE-RTN.
            DISPLAY "Enter 2ND QUARTER SALES: "
-           ACCEPT Q2SALE.
+           ACCEPT Q-EDIT-WS.
+           IF Q-EDIT-WS IS NUMERIC
+               MOVE 'YES' TO VALID-SW
+               MOVE Q-EDIT-WS TO Q2SALE
+           ELSE
+               DISPLAY "INVALID ENTRY - DIGITS ONLY. TRY AGAIN."
+           END-IF.
+
+       GET-Q3SALE-RTN.
            DISPLAY "Enter 3RD QUARTER SALES: "
-           ACCEPT Q3SALE.
+           ACCEPT Q-EDIT-WS.
+           IF Q-EDIT-WS IS NUMERIC
+               MOVE 'YES' TO VALID-SW
+               MOVE Q-EDIT-WS TO Q3SALE
+           ELSE
+               DISPLAY "INVALID ENTRY - DIGITS ONLY. TRY AGAIN."
+           END-IF.
+
+       GET-Q4SALE-RTN.
            DISPLAY "Enter 4TH QUARTER SALES: "
-           ACCEPT Q4SALE.
-           WRITE SALESMANDETAILS.
-           DISPLAY " ".
-           DISPLAY "Do you want to try again (Y/N)? "
-           ACCEPT ANSWER.
-           DISPLAY " ".
+           ACCEPT Q-EDIT-WS.
+           IF Q-EDIT-WS IS NUMERIC
+               MOVE 'YES' TO VALID-SW
+               MOVE Q-EDIT-WS TO Q4SALE
+           ELSE
+               DISPLAY "INVALID ENTRY - DIGITS ONLY. TRY AGAIN."
+           END-IF.
 
        100-INITIALIZE.
            OPEN INPUT SALESMANFILE.
@@ -63,8 +292,37 @@
            DISPLAY "2ND QUARTER SALES ARE: " Q2SALE
            DISPLAY "3RD QUARTER SALES ARE: " Q3SALE
            DISPLAY "4TH QUARTER SALES ARE: " Q4SALE
+           PERFORM COMPUTE-ANNUAL-RTN.
+           DISPLAY "ANNUAL TOTAL SALES: " ANNUAL-TOTAL-WS
+           DISPLAY "Q1 TO Q2 CHANGE: " Q2-CHG-WS "%"
+           DISPLAY "Q2 TO Q3 CHANGE: " Q3-CHG-WS "%"
+           DISPLAY "Q3 TO Q4 CHANGE: " Q4-CHG-WS "%"
            DISPLAY " "
            READ SALESMANFILE
                AT END
                    MOVE "Y" TO EOF-SWITCH
            END-READ.
+
+      *  ANNUAL TOTAL PLUS THE PERCENT CHANGE FROM EACH QUARTER TO
+      *  THE NEXT. A ZERO PRIOR QUARTER LEAVES THE CHANGE AT ZERO
+      *  RATHER THAN DIVIDING BY ZERO.
+       COMPUTE-ANNUAL-RTN.
+           COMPUTE ANNUAL-TOTAL-WS = Q1SALE + Q2SALE + Q3SALE + Q4SALE.
+           IF Q1SALE = 0
+               MOVE 0 TO Q2-CHG-WS
+           ELSE
+               COMPUTE Q2-CHG-WS ROUNDED =
+                   ((Q2SALE - Q1SALE) / Q1SALE) * 100
+           END-IF.
+           IF Q2SALE = 0
+               MOVE 0 TO Q3-CHG-WS
+           ELSE
+               COMPUTE Q3-CHG-WS ROUNDED =
+                   ((Q3SALE - Q2SALE) / Q2SALE) * 100
+           END-IF.
+           IF Q3SALE = 0
+               MOVE 0 TO Q4-CHG-WS
+           ELSE
+               COMPUTE Q4-CHG-WS ROUNDED =
+                   ((Q4SALE - Q3SALE) / Q3SALE) * 100
+           END-IF.
