@@ -0,0 +1,58 @@
+      *  SHARED CODE-VALIDATION REFERENCE TABLES.
+      *
+      *  ONE PLACE FOR EVERY "IS THIS CODE ONE WE RECOGNIZE" LIST IN
+      *  THE SYSTEM - DEPARTMENT CODES (EMPREP-TXT/EMPREP2-TXT), SALES
+      *  AREA CODES (ACTIVITY-3), AND SUBJECT CODES (PROJECT) - SO
+      *  ADDING OR RETIRING A CODE IS DONE HERE ONCE INSTEAD OF IN
+      *  EVERY PROGRAM THAT KNOWS ABOUT IT. COPY THIS MEMBER INTO
+      *  WORKING-STORAGE; THE COPYING PROGRAM SUPPLIES ITS OWN INDEX
+      *  FIELD AND PERFORMS A SMALL FIND- PARAGRAPH TO SCAN WHICHEVER
+      *  TABLE IT NEEDS (SEE EMPREP-TXT'S FIND-DEPT-RTN FOR THE
+      *  PATTERN).
+      *
+      *  DEPARTMENT CODES - EMPREP-TXT AND EMPREP2-TXT.
+       01  DEPT-TABLE-VALUES.
+           05 FILLER PIC X(28) VALUE 'MIS  INFORMATION MANAGEMENT'.
+           05 FILLER PIC X(28) VALUE 'PROD PRODUCTION & SALES    '.
+           05 FILLER PIC X(28) VALUE 'FIN  FINANCE               '.
+           05 FILLER PIC X(28) VALUE 'MKTG MARKETING             '.
+       01  DEPT-TABLE REDEFINES DEPT-TABLE-VALUES.
+           05 DEPT-ENTRY OCCURS 4 TIMES.
+              10 DEPT-CODE PIC X(5).
+              10 DEPT-NAME PIC X(23).
+       01  DEPT-TAB-MAX PIC 99 VALUE 4.
+
+      *  SALES AREA CODES - ACTIVITY-3. KEPT IN AREA-CODE SEQUENCE SO
+      *  ACTIVITY-3'S AREA-BY-AREA SECTIONS (DRIVEN OFF ITS
+      *  ARCODE-SORTED WORK FILE) AND ITS SUMMARY TABLE (WHICH WALKS
+      *  THIS TABLE IN DECLARED ORDER) LINE UP.
+       01  AREA-TABLE-VALUES.
+           05 FILLER PIC X(13) VALUE 'AAlfonso'.
+           05 FILLER PIC X(13) VALUE 'BBacoor'.
+           05 FILLER PIC X(13) VALUE 'DDasmarinas'.
+           05 FILLER PIC X(13) VALUE 'GGen. Trias'.
+           05 FILLER PIC X(13) VALUE 'IImus'.
+           05 FILLER PIC X(13) VALUE 'KKawit'.
+       01  AREA-TABLE REDEFINES AREA-TABLE-VALUES.
+           05 AREA-ENTRY OCCURS 6 TIMES.
+              10 AREA-CODE PIC A.
+              10 AREA-NAME PIC X(12).
+       01  AREA-TAB-MAX PIC 99 VALUE 6.
+
+      *  SUBJECT CODES - PROJECT. UNLIKE DEPARTMENT/AREA, SUBJECT.TXT
+      *  ITSELF IS THE DAY-TO-DAY SOURCE OF WHICH SUBJECTS EXIST; THIS
+      *  LIST IS THE SCHOOL'S OWN CATALOG OF CODES A SUBJECT.TXT ROW
+      *  IS EXPECTED TO USE, SO A TYPO'D OR RETIRED CODE ON SUBJECT.TXT
+      *  CAN BE FLAGGED RATHER THAN SILENTLY ENROLLING STUDENTS INTO IT.
+       01  SUBJ-VALID-TABLE-VALUES.
+           05 FILLER PIC X(10) VALUE 'IT 2001   '.
+           05 FILLER PIC X(10) VALUE 'HIST 1000 '.
+           05 FILLER PIC X(10) VALUE 'NATSCI 100'.
+           05 FILLER PIC X(10) VALUE 'NATSCI 105'.
+           05 FILLER PIC X(10) VALUE 'COMP 2000 '.
+           05 FILLER PIC X(10) VALUE 'IT 2003   '.
+           05 FILLER PIC X(10) VALUE 'MATH 1000 '.
+       01  SUBJ-VALID-TABLE REDEFINES SUBJ-VALID-TABLE-VALUES.
+           05 SUBJ-VALID-ENTRY OCCURS 7 TIMES.
+              10 SUBJ-VALID-CODE PIC X(10).
+       01  SUBJ-VALID-TAB-MAX PIC 99 VALUE 7.
