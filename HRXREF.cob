@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HRSALES-XREF.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN ASSIGN TO "EMPREC.TXT".
+           SELECT SALES-IN ASSIGN TO "SALMAN.TXT".
+           SELECT XREF-OUT ASSIGN TO "HRSALESX.TXT".
+      *  SHARED RUN LOG - EVERY BATCH REPORT APPENDS ONE LINE HERE
+      *  WITH ITS JOB NAME, RUN DATE/TIME, AND RECORDS READ/WRITTEN.
+           SELECT RUN-LOG ASSIGN TO "RUNLOG.TXT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 35 CHARACTERS
+           DATA RECORD IS EMPLOY-LIST.
+       01 EMPLOY-LIST.
+           05 DC PIC X(5).
+           05 EMPNO PIC X(10).
+           05 EMPNA PIC X(20).
+       FD SALES-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS SALESMANDETAILS.
+       01 SALESMANDETAILS.
+           05 ARCODE PIC A.
+           05 SALESNUM PIC X(10).
+           05 SALESNAME PIC X(20).
+           05 SALES PIC 9(5)V99.
+           05 PERIOD-CD PIC X(6).
+       FD XREF-OUT.
+       01 REP-OUT.
+           05 FILLER PIC X(80).
+       FD RUN-LOG
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS RUNLOG-REC.
+       01 RUNLOG-REC.
+           05 RL-JOBNAME PIC X(15).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-RECS-READ PIC 9(6).
+           05 RL-RECS-WRITTEN PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 HDR1.
+           05 FILLER PIC X(20).
+           05 FILLER PIC X(40) VALUE
+              'HR / SALES ROSTER CROSS-REFERENCE REPORT'.
+           05 FILLER PIC X(19).
+       01 HDR2.
+           05 FILLER PIC X(3).
+           05 FILLER PIC X(40) VALUE
+              'SALESNUM WITH NO MATCHING PROD EMPLOYEE'.
+           05 FILLER PIC X(37).
+       01 HDR3.
+           05 FILLER PIC X(3).
+           05 FILLER PIC X(40) VALUE
+              'PROD EMPNO WITH NO MATCHING SALESMAN   '.
+           05 FILLER PIC X(37).
+       01 NONE-LINE.
+           05 FILLER PIC X(3).
+           05 FILLER PIC X(11) VALUE 'NONE FOUND'.
+           05 FILLER PIC X(66).
+       01 XREF-LINE.
+           05 FILLER PIC X(3).
+           05 XR-KEY PIC X(12).
+           05 FILLER PIC X(3).
+           05 XR-NAME PIC X(20).
+           05 FILLER PIC X(42).
+       01 BLNK-LINE.
+           05 FILLER PIC X(80).
+       01 OTHERS.
+           05 SALES-EOF PIC X(3) VALUE 'NO'.
+           05 EMP-EOF PIC X(3) VALUE 'NO'.
+           05 FOUND-SW PIC X(3) VALUE 'NO'.
+           05 SALES-READ-CNT PIC 9(5) VALUE 0.
+           05 EMP-READ-CNT PIC 9(5) VALUE 0.
+           05 XREF-CNT PIC 9(5) VALUE 0.
+      *  SALMAN.TXT CARRIES ONE ROW PER SALESMAN PER PERIOD-CD, SO A
+      *  SALESNUM ALREADY REPORTED THIS RUN IS SKIPPED RATHER THAN
+      *  LISTED AGAIN FOR EACH OF ITS OTHER PERIOD ROWS - SAME
+      *  SEEN-TABLE IDIOM AS PROJECT.COB'S HON-SEEN-TABLE.
+           05 SALES-SEEN-IDX PIC 999 VALUE 0.
+           05 SALES-SEEN-SUB PIC 999 VALUE 0.
+           05 SALES-SEEN-SW PIC X(3) VALUE 'NO'.
+       01 SALES-SEEN-TABLE.
+           05 SALES-SEEN-ENTRY OCCURS 200 TIMES PIC X(10).
+
+       PROCEDURE DIVISION.
+      *  BOTH HALVES OF THE RECONCILIATION RE-OPEN THE OTHER FILE FOR
+      *  EVERY OUTER RECORD, THE SAME NESTED-SCAN IDIOM AS PROJECT.COB'S
+      *  RECONCILE-RTN. THE ROSTERS ARE SMALL ENOUGH THAT A FRESH SCAN
+      *  PER RECORD IS SIMPLER THAN SORTING OR LOADING A TABLE.
+       MAIN-RTN.
+           OPEN OUTPUT XREF-OUT.
+           WRITE REP-OUT FROM HDR1.
+           WRITE REP-OUT FROM BLNK-LINE.
+           PERFORM CHECK-SALES-RTN.
+           PERFORM CHECK-EMP-RTN.
+           CLOSE XREF-OUT.
+           PERFORM LOG-RUN-RTN.
+           DISPLAY 'HR/SALES CROSS-REFERENCE COMPLETE'.
+           DISPLAY 'CHECK HRSALESX.TXT FOR THE OUTPUT'.
+           STOP RUN.
+
+      *  EVERY SALESMAN WITH NO MATCHING EMPNO IN EMPREC.TXT'S PROD
+      *  DEPARTMENT.
+       CHECK-SALES-RTN.
+           WRITE REP-OUT FROM HDR2.
+           MOVE 0 TO XREF-CNT.
+           MOVE 'NO' TO SALES-EOF.
+           OPEN INPUT SALES-IN.
+           READ SALES-IN AT END MOVE 'YES' TO SALES-EOF.
+           PERFORM CHECK-SALES-COMP UNTIL SALES-EOF = 'YES'.
+           CLOSE SALES-IN.
+           IF XREF-CNT = 0
+               WRITE REP-OUT FROM NONE-LINE
+           END-IF.
+           WRITE REP-OUT FROM BLNK-LINE.
+
+       CHECK-SALES-COMP.
+           ADD 1 TO SALES-READ-CNT.
+           PERFORM CHECK-SALES-SEEN-RTN.
+           IF SALES-SEEN-SW = 'NO'
+               PERFORM FIND-EMP-RTN
+               IF FOUND-SW = 'NO'
+                   ADD 1 TO XREF-CNT
+                   MOVE SALESNUM TO XR-KEY
+                   MOVE SALESNAME TO XR-NAME
+                   WRITE REP-OUT FROM XREF-LINE
+               END-IF
+               PERFORM ADD-SALES-SEEN-RTN
+           END-IF.
+           READ SALES-IN AT END MOVE 'YES' TO SALES-EOF.
+
+      *  HAS THIS SALESNUM ALREADY BEEN CHECKED THIS RUN (AN EARLIER
+      *  PERIOD-CD ROW FOR THE SAME SALESMAN)?
+       CHECK-SALES-SEEN-RTN.
+           MOVE 'NO' TO SALES-SEEN-SW.
+           MOVE 1 TO SALES-SEEN-SUB.
+           PERFORM CHECK-SALES-SEEN-COMP
+               UNTIL SALES-SEEN-SUB > SALES-SEEN-IDX
+               OR SALES-SEEN-SW = 'YES'.
+       CHECK-SALES-SEEN-COMP.
+           IF SALES-SEEN-ENTRY (SALES-SEEN-SUB) = SALESNUM
+               MOVE 'YES' TO SALES-SEEN-SW
+           ELSE
+               ADD 1 TO SALES-SEEN-SUB
+           END-IF.
+
+       ADD-SALES-SEEN-RTN.
+           ADD 1 TO SALES-SEEN-IDX.
+           MOVE SALESNUM TO SALES-SEEN-ENTRY (SALES-SEEN-IDX).
+
+      *  DOES EMPREC.TXT HAVE A PROD-DEPARTMENT ROW WHOSE EMPNO
+      *  MATCHES THE CURRENT SALESNUM?
+       FIND-EMP-RTN.
+           MOVE 'NO' TO FOUND-SW.
+           MOVE 'NO' TO EMP-EOF.
+           OPEN INPUT EMP-IN.
+           READ EMP-IN AT END MOVE 'YES' TO EMP-EOF.
+           PERFORM FIND-EMP-COMP UNTIL EMP-EOF = 'YES' OR
+               FOUND-SW = 'YES'.
+           CLOSE EMP-IN.
+
+       FIND-EMP-COMP.
+           IF DC = 'PROD' AND EMPNO = SALESNUM
+               MOVE 'YES' TO FOUND-SW
+           END-IF.
+           READ EMP-IN AT END MOVE 'YES' TO EMP-EOF.
+
+      *  EVERY PROD-DEPARTMENT EMPLOYEE WITH NO MATCHING SALESNUM IN
+      *  THE SALES ROSTER.
+       CHECK-EMP-RTN.
+           WRITE REP-OUT FROM HDR3.
+           MOVE 0 TO XREF-CNT.
+           MOVE 'NO' TO EMP-EOF.
+           OPEN INPUT EMP-IN.
+           READ EMP-IN AT END MOVE 'YES' TO EMP-EOF.
+           PERFORM CHECK-EMP-COMP UNTIL EMP-EOF = 'YES'.
+           CLOSE EMP-IN.
+           IF XREF-CNT = 0
+               WRITE REP-OUT FROM NONE-LINE
+           END-IF.
+           WRITE REP-OUT FROM BLNK-LINE.
+
+       CHECK-EMP-COMP.
+           ADD 1 TO EMP-READ-CNT.
+           IF DC = 'PROD'
+               PERFORM FIND-SALES-RTN
+               IF FOUND-SW = 'NO'
+                   ADD 1 TO XREF-CNT
+                   MOVE EMPNO TO XR-KEY
+                   MOVE EMPNA TO XR-NAME
+                   WRITE REP-OUT FROM XREF-LINE
+               END-IF
+           END-IF.
+           READ EMP-IN AT END MOVE 'YES' TO EMP-EOF.
+
+      *  DOES THE SALES ROSTER HAVE A ROW WHOSE SALESNUM MATCHES THE
+      *  CURRENT PROD EMPNO?
+       FIND-SALES-RTN.
+           MOVE 'NO' TO FOUND-SW.
+           MOVE 'NO' TO SALES-EOF.
+           OPEN INPUT SALES-IN.
+           READ SALES-IN AT END MOVE 'YES' TO SALES-EOF.
+           PERFORM FIND-SALES-COMP UNTIL SALES-EOF = 'YES' OR
+               FOUND-SW = 'YES'.
+           CLOSE SALES-IN.
+
+       FIND-SALES-COMP.
+           IF SALESNUM = EMPNO
+               MOVE 'YES' TO FOUND-SW
+           END-IF.
+           READ SALES-IN AT END MOVE 'YES' TO SALES-EOF.
+
+      *  APPEND ONE LINE TO THE SHARED RUN LOG FOR THIS JOB'S RUN.
+       LOG-RUN-RTN.
+           MOVE 'HRSALES-XREF   ' TO RL-JOBNAME.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           COMPUTE RL-RECS-READ = SALES-READ-CNT + EMP-READ-CNT.
+           MOVE RL-RECS-READ TO RL-RECS-WRITTEN.
+           OPEN EXTEND RUN-LOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUN-LOG.
