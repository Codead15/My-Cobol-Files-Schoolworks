@@ -18,7 +18,14 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDIN ASSIGN TO "STUDREC.TXT".
+      *  SORTED WORK FILE - ROSTER IS PROCESSED IN COURSE, THEN
+      *  STUDENT NAME, SEQUENCE INSTEAD OF RAW DATA-ENTRY ORDER.
+           SELECT STUD-SORT-OUT ASSIGN TO "STUDRECS.TXT".
+           SELECT SORT-WORK ASSIGN TO "SRTWK03".
            SELECT STUDOUT ASSIGN TO "STUDREP.TXT".
+      *  SHARED RUN LOG - EVERY BATCH REPORT APPENDS ONE LINE HERE
+      *  WITH ITS JOB NAME, RUN DATE/TIME, AND RECORDS READ/WRITTEN.
+           SELECT RUN-LOG ASSIGN TO "RUNLOG.TXT".
 
        DATA DIVISION.
        FILE SECTION.
@@ -32,9 +39,37 @@
            05 CRS PIC X(5).
            05 YR PIC 9.
            05 SEC PIC 9.
+       FD  STUD-SORT-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 42 CHARACTERS
+           DATA RECORD IS STUDREC-S.
+       01  STUDREC-S.
+           05 STUDNO-S PIC X(15).
+           05 STUDNA-S PIC X(20).
+           05 CRS-S PIC X(5).
+           05 YR-S PIC 9.
+           05 SEC-S PIC 9.
+       SD  SORT-WORK
+           DATA RECORD IS SORT-REC.
+       01  SORT-REC.
+           05 SORT-STUDNO PIC X(15).
+           05 SORT-STUDNA PIC X(20).
+           05 SORT-CRS PIC X(5).
+           05 SORT-YR PIC 9.
+           05 SORT-SEC PIC 9.
        FD  STUDOUT.
        01  REP-OUT.
            05 FILLER PIC X(80).
+       FD  RUN-LOG
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS RUNLOG-REC.
+       01  RUNLOG-REC.
+           05 RL-JOBNAME PIC X(15).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-RECS-READ PIC 9(6).
+           05 RL-RECS-WRITTEN PIC 9(6).
 
        WORKING-STORAGE SECTION.
        01  OTHERS.
@@ -42,6 +77,18 @@
            05 TOT-BSIT PIC 99 VALUE 0.
            05 TOT-BSCS PIC 99 VALUE 0.
            05 TOT-BSIS PIC 99 VALUE 0.
+           05 TOT-OTHR PIC 99 VALUE 0.
+           05 SUB PIC 99 VALUE 0.
+           05 PAGE-SIZE-WS PIC 99 VALUE 10.
+           05 TOTAL-RECS-WS PIC 9(5) VALUE 0.
+           05 REC-NUM-WS PIC 9(5) VALUE 0.
+           05 DISP-Q-WS PIC 9(5) VALUE 0.
+           05 DISP-R-WS PIC 9(5) VALUE 0.
+           05 PAUSE-KEY-WS PIC X VALUE SPACE.
+       01  YR-COUNTS.
+           05 YR-CNT PIC 99 VALUE 0 OCCURS 10 TIMES.
+       01  SEC-COUNTS.
+           05 SEC-CNT PIC 99 VALUE 0 OCCURS 10 TIMES.
        01  STUDENTS.
            05 FILLER PIC X(5).
            05 STUDNUM PIC X(15).
@@ -77,6 +124,22 @@
            05 FILLER PIC X(3).
            05 FILLER PIC X(30) VALUE 'TOTAL NUMBER OF BSIS STUDENT: '.
            05 T-IS PIC 99.
+       01  HEADER5.
+           05 FILLER PIC X(3).
+           05 FILLER PIC X(30) VALUE 'TOTAL NUMBER OF OTHER STUDENT:'.
+           05 T-OT PIC 99.
+       01  YR-LINE.
+           05 FILLER PIC X(3).
+           05 FILLER PIC X(17) VALUE 'YEAR LEVEL TOTAL '.
+           05 YR-LINE-YR PIC 9.
+           05 FILLER PIC X(3) VALUE ' : '.
+           05 YR-LINE-CNT PIC Z9.
+       01  SEC-LINE.
+           05 FILLER PIC X(3).
+           05 FILLER PIC X(17) VALUE 'SECTION TOTAL    '.
+           05 SEC-LINE-SEC PIC 9.
+           05 FILLER PIC X(3) VALUE ' : '.
+           05 SEC-LINE-CNT PIC Z9.
 
        SCREEN SECTION.
        01  SCR.
@@ -84,36 +147,71 @@
 
        PROCEDURE DIVISION.
        MAIN-RTN.
-           OPEN INPUT STUDIN
+           SORT SORT-WORK ON ASCENDING KEY SORT-CRS SORT-STUDNA
+               USING STUDIN
+               GIVING STUD-SORT-OUT.
+           OPEN INPUT STUD-SORT-OUT
                 OUTPUT STUDOUT.
            DISPLAY SCR.
            WRITE REP-OUT FROM HEADER1.
-           READ STUDIN AT END MOVE 'Y' TO EOF.
+           READ STUD-SORT-OUT AT END MOVE 'Y' TO EOF.
            PERFORM READ-RECORD-RTN UNTIL EOF IS EQUAL TO 'Y'.
            PERFORM FINAL-MOVE-RTN.
-           CLOSE STUDIN, STUDOUT.
+           CLOSE STUD-SORT-OUT, STUDOUT.
+           PERFORM COUNT-RECS-RTN.
            OPEN INPUT STUDOUT.
            MOVE 'N' TO EOF.
            READ STUDOUT AT END MOVE 'Y' TO EOF.
            PERFORM FINAL-DISPLAY-RTN UNTIL EOF IS EQUAL TO 'Y'.
+           PERFORM LOG-RUN-RTN.
 
            STOP RUN.
 
+      *  APPEND ONE LINE TO THE SHARED RUN LOG FOR THIS JOB'S RUN.
+       LOG-RUN-RTN.
+           MOVE 'SAMPLE4        ' TO RL-JOBNAME.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           COMPUTE RL-RECS-READ = TOT-BSIT + TOT-BSCS + TOT-BSIS
+               + TOT-OTHR.
+           MOVE RL-RECS-READ TO RL-RECS-WRITTEN.
+           OPEN EXTEND RUN-LOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUN-LOG.
+
+       COUNT-RECS-RTN.
+           OPEN INPUT STUDOUT.
+           MOVE 'N' TO EOF.
+           READ STUDOUT AT END MOVE 'Y' TO EOF.
+           PERFORM COUNT-RECS-LOOP-RTN UNTIL EOF IS EQUAL TO 'Y'.
+           CLOSE STUDOUT.
+           MOVE 'N' TO EOF.
+
+       COUNT-RECS-LOOP-RTN.
+           ADD 1 TO TOTAL-RECS-WS.
+           READ STUDOUT AT END MOVE 'Y' TO EOF.
+
        READ-RECORD-RTN.
            PERFORM MOVE-RTN.
-           IF CRS IS EQUAL TO 'BSIT'
+           IF CRS-S IS EQUAL TO 'BSIT'
               ADD 1 TO TOT-BSIT
-           ELSE IF CRS IS EQUAL TO 'BSCS'
+           ELSE IF CRS-S IS EQUAL TO 'BSCS'
               ADD 1 TO TOT-BSCS
-           ELSE ADD 1 TO TOT-BSIS.
-           READ STUDIN AT END MOVE 'Y' TO EOF.
+           ELSE IF CRS-S IS EQUAL TO 'BSIS'
+              ADD 1 TO TOT-BSIS
+           ELSE ADD 1 TO TOT-OTHR.
+           COMPUTE SUB = YR-S + 1.
+           ADD 1 TO YR-CNT (SUB).
+           COMPUTE SUB = SEC-S + 1.
+           ADD 1 TO SEC-CNT (SUB).
+           READ STUD-SORT-OUT AT END MOVE 'Y' TO EOF.
 
        MOVE-RTN.
-           MOVE STUDNO TO STUDNUM.
-           MOVE STUDNA TO STUDNAME.
-           MOVE CRS TO COURSE.
-           MOVE YR TO YEAR.
-           MOVE SEC TO SECT.
+           MOVE STUDNO-S TO STUDNUM.
+           MOVE STUDNA-S TO STUDNAME.
+           MOVE CRS-S TO COURSE.
+           MOVE YR-S TO YEAR.
+           MOVE SEC-S TO SECT.
       * invisible printing header 1
            WRITE REP-OUT FROM STUDENTS.
 
@@ -121,10 +219,39 @@
            MOVE TOT-BSIT TO T-IT.
            MOVE TOT-BSCS TO T-CS.
            MOVE TOT-BSIS TO T-IS.
+           MOVE TOT-OTHR TO T-OT.
            WRITE REP-OUT FROM HEADER2.
            WRITE REP-OUT FROM HEADER3.
            WRITE REP-OUT FROM HEADER4.
+           WRITE REP-OUT FROM HEADER5.
+           PERFORM PRINT-YR-RTN VARYING SUB FROM 1 BY 1
+              UNTIL SUB > 10.
+           PERFORM PRINT-SEC-RTN VARYING SUB FROM 1 BY 1
+              UNTIL SUB > 10.
+
+       PRINT-YR-RTN.
+           IF YR-CNT (SUB) IS GREATER THAN ZERO
+              COMPUTE YR-LINE-YR = SUB - 1
+              MOVE YR-CNT (SUB) TO YR-LINE-CNT
+              WRITE REP-OUT FROM YR-LINE.
+
+       PRINT-SEC-RTN.
+           IF SEC-CNT (SUB) IS GREATER THAN ZERO
+              COMPUTE SEC-LINE-SEC = SUB - 1
+              MOVE SEC-CNT (SUB) TO SEC-LINE-CNT
+              WRITE REP-OUT FROM SEC-LINE.
 
        FINAL-DISPLAY-RTN.
+           ADD 1 TO REC-NUM-WS.
+           DISPLAY 'RECORD ' REC-NUM-WS ' OF ' TOTAL-RECS-WS.
            DISPLAY REP-OUT.
+           DIVIDE REC-NUM-WS BY PAGE-SIZE-WS
+               GIVING DISP-Q-WS REMAINDER DISP-R-WS.
+           IF DISP-R-WS IS EQUAL TO ZERO
+              AND REC-NUM-WS IS LESS THAN TOTAL-RECS-WS
+              PERFORM PAUSE-RTN.
            READ STUDOUT AT END MOVE 'Y' TO EOF.
+
+       PAUSE-RTN.
+           DISPLAY 'PRESS ENTER TO CONTINUE...'.
+           ACCEPT PAUSE-KEY-WS.
