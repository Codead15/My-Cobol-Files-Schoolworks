@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *  ONE FILLER LINE PER JOB - JOB NAME, THEN THE COMMAND USED TO
+      *  RUN ITS COMPILED EXECUTABLE. ADDING A JOB TO THE WEEKLY CHAIN
+      *  IS DONE HERE, BY ADDING ONE MORE FILLER LINE AND BUMPING
+      *  JOB-TAB-MAX.
+       01  JOB-TABLE-VALUES.
+           05 FILLER PIC X(27) VALUE 'EMPREP-TXT     ./EMPLY1    '.
+           05 FILLER PIC X(27) VALUE 'EMPREP2-TXT    ./EMPLY2    '.
+           05 FILLER PIC X(27) VALUE 'PROJECT        ./PROJECT   '.
+           05 FILLER PIC X(27) VALUE 'ACTIVITY-3     ./SALESACT  '.
+       01  JOB-TABLE REDEFINES JOB-TABLE-VALUES.
+           05 JOB-ENTRY OCCURS 4 TIMES.
+               10 JOB-NAME PIC X(15).
+               10 JOB-CMD PIC X(12).
+       01  JOB-TAB-MAX PIC 99 VALUE 4.
+       01  JOB-IDX PIC 99 VALUE 1.
+       01  CHAIN-FAILED PIC X VALUE 'N'.
+       01  FAILED-JOB-NAME PIC X(15).
+
+       PROCEDURE DIVISION.
+      *  RUNS THE STANDING WEEKLY REPORT JOBS, ONE AFTER ANOTHER, IN
+      *  THE ORDER THE SHOP EXPECTS THEM: PAYROLL/HR, THEN THE SALES
+      *  ROSTER, THEN THE SCHOOL ENROLLMENT/GRADES MERGE, THEN THE
+      *  SALES ACTIVITY REPORT. EACH JOB IS A SEPARATE COMPILED
+      *  PROGRAM RUN AS AN OS COMMAND, SO A JOB THAT ABENDS DOESN'T
+      *  TAKE THE DRIVER DOWN WITH IT - ITS EXIT STATUS COMES BACK IN
+      *  RETURN-CODE FOR THE DRIVER TO CHECK BEFORE STARTING THE NEXT
+      *  JOB.
+       MAIN-RTN.
+           PERFORM RUN-JOB-RTN VARYING JOB-IDX FROM 1 BY 1
+               UNTIL JOB-IDX > JOB-TAB-MAX OR CHAIN-FAILED = 'Y'.
+           IF CHAIN-FAILED = 'Y'
+               DISPLAY 'BATCH CHAIN STOPPED - ' FAILED-JOB-NAME
+                   ' DID NOT COMPLETE SUCCESSFULLY'
+           ELSE
+               DISPLAY 'ALL WEEKLY JOBS COMPLETED SUCCESSFULLY'
+           END-IF.
+           STOP RUN.
+
+      *  RUN ONE JOB'S EXECUTABLE AND CHECK ITS COMPLETION STATUS. A
+      *  NONZERO RETURN-CODE MEANS THE JOB FAILED, SO THE CHAIN STOPS
+      *  HERE INSTEAD OF STARTING THE NEXT JOB.
+       RUN-JOB-RTN.
+           DISPLAY 'STARTING JOB: ' JOB-NAME (JOB-IDX).
+           CALL 'SYSTEM' USING JOB-CMD (JOB-IDX).
+           IF RETURN-CODE = 0
+               DISPLAY 'JOB COMPLETE: ' JOB-NAME (JOB-IDX)
+           ELSE
+               MOVE JOB-NAME (JOB-IDX) TO FAILED-JOB-NAME
+               MOVE 'Y' TO CHAIN-FAILED
+           END-IF.
