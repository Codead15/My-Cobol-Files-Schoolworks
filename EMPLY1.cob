@@ -1,226 +1,373 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMPREP-TXT.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMP-IN ASSIGN TO "EMPREC.TXT".
-           SELECT EMP-OUT ASSIGN TO "EMPREP.TXT".
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMP-IN
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 35 CHARACTERS
-           DATA RECORD IS EMPLOY-LIST.
-       01 EMPLOY-LIST.
-           05 DC PIC X(5).
-           05 EMPNO PIC X(10).
-           05 EMPNA PIC X(20).
-       FD EMP-OUT.
-       01 REP-OUT.
-           05 FILLER PIC X(80).
-       WORKING-STORAGE SECTION.
-       01 HDR1.
-           05 FILLER PIC X(21).
-           05 FILLER PIC X(24) VALUE 'RIVERDALE INTERNATIONAL '.
-           05 FILLER PIC X(14) VALUE 'INDUSTRY, INC.'.
-           05 FILLER PIC X(21).
-       01 HDR2.
-           05 FILLER PIC X(26).
-           05 FILLER PIC X(27) VALUE 'SAN JOSE DEL MONTE, BULACAN'.
-           05 FILLER PIC X(27).
-       01 HDR3.
-           05 FILLER PIC X(32).
-           05 FILLER PIC X(16) VALUE 'EMPLOYEE RECORDS'.
-           05 FILLER PIC X(32).
-       01 HDRM.
-           05 FILLER PIC X(17) VALUE 'DEPARTMENT NAME: '.
-           05 MIS-NA PIC X(22).
-           05 FILLER PIC X(41).
-       01 HDRP.
-           05 FILLER PIC X(17) VALUE 'DEPARTMENT NAME: '.
-           05 PROD-NA PIC X(18).
-           05 FILLER PIC X(45).
-       01 HDRF.
-           05 FILLER PIC X(17) VALUE 'DEPARTMENT NAME: '.
-           05 FIN-NA PIC X(7).
-           05 FILLER PIC X(56).
-       01 HDRMK.
-           05 FILLER PIC X(17) VALUE 'DEPARTMENT NAME: '.
-           05 MKTG-NA PIC X(9).
-           05 FILLER PIC X(54).
-       01 HDR4.
-           05 FILLER PIC X(15) VALUE 'EMPLOYEE NUMBER'.
-           05 FILLER PIC X(10).
-           05 FILLER PIC X(13) VALUE 'EMPLOYEE NAME'.
-           05 FILLER PIC X(42).
-       01 MIS-EMP.
-           05 MISNO PIC X(10).
-           05 FILLER PIC X(15).
-           05 MISNA PIC X(20).
-       01 PROD-EMP.
-           05 PRODNO PIC X(10).
-           05 FILLER PIC X(15).
-           05 PRODNA PIC X(20).
-       01 FIN-EMP.
-           05 FINNO PIC X(10).
-           05 FILLER PIC X(15).
-           05 FINNA PIC X(20).
-       01 MKTG-EMP.
-           05 MKTGNO PIC X(10).
-           05 FILLER PIC X(15).
-           05 MKTGNA PIC X(20).
-       01 MIS.
-           05 FILLER PIC X(30) VALUE 'TOTAL NUMBER OF EMPLOYEE: '.
-           05 T-MIS PIC Z99.
-       01 PROD.
-           05 FILLER PIC X(30) VALUE 'TOTAL NUMBER OF EMPLOYEE: '.
-           05 T-PROD PIC Z99.
-       01 FIN.
-           05 FILLER PIC X(30) VALUE 'TOTAL NUMBER OF EMPLOYEE: '.
-           05 T-FIN PIC Z99.
-       01 MKTG.
-           05 FILLER PIC X(30) VALUE 'TOTAL NUMBER OF EMPLOYEE: '.
-           05 T-MKTG PIC Z99.
-       01 GRAN-EMP.
-           05 FILLER PIC X(32) VALUE 'GRAND TOTAL NUMBER OF EMPLOYEES:'.
-           05 FILLER PIC X.
-           05 GRAN-NO PIC Z999.
-       01 BLNKSCR.
-           05 FILLER PIC X(80).
-       01 OTHERS.
-           05 EOF PIC X(3) VALUE 'N0'.
-           05 EOF1 PIC X(3) VALUE 'N0'.
-           05 EOF2 PIC X(3) VALUE 'N0'.
-           05 EOF3 PIC X(3) VALUE 'N0'.
-           05 MIS-NUM PIC 999 VALUE 0.
-           05 PROD-NUM PIC 999 VALUE 0.
-           05 FIN-NUM PIC 999 VALUE 0.
-           05 MKTG-NUM PIC 999 VALUE 0.
-           05 GRAN-NUM PIC 9999 VALUE 0.
-       SCREEN SECTION.
-       01 SCR.
-           05 BLANK SCREEN.
-       PROCEDURE DIVISION.
-       MAIN-RTN.
-           OPEN INPUT EMP-IN
-               OUTPUT EMP-OUT.
-           DISPLAY SCR.
-           WRITE REP-OUT FROM HDR1.
-           WRITE REP-OUT FROM HDR2.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM HDR3.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM BLNKSCR.
-           PERFORM MIS-PRCS-RTN.
-           CLOSE EMP-IN.
-           OPEN INPUT EMP-IN.
-           PERFORM PROD-PRCS-RTN.
-           CLOSE EMP-IN.
-           OPEN INPUT EMP-IN.
-           PERFORM FIN-PRCS-RTN.
-           CLOSE EMP-IN.
-           OPEN INPUT EMP-IN.
-           PERFORM MKTG-PRCS-RTN.
-           PERFORM FINAL-RTN.
-           DISPLAY 'DATA RECORDED SUCCESSFULLY!'.
-           CLOSE EMP-IN, EMP-OUT.
-           STOP RUN.
-       MIS-PRCS-RTN.
-           READ EMP-IN AT END MOVE 'YES' TO EOF.
-           MOVE 'INFORMATION MANAGEMENT' TO MIS-NA
-           WRITE REP-OUT FROM HDRM.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM HDR4.
-           PERFORM MIS-BRK-RTN UNTIL EOF IS EQUAL TO 'YES'.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM MIS.
-           WRITE REP-OUT FROM BLNKSCR.
-       MIS-BRK-RTN.
-           IF DC = 'MIS  '
-               MOVE EMPNO TO MISNO
-               MOVE EMPNA TO MISNA
-               ADD 1 TO MIS-NUM
-               ADD 1 TO GRAN-NUM
-               MOVE MIS-NUM TO T-MIS
-               MOVE PROD-NUM TO T-PROD
-               MOVE FIN-NUM TO T-FIN
-               MOVE MKTG-NUM TO T-MKTG
-               MOVE GRAN-NUM TO GRAN-NO
-               WRITE REP-OUT FROM MIS-EMP.
-           READ EMP-IN AT END MOVE 'YES' TO EOF.
-       PROD-PRCS-RTN.
-           READ EMP-IN AT END MOVE 'YES' TO EOF1.
-           MOVE 'PRODUCTION & SALES' TO PROD-NA
-           WRITE REP-OUT FROM HDRP.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM HDR4.
-           PERFORM PROD-BRK-RTN UNTIL EOF1 IS EQUAL TO 'YES'.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM PROD.
-           WRITE REP-OUT FROM BLNKSCR.
-       PROD-BRK-RTN.
-           IF DC = 'PROD '
-               MOVE EMPNO TO PRODNO
-               MOVE EMPNA TO PRODNA
-               ADD 1 TO PROD-NUM
-               ADD 1 TO GRAN-NUM
-               MOVE MIS-NUM TO T-MIS
-               MOVE PROD-NUM TO T-PROD
-               MOVE FIN-NUM TO T-FIN
-               MOVE MKTG-NUM TO T-MKTG
-               MOVE GRAN-NUM TO GRAN-NO
-               WRITE REP-OUT FROM PROD-EMP.
-           READ EMP-IN AT END MOVE 'YES' TO EOF1.
-       FIN-PRCS-RTN.
-           READ EMP-IN AT END MOVE 'YES' TO EOF2.
-           MOVE 'FINANCE' TO FIN-NA
-           WRITE REP-OUT FROM HDRF.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM HDR4.
-           PERFORM FIN-BRK-RTN UNTIL EOF2 IS EQUAL TO 'YES'.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM FIN.
-           WRITE REP-OUT FROM BLNKSCR.
-       FIN-BRK-RTN.
-           IF DC = 'FIN  '
-               MOVE EMPNO TO FINNO
-               MOVE EMPNA TO FINNA
-               ADD 1 TO FIN-NUM
-               ADD 1 TO GRAN-NUM
-               MOVE MIS-NUM TO T-MIS
-               MOVE PROD-NUM TO T-PROD
-               MOVE FIN-NUM TO T-FIN
-               MOVE MKTG-NUM TO T-MKTG
-               MOVE GRAN-NUM TO GRAN-NO
-               WRITE REP-OUT FROM FIN-EMP.
-           READ EMP-IN AT END MOVE 'YES' TO EOF2.
-       MKTG-PRCS-RTN.
-           READ EMP-IN AT END MOVE 'YES' TO EOF3.
-           MOVE 'MARKETING' TO MKTG-NA
-           WRITE REP-OUT FROM HDRMK.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM HDR4.
-           PERFORM MKTG-BRK-RTN UNTIL EOF3 IS EQUAL TO 'YES'.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM MKTG.
-           WRITE REP-OUT FROM BLNKSCR.
-       MKTG-BRK-RTN.
-           IF DC = 'MKTG '
-               MOVE EMPNO TO  MKTGNO
-               MOVE EMPNA TO MKTGNA
-               ADD 1 TO MKTG-NUM
-               ADD 1 TO GRAN-NUM
-               MOVE MIS-NUM TO T-MIS
-               MOVE PROD-NUM TO T-PROD
-               MOVE FIN-NUM TO T-FIN
-               MOVE MKTG-NUM TO T-MKTG
-               MOVE GRAN-NUM TO GRAN-NO
-               WRITE REP-OUT FROM MKTG-EMP.
-           READ EMP-IN AT END MOVE 'YES' TO EOF3.
-       FINAL-RTN.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM BLNKSCR.
-           WRITE REP-OUT FROM GRAN-EMP.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPREP-TXT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN ASSIGN TO "EMPREC.TXT".
+           SELECT EMP-SORT-OUT ASSIGN TO "EMPRECS.TXT".
+           SELECT SORT-WORK ASSIGN TO "SORTWK01".
+           SELECT EMP-OUT ASSIGN TO "EMPREP.TXT".
+           SELECT EMP-CSV ASSIGN TO "EMPREP.CSV".
+           SELECT CKPT-FILE ASSIGN TO "EMPCKPT.TXT"
+               FILE STATUS IS CKPT-STATUS.
+      *  SHARED RUN LOG - EVERY BATCH REPORT APPENDS ONE LINE HERE
+      *  WITH ITS JOB NAME, RUN DATE/TIME, AND RECORDS READ/WRITTEN.
+           SELECT RUN-LOG ASSIGN TO "RUNLOG.TXT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 35 CHARACTERS
+           DATA RECORD IS EMPLOY-LIST.
+       01 EMPLOY-LIST.
+           05 DC PIC X(5).
+           05 EMPNO PIC X(10).
+           05 EMPNA PIC X(20).
+      *  SORTED WORK FILE - ONE PASS, IN DC SEQUENCE, REPLACES THE
+      *  OLD FOUR-TIMES-THROUGH-EMP-IN DESIGN.
+       FD EMP-SORT-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 35 CHARACTERS
+           DATA RECORD IS EMPLOY-LIST-S.
+       01 EMPLOY-LIST-S.
+           05 DC-S PIC X(5).
+           05 EMPNO-S PIC X(10).
+           05 EMPNA-S PIC X(20).
+       SD SORT-WORK
+           DATA RECORD IS SORT-REC.
+       01 SORT-REC.
+           05 SORT-DC PIC X(5).
+           05 SORT-EMPNO PIC X(10).
+           05 SORT-EMPNA PIC X(20).
+       FD EMP-OUT.
+       01 REP-OUT.
+           05 FILLER PIC X(80).
+      *  PLAIN CSV COPY OF THE SAME DETAIL LINES, FOR SPREADSHEET USE.
+       FD EMP-CSV.
+       01 CSV-OUT.
+           05 FILLER PIC X(80).
+      *  PRIOR-RUN HEADCOUNT CHECKPOINT, FOR PERIOD-OVER-PERIOD
+      *  COMPARISON. REWRITTEN AT THE END OF EVERY RUN WITH THIS
+      *  RUN'S COUNTS, SO THE NEXT RUN CAN COMPARE AGAINST IT.
+       FD CKPT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 8 CHARACTERS
+           DATA RECORD IS CKPT-REC.
+       01 CKPT-REC.
+           05 CKPT-DC PIC X(5).
+           05 CKPT-CNT PIC 999.
+       FD RUN-LOG
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS RUNLOG-REC.
+       01 RUNLOG-REC.
+           05 RL-JOBNAME PIC X(15).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-RECS-READ PIC 9(6).
+           05 RL-RECS-WRITTEN PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01 HDR1.
+           05 FILLER PIC X(21).
+           05 FILLER PIC X(24) VALUE 'RIVERDALE INTERNATIONAL '.
+           05 FILLER PIC X(14) VALUE 'INDUSTRY, INC.'.
+           05 FILLER PIC X(21).
+       01 HDR2.
+           05 FILLER PIC X(26).
+           05 FILLER PIC X(27) VALUE 'SAN JOSE DEL MONTE, BULACAN'.
+           05 FILLER PIC X(27).
+       01 HDR3.
+           05 FILLER PIC X(32).
+           05 FILLER PIC X(16) VALUE 'EMPLOYEE RECORDS'.
+           05 FILLER PIC X(32).
+      *  RUN DATE AND PAGE NUMBER FOR FILING PRINTED COPIES.
+       01 HDR-RUNINFO.
+           05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+           05 RUNINFO-MM PIC 99.
+           05 FILLER PIC X(1) VALUE '/'.
+           05 RUNINFO-DD PIC 99.
+           05 FILLER PIC X(1) VALUE '/'.
+           05 RUNINFO-YY PIC 99.
+           05 FILLER PIC X(50) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE 'PAGE: '.
+           05 RUNINFO-PAGE PIC Z9.
+           05 FILLER PIC X(4).
+       01 RUN-DATE-WS.
+           05 RUN-DATE-YY PIC 99.
+           05 RUN-DATE-MM PIC 99.
+           05 RUN-DATE-DD PIC 99.
+       01 PAGE-NO-WS PIC 99 VALUE 1.
+      *  DEPARTMENT LOOKUP TABLE - SHARED WITH EMPREP2-TXT SO ADDING A
+      *  DEPARTMENT (E.G. LOGIS) IS DONE ONCE, IN CODETAB.CPY.
+           COPY CODETAB.
+       01 DEPT-COUNTS.
+           05 DEPT-CNT OCCURS 4 TIMES PIC 999 VALUE 0.
+      *  PRIOR RUN'S COUNTS PER DEPARTMENT, LOADED FROM EMPCKPT.TXT
+      *  AT STARTUP (ALL ZERO IF THIS IS THE FIRST RUN).
+       01 PRIOR-COUNTS.
+           05 PRIOR-CNT OCCURS 4 TIMES PIC 999 VALUE 0.
+       01 PRIOR-GRAN PIC 999 VALUE 0.
+       01 CKPT-STATUS PIC XX.
+       01 DEPT-IDX PIC 99 VALUE 1.
+       01 HDRD.
+           05 FILLER PIC X(17) VALUE 'DEPARTMENT NAME: '.
+           05 HDRD-NA PIC X(23).
+           05 FILLER PIC X(40).
+       01 HDR4.
+           05 FILLER PIC X(15) VALUE 'EMPLOYEE NUMBER'.
+           05 FILLER PIC X(10).
+           05 FILLER PIC X(13) VALUE 'EMPLOYEE NAME'.
+           05 FILLER PIC X(42).
+       01 DEPT-EMP.
+           05 EMP-NO2 PIC X(10).
+           05 FILLER PIC X(15).
+           05 EMP-NA2 PIC X(20).
+       01 DEPT-TOTAL-LINE.
+           05 FILLER PIC X(30) VALUE 'TOTAL NUMBER OF EMPLOYEE: '.
+           05 T-DEPT PIC Z99.
+       01 GRAN-EMP.
+           05 FILLER PIC X(32) VALUE 'GRAND TOTAL NUMBER OF EMPLOYEES:'.
+           05 FILLER PIC X.
+           05 GRAN-NO PIC Z999.
+       01 EXC-HDR.
+           05 FILLER PIC X(80) VALUE
+              'UNMATCHED DEPARTMENT CODES (EXCLUDED FROM ALL TOTALS)'.
+       01 EXC-LINE.
+           05 FILLER PIC X(10) VALUE 'DC/EMPNO: '.
+           05 EXC-DC PIC X(5).
+           05 FILLER PIC X(2).
+           05 EXC-NO PIC X(10).
+           05 FILLER PIC X(53).
+      *  UNMATCHED DEPARTMENT CODES ARE HELD HERE DURING THE MAIN PASS
+      *  SO THE EXCEPTION SECTION CAN BE PRINTED TOGETHER, ONCE, AT
+      *  THE END OF THE RUN INSTEAD OF INLINE WHEREVER THEY SORT TO.
+       01 EXC-TABLE.
+           05 EXC-ENTRY OCCURS 100 TIMES.
+               10 EXC-TAB-DC PIC X(5).
+               10 EXC-TAB-NO PIC X(10).
+       01 PCT-HDR.
+           05 FILLER PIC X(80) VALUE
+              'DEPARTMENT SHARE OF TOTAL HEADCOUNT'.
+       01 PCT-LINE.
+           05 FILLER PIC X(17) VALUE 'DEPARTMENT NAME: '.
+           05 PCT-NA PIC X(23).
+           05 FILLER PIC X(13) VALUE 'PERCENTAGE:  '.
+           05 PCT-VAL PIC ZZ9.9.
+           05 FILLER PIC X(2) VALUE '% '.
+           05 FILLER PIC X(23).
+       01 BLNKSCR.
+           05 FILLER PIC X(80).
+       01 CMP-HDR.
+           05 FILLER PIC X(80) VALUE
+              'HEADCOUNT CHANGE SINCE LAST RUN'.
+       01 CMP-LINE.
+           05 FILLER PIC X(17) VALUE 'DEPARTMENT NAME: '.
+           05 CMP-NA PIC X(23).
+           05 FILLER PIC X(9) VALUE 'CHANGE:  '.
+           05 CMP-CHG PIC +999.
+           05 FILLER PIC X(38).
+       01 CMP-GRAN-LINE.
+           05 FILLER PIC X(38) VALUE
+              'CHANGE IN GRAND TOTAL HEADCOUNT:     '.
+           05 CMP-GRAN-CHG PIC +999.
+           05 FILLER PIC X(38).
+       01 CSV-HDR-LINE.
+           05 FILLER PIC X(23) VALUE 'DC,EMPNO,EMPNA'.
+           05 FILLER PIC X(57).
+       01 CSV-DETAIL-LINE.
+           05 CSV-DC PIC X(5).
+           05 FILLER PIC X VALUE ','.
+           05 CSV-EMPNO PIC X(10).
+           05 FILLER PIC X VALUE ','.
+           05 CSV-EMPNA PIC X(20).
+           05 FILLER PIC X(43).
+       01 OTHERS.
+           05 EOF PIC X(3) VALUE 'N0'.
+           05 GRAN-NUM PIC 9999 VALUE 0.
+           05 EXC-NUM PIC 999 VALUE 0.
+           05 EXC-PRT-IDX PIC 999 VALUE 0.
+           05 PCT-CALC PIC 999V9 VALUE 0.
+       SCREEN SECTION.
+       01 SCR.
+           05 BLANK SCREEN.
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM LOAD-CKPT-RTN.
+           SORT SORT-WORK ON ASCENDING KEY SORT-DC
+               USING EMP-IN
+               GIVING EMP-SORT-OUT.
+           OPEN INPUT EMP-SORT-OUT
+               OUTPUT EMP-OUT
+               OUTPUT EMP-CSV.
+           WRITE CSV-OUT FROM CSV-HDR-LINE.
+           DISPLAY SCR.
+           WRITE REP-OUT FROM HDR1.
+           WRITE REP-OUT FROM HDR2.
+           WRITE REP-OUT FROM BLNKSCR.
+           WRITE REP-OUT FROM BLNKSCR.
+           WRITE REP-OUT FROM HDR3.
+           ACCEPT RUN-DATE-WS FROM DATE.
+           MOVE RUN-DATE-MM TO RUNINFO-MM.
+           MOVE RUN-DATE-DD TO RUNINFO-DD.
+           MOVE RUN-DATE-YY TO RUNINFO-YY.
+           MOVE PAGE-NO-WS TO RUNINFO-PAGE.
+           WRITE REP-OUT FROM HDR-RUNINFO.
+           WRITE REP-OUT FROM BLNKSCR.
+           WRITE REP-OUT FROM BLNKSCR.
+           READ EMP-SORT-OUT AT END MOVE 'YES' TO EOF.
+           IF EOF NOT EQUAL 'YES'
+               PERFORM START-DEPT-RTN
+               PERFORM DEPT-BRK-RTN UNTIL EOF = 'YES'
+               IF DEPT-IDX <= DEPT-TAB-MAX
+                   PERFORM DEPT-TOTAL-RTN
+               END-IF
+           END-IF.
+           PERFORM FINAL-RTN.
+           IF EXC-NUM > 0
+               WRITE REP-OUT FROM BLNKSCR
+               WRITE REP-OUT FROM EXC-HDR
+               WRITE REP-OUT FROM BLNKSCR
+               MOVE 1 TO EXC-PRT-IDX
+               PERFORM PRINT-EXC-RTN UNTIL EXC-PRT-IDX > EXC-NUM
+           END-IF.
+           IF GRAN-NUM > 0
+               WRITE REP-OUT FROM BLNKSCR
+               WRITE REP-OUT FROM PCT-HDR
+               WRITE REP-OUT FROM BLNKSCR
+               MOVE 1 TO DEPT-IDX
+               PERFORM PCT-RTN UNTIL DEPT-IDX > DEPT-TAB-MAX
+           END-IF.
+           WRITE REP-OUT FROM BLNKSCR.
+           WRITE REP-OUT FROM CMP-HDR.
+           WRITE REP-OUT FROM BLNKSCR.
+           MOVE 1 TO DEPT-IDX.
+           PERFORM CMP-RTN UNTIL DEPT-IDX > DEPT-TAB-MAX.
+           COMPUTE CMP-GRAN-CHG = GRAN-NUM - PRIOR-GRAN.
+           WRITE REP-OUT FROM CMP-GRAN-LINE.
+           PERFORM SAVE-CKPT-RTN.
+           PERFORM LOG-RUN-RTN.
+           DISPLAY 'DATA RECORDED SUCCESSFULLY!'.
+           CLOSE EMP-SORT-OUT, EMP-OUT, EMP-CSV.
+           STOP RUN.
+      *  APPEND ONE LINE TO THE SHARED RUN LOG FOR THIS JOB'S RUN.
+       LOG-RUN-RTN.
+           MOVE 'EMPREP-TXT     ' TO RL-JOBNAME.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           COMPUTE RL-RECS-READ = GRAN-NUM + EXC-NUM.
+           MOVE GRAN-NUM TO RL-RECS-WRITTEN.
+           OPEN EXTEND RUN-LOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUN-LOG.
+      *  LOAD LAST RUN'S PER-DEPARTMENT COUNTS FROM EMPCKPT.TXT, IF
+      *  IT EXISTS. FILE STATUS 35 (FILE NOT FOUND) MEANS THIS IS
+      *  THE FIRST RUN, SO THE PRIOR COUNTS SIMPLY STAY AT ZERO.
+       LOAD-CKPT-RTN.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-STATUS NOT = '35'
+               READ CKPT-FILE AT END MOVE 'YES' TO EOF
+               PERFORM LOAD-CKPT-REC-RTN UNTIL EOF = 'YES'
+               CLOSE CKPT-FILE
+           END-IF.
+           MOVE 'N0' TO EOF.
+       LOAD-CKPT-REC-RTN.
+           IF CKPT-DC = 'GRAND'
+               MOVE CKPT-CNT TO PRIOR-GRAN
+           ELSE
+               MOVE 1 TO DEPT-IDX
+               PERFORM FIND-DEPT-RTN UNTIL DEPT-IDX > DEPT-TAB-MAX
+                       OR CKPT-DC = DEPT-CODE(DEPT-IDX)
+               IF DEPT-IDX <= DEPT-TAB-MAX
+                   MOVE CKPT-CNT TO PRIOR-CNT(DEPT-IDX)
+               END-IF
+           END-IF.
+           READ CKPT-FILE AT END MOVE 'YES' TO EOF.
+      *  SHOW EACH DEPARTMENT'S CHANGE IN HEADCOUNT SINCE LAST RUN.
+       CMP-RTN.
+           MOVE DEPT-NAME(DEPT-IDX) TO CMP-NA.
+           COMPUTE CMP-CHG = DEPT-CNT(DEPT-IDX) - PRIOR-CNT(DEPT-IDX).
+           WRITE REP-OUT FROM CMP-LINE.
+           ADD 1 TO DEPT-IDX.
+      *  REWRITE EMPCKPT.TXT WITH THIS RUN'S COUNTS, FOR NEXT TIME.
+       SAVE-CKPT-RTN.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE 1 TO DEPT-IDX.
+           PERFORM SAVE-CKPT-REC-RTN UNTIL DEPT-IDX > DEPT-TAB-MAX.
+           MOVE 'GRAND' TO CKPT-DC.
+           MOVE GRAN-NUM TO CKPT-CNT.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+       SAVE-CKPT-REC-RTN.
+           MOVE DEPT-CODE(DEPT-IDX) TO CKPT-DC.
+           MOVE DEPT-CNT(DEPT-IDX) TO CKPT-CNT.
+           WRITE CKPT-REC.
+           ADD 1 TO DEPT-IDX.
+      *  LOOK UP THE CURRENT RECORD'S DEPARTMENT AND START A NEW GROUP.
+       START-DEPT-RTN.
+           MOVE 1 TO DEPT-IDX.
+           PERFORM FIND-DEPT-RTN UNTIL DEPT-IDX > DEPT-TAB-MAX
+                   OR DC-S = DEPT-CODE(DEPT-IDX).
+           IF DEPT-IDX <= DEPT-TAB-MAX
+               MOVE DEPT-NAME(DEPT-IDX) TO HDRD-NA
+               WRITE REP-OUT FROM HDRD
+               WRITE REP-OUT FROM BLNKSCR
+               WRITE REP-OUT FROM HDR4
+           END-IF.
+       FIND-DEPT-RTN.
+           ADD 1 TO DEPT-IDX.
+      *  SINGLE PASS THROUGH THE SORTED FILE, BREAKING ON DC-S. A
+      *  DC-S THAT MATCHES NO TABLE ENTRY IS LISTED AS AN EXCEPTION
+      *  AND EXCLUDED FROM ALL DEPARTMENT AND GRAND TOTALS.
+       DEPT-BRK-RTN.
+           IF DEPT-IDX > DEPT-TAB-MAX OR DC-S NOT = DEPT-CODE(DEPT-IDX)
+               IF DEPT-IDX <= DEPT-TAB-MAX
+                   PERFORM DEPT-TOTAL-RTN
+               END-IF
+               PERFORM START-DEPT-RTN
+           END-IF.
+           IF DEPT-IDX <= DEPT-TAB-MAX
+               MOVE EMPNO-S TO EMP-NO2
+               MOVE EMPNA-S TO EMP-NA2
+               ADD 1 TO DEPT-CNT(DEPT-IDX)
+               ADD 1 TO GRAN-NUM
+               WRITE REP-OUT FROM DEPT-EMP
+               MOVE DC-S TO CSV-DC
+               MOVE EMPNO-S TO CSV-EMPNO
+               MOVE EMPNA-S TO CSV-EMPNA
+               WRITE CSV-OUT FROM CSV-DETAIL-LINE
+           ELSE
+               PERFORM EXC-RTN
+           END-IF.
+           READ EMP-SORT-OUT AT END MOVE 'YES' TO EOF.
+      *  HOLD ONE UNMATCHED-DEPARTMENT-CODE RECORD FOR THE EXCEPTION
+      *  SECTION PRINTED AT THE END OF THE RUN - SEE PRINT-EXC-RTN.
+       EXC-RTN.
+           ADD 1 TO EXC-NUM.
+           MOVE DC-S TO EXC-TAB-DC (EXC-NUM).
+           MOVE EMPNO-S TO EXC-TAB-NO (EXC-NUM).
+       DEPT-TOTAL-RTN.
+           WRITE REP-OUT FROM BLNKSCR.
+           MOVE DEPT-CNT(DEPT-IDX) TO T-DEPT.
+           WRITE REP-OUT FROM DEPT-TOTAL-LINE.
+           WRITE REP-OUT FROM BLNKSCR.
+      *  PRINT ONE HELD EXCEPTION LINE.
+       PRINT-EXC-RTN.
+           MOVE EXC-TAB-DC (EXC-PRT-IDX) TO EXC-DC.
+           MOVE EXC-TAB-NO (EXC-PRT-IDX) TO EXC-NO.
+           WRITE REP-OUT FROM EXC-LINE.
+           ADD 1 TO EXC-PRT-IDX.
+       FINAL-RTN.
+           MOVE GRAN-NUM TO GRAN-NO.
+           WRITE REP-OUT FROM BLNKSCR.
+           WRITE REP-OUT FROM BLNKSCR.
+           WRITE REP-OUT FROM GRAN-EMP.
+      *  EACH DEPARTMENT'S SHARE OF THE GRAND TOTAL HEADCOUNT.
+       PCT-RTN.
+           COMPUTE PCT-CALC ROUNDED =
+               DEPT-CNT(DEPT-IDX) * 100 / GRAN-NUM.
+           MOVE DEPT-NAME(DEPT-IDX) TO PCT-NA.
+           MOVE PCT-CALC TO PCT-VAL.
+           WRITE REP-OUT FROM PCT-LINE.
+           ADD 1 TO DEPT-IDX.
