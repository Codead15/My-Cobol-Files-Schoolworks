@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT-TXT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-MASTER ASSIGN TO "EMPREC.TXT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EMP-SCRATCH ASSIGN TO "EMPRECN.TXT"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 35 CHARACTERS
+           DATA RECORD IS EMPLOY-LIST.
+       01 EMPLOY-LIST.
+           05 DC PIC X(5).
+           05 EMPNO PIC X(10).
+           05 EMPNA PIC X(20).
+       FD EMP-SCRATCH
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 35 CHARACTERS
+           DATA RECORD IS EMPLOY-LIST2.
+       01 EMPLOY-LIST2.
+           05 DC2 PIC X(5).
+           05 EMPNO2 PIC X(10).
+           05 EMPNA2 PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 CHOICE PIC X VALUE SPACE.
+       01 ANSWER PIC X VALUE 'Y'.
+       01 KEY-EMPNO PIC X(10).
+       01 FOUND-SW PIC X(3) VALUE 'NO'.
+       01 DUP-SW PIC X(3) VALUE 'NO'.
+       01 OTHERS.
+           05 EOF PIC X(3) VALUE 'N0'.
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM MENU-RTN UNTIL CHOICE = 'Q'.
+           DISPLAY 'EXITING EMPLOYEE MAINTENANCE.'.
+           STOP RUN.
+       MENU-RTN.
+           DISPLAY ' '.
+           DISPLAY 'EMPLOYEE FILE MAINTENANCE'.
+           DISPLAY '  (A)DD A NEW EMPLOYEE'.
+           DISPLAY '  (C)HANGE AN EXISTING EMPLOYEE'.
+           DISPLAY '  (D)ELETE AN EXISTING EMPLOYEE'.
+           DISPLAY '  (Q)UIT'.
+           DISPLAY 'ENTER YOUR CHOICE: '.
+           ACCEPT CHOICE.
+           EVALUATE CHOICE
+               WHEN 'A' PERFORM ADD-RTN
+               WHEN 'C' PERFORM CHANGE-RTN
+               WHEN 'D' PERFORM DELETE-RTN
+               WHEN 'Q' CONTINUE
+               WHEN OTHER DISPLAY 'INVALID CHOICE, TRY AGAIN.'
+           END-EVALUATE.
+      *  ADD A NEW EMPLOYEE - MODELED ON SALESMAN-TXT'S INPUT-RTN.
+       ADD-RTN.
+           MOVE 'Y' TO ANSWER.
+           OPEN EXTEND EMP-MASTER.
+           PERFORM ADD-ENTRY-RTN UNTIL ANSWER = 'N'.
+           CLOSE EMP-MASTER.
+       ADD-ENTRY-RTN.
+           DISPLAY 'ENTER DEPARTMENT CODE: '.
+           ACCEPT DC.
+           MOVE SPACES TO EMPNO.
+           PERFORM GET-EMPNO-RTN UNTIL EMPNO NOT = SPACES.
+           DISPLAY 'ENTER EMPLOYEE NAME: '.
+           ACCEPT EMPNA.
+           WRITE EMPLOY-LIST.
+           DISPLAY 'RECORD ADDED.'.
+           DISPLAY 'ADD ANOTHER EMPLOYEE (Y/N)? '.
+           ACCEPT ANSWER.
+
+       GET-EMPNO-RTN.
+           DISPLAY 'ENTER EMPLOYEE NUMBER: '.
+           ACCEPT EMPNO.
+           IF EMPNO = SPACES
+               DISPLAY 'EMPLOYEE NUMBER CANNOT BE BLANK - TRY AGAIN.'
+           ELSE
+               PERFORM CHECK-DUP-RTN
+               IF DUP-SW = 'YES'
+                   DISPLAY 'EMPLOYEE NUMBER ALREADY EXISTS - TRY AGAIN.'
+                   MOVE SPACES TO EMPNO
+               END-IF
+           END-IF.
+
+      *  SCAN THE FILE FOR EMPNO BEFORE IT'S WRITTEN. EMP-MASTER IS
+      *  CLOSED AND REOPENED INPUT/EXTEND AROUND THE SCAN SINCE
+      *  ADD-RTN HOLDS IT OPEN EXTEND FOR THE DURATION OF THIS LOOP.
+       CHECK-DUP-RTN.
+           MOVE 'NO' TO DUP-SW.
+           MOVE EMPNO TO KEY-EMPNO.
+           CLOSE EMP-MASTER.
+           OPEN INPUT EMP-MASTER.
+           MOVE 'N0' TO EOF.
+           READ EMP-MASTER AT END MOVE 'YES' TO EOF.
+           PERFORM CHECK-DUP-COMP
+               UNTIL EOF = 'YES' OR DUP-SW = 'YES'.
+           CLOSE EMP-MASTER.
+           OPEN EXTEND EMP-MASTER.
+           MOVE KEY-EMPNO TO EMPNO.
+       CHECK-DUP-COMP.
+           IF EMPNO = KEY-EMPNO
+               MOVE 'YES' TO DUP-SW
+           ELSE
+               READ EMP-MASTER AT END MOVE 'YES' TO EOF
+           END-IF.
+      *  CHANGE AN EXISTING EMPLOYEE'S DEPARTMENT/NAME BY EMPNO.
+       CHANGE-RTN.
+           DISPLAY 'ENTER EMPLOYEE NUMBER TO CHANGE: '.
+           ACCEPT KEY-EMPNO.
+           MOVE 'NO' TO FOUND-SW.
+           MOVE 'N0' TO EOF.
+           OPEN INPUT EMP-MASTER
+               OUTPUT EMP-SCRATCH.
+           READ EMP-MASTER AT END MOVE 'YES' TO EOF.
+           PERFORM CHANGE-COPY-RTN UNTIL EOF = 'YES'.
+           CLOSE EMP-MASTER, EMP-SCRATCH.
+           IF FOUND-SW = 'NO'
+               DISPLAY 'EMPLOYEE NUMBER NOT FOUND, NO CHANGE MADE.'
+           ELSE
+               PERFORM SWAP-RTN
+               DISPLAY 'RECORD CHANGED.'
+           END-IF.
+       CHANGE-COPY-RTN.
+           IF EMPNO = KEY-EMPNO
+               MOVE 'YES' TO FOUND-SW
+               DISPLAY 'ENTER NEW DEPARTMENT CODE: '
+               ACCEPT DC
+               DISPLAY 'ENTER NEW EMPLOYEE NAME: '
+               ACCEPT EMPNA
+           END-IF.
+           MOVE DC TO DC2.
+           MOVE EMPNO TO EMPNO2.
+           MOVE EMPNA TO EMPNA2.
+           WRITE EMPLOY-LIST2.
+           READ EMP-MASTER AT END MOVE 'YES' TO EOF.
+      *  DELETE AN EXISTING EMPLOYEE BY EMPNO.
+       DELETE-RTN.
+           DISPLAY 'ENTER EMPLOYEE NUMBER TO DELETE: '.
+           ACCEPT KEY-EMPNO.
+           MOVE 'NO' TO FOUND-SW.
+           MOVE 'N0' TO EOF.
+           OPEN INPUT EMP-MASTER
+               OUTPUT EMP-SCRATCH.
+           READ EMP-MASTER AT END MOVE 'YES' TO EOF.
+           PERFORM DELETE-COPY-RTN UNTIL EOF = 'YES'.
+           CLOSE EMP-MASTER, EMP-SCRATCH.
+           IF FOUND-SW = 'NO'
+               DISPLAY 'EMPLOYEE NUMBER NOT FOUND, NO DELETION MADE.'
+           ELSE
+               PERFORM SWAP-RTN
+               DISPLAY 'RECORD DELETED.'
+           END-IF.
+       DELETE-COPY-RTN.
+           IF EMPNO = KEY-EMPNO
+               MOVE 'YES' TO FOUND-SW
+           ELSE
+               MOVE DC TO DC2
+               MOVE EMPNO TO EMPNO2
+               MOVE EMPNA TO EMPNA2
+               WRITE EMPLOY-LIST2
+           END-IF.
+           READ EMP-MASTER AT END MOVE 'YES' TO EOF.
+      *  COPY THE SCRATCH FILE BACK OVER EMPREC.TXT SO THE MASTER
+      *  REFLECTS THE CHANGE OR DELETION JUST MADE.
+       SWAP-RTN.
+           MOVE 'N0' TO EOF.
+           OPEN INPUT EMP-SCRATCH
+               OUTPUT EMP-MASTER.
+           READ EMP-SCRATCH AT END MOVE 'YES' TO EOF.
+           PERFORM SWAP-COPY-RTN UNTIL EOF = 'YES'.
+           CLOSE EMP-SCRATCH, EMP-MASTER.
+       SWAP-COPY-RTN.
+           MOVE DC2 TO DC.
+           MOVE EMPNO2 TO EMPNO.
+           MOVE EMPNA2 TO EMPNA.
+           WRITE EMPLOY-LIST.
+           READ EMP-SCRATCH AT END MOVE 'YES' TO EOF.
