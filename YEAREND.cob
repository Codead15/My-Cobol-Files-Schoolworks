@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAR-END-ARCHIVE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  EACH MASTER/TRANSACTION FILE IS PAIRED WITH A BACKUP FILE
+      *  WHOSE NAME IS BUILT AT RUN TIME FROM TODAY'S DATE, THE SAME
+      *  DATA-NAME-ASSIGN/STRING IDIOM PROJECT.COB USES TO TAG
+      *  ENROLL_/GRADES_ REPORT FILES WITH A TERM CODE.
+           SELECT EMPREC-IN ASSIGN TO "EMPREC.TXT".
+           SELECT EMPREC-BK ASSIGN TO EMPREC-BK-NAME.
+           SELECT EMPREC2-IN ASSIGN TO "EMPREC2.TXT".
+           SELECT EMPREC2-BK ASSIGN TO EMPREC2-BK-NAME.
+           SELECT SALMAN-IN ASSIGN TO "SALMAN.TXT".
+           SELECT SALMAN-BK ASSIGN TO SALMAN-BK-NAME.
+      *  SALESMAN.TXT IS ALSO REWRITTEN IN PLACE, VIA THE SAME
+      *  SCRATCH-AND-SWAP IDIOM SALESMAN-TXT'S CHANGE-RTN/DELETE-RTN
+      *  ALREADY USE, SO THE QUARTERLY FIGURES START THE NEW YEAR AT
+      *  ZERO.
+           SELECT SALESMANFILE ASSIGN TO "SALESMAN.TXT".
+           SELECT SALESMANFILE-BK ASSIGN TO SALESMANFILE-BK-NAME.
+           SELECT SALESMANFILE2 ASSIGN TO "SALESMANN.TXT".
+           SELECT STUDREC-IN ASSIGN TO "STUDREC.TXT".
+           SELECT STUDREC-BK ASSIGN TO STUDREC-BK-NAME.
+           SELECT SUBJECT-IN ASSIGN TO "SUBJECT.TXT".
+           SELECT SUBJECT-BK ASSIGN TO SUBJECT-BK-NAME.
+           SELECT FACULTY-IN ASSIGN TO "FACULTY.TXT".
+           SELECT FACULTY-BK ASSIGN TO FACULTY-BK-NAME.
+           SELECT STUDENT-IN ASSIGN TO "STUDENT.TXT".
+           SELECT STUDENT-BK ASSIGN TO STUDENT-BK-NAME.
+           SELECT GRADE-IN ASSIGN TO "GRADE.TXT".
+           SELECT GRADE-BK ASSIGN TO GRADE-BK-NAME.
+      *  SHARED RUN LOG - EVERY BATCH REPORT APPENDS ONE LINE HERE
+      *  WITH ITS JOB NAME, RUN DATE/TIME, AND RECORDS READ/WRITTEN.
+           SELECT RUN-LOG ASSIGN TO "RUNLOG.TXT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREC-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 35 CHARACTERS.
+       01  EMPREC-REC PIC X(35).
+       FD  EMPREC-BK
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 35 CHARACTERS.
+       01  EMPREC-BK-REC PIC X(35).
+
+       FD  EMPREC2-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS.
+       01  EMPREC2-REC PIC X(47).
+       FD  EMPREC2-BK
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS.
+       01  EMPREC2-BK-REC PIC X(47).
+
+       FD  SALMAN-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 44 CHARACTERS.
+       01  SALMAN-REC PIC X(44).
+       FD  SALMAN-BK
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 44 CHARACTERS.
+       01  SALMAN-BK-REC PIC X(44).
+
+       FD  SALESMANFILE.
+       01  SALESMANDETAILS.
+           05 SALESNUM PIC X(12).
+           05 SALESNAME PIC X(20).
+           05 Q1SALE PIC 9(5)V99.
+           05 Q2SALE PIC 9(5)V99.
+           05 Q3SALE PIC 9(5)V99.
+           05 Q4SALE PIC 9(5)V99.
+       FD  SALESMANFILE-BK
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 60 CHARACTERS.
+       01  SALESMANFILE-BK-REC PIC X(60).
+      *  SCRATCH COPY USED TO REWRITE SALESMAN.TXT WITH EVERY
+      *  SALESMAN'S QUARTERLY FIGURES CLEARED FOR THE NEW YEAR.
+       FD  SALESMANFILE2.
+       01  SALESMANDETAILS2.
+           05 SALESNUM2 PIC X(12).
+           05 SALESNAME2 PIC X(20).
+           05 Q1SALE2 PIC 9(5)V99.
+           05 Q2SALE2 PIC 9(5)V99.
+           05 Q3SALE2 PIC 9(5)V99.
+           05 Q4SALE2 PIC 9(5)V99.
+
+       FD  STUDREC-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 42 CHARACTERS.
+       01  STUDREC-REC PIC X(42).
+       FD  STUDREC-BK
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 42 CHARACTERS.
+       01  STUDREC-BK-REC PIC X(42).
+
+       FD  SUBJECT-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 53 CHARACTERS.
+       01  SUBJECT-REC PIC X(53).
+       FD  SUBJECT-BK
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 53 CHARACTERS.
+       01  SUBJECT-BK-REC PIC X(53).
+
+       FD  FACULTY-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS.
+       01  FACULTY-REC PIC X(47).
+       FD  FACULTY-BK
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS.
+       01  FACULTY-BK-REC PIC X(47).
+
+       FD  STUDENT-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 59 CHARACTERS.
+       01  STUDENT-REC PIC X(59).
+       FD  STUDENT-BK
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 59 CHARACTERS.
+       01  STUDENT-BK-REC PIC X(59).
+
+       FD  GRADE-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  GRADE-REC PIC X(40).
+       FD  GRADE-BK
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  GRADE-BK-REC PIC X(40).
+
+       FD  RUN-LOG
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS RUNLOG-REC.
+       01  RUNLOG-REC.
+           05 RL-JOBNAME PIC X(15).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-RECS-READ PIC 9(6).
+           05 RL-RECS-WRITTEN PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+      *  TODAY'S DATE, USED TO TAG EVERY BACKUP FILE NAME BUILT BELOW.
+       01  ARCHIVE-DATE-WS PIC 9(6).
+       01  EMPREC-BK-NAME PIC X(20).
+       01  EMPREC2-BK-NAME PIC X(20).
+       01  SALMAN-BK-NAME PIC X(20).
+       01  SALESMANFILE-BK-NAME PIC X(20).
+       01  STUDREC-BK-NAME PIC X(20).
+       01  SUBJECT-BK-NAME PIC X(20).
+       01  FACULTY-BK-NAME PIC X(20).
+       01  STUDENT-BK-NAME PIC X(20).
+       01  GRADE-BK-NAME PIC X(20).
+       01  ARCH-EOF PIC X(3) VALUE 'NO'.
+       01  ARCH-TOTAL-RECS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *  YEAR-END ARCHIVE/ROLLOVER - COPIES EVERY MASTER AND
+      *  TRANSACTION FILE TO A BACKUP TAGGED WITH TODAY'S DATE, THEN
+      *  CLEARS SALESMAN.TXT'S QUARTERLY SALES FIGURES FOR THE NEW
+      *  PERIOD. RUN ONCE A YEAR, BEFORE THE FIRST BATCH JOBS OF THE
+      *  NEW YEAR.
+       MAIN-RTN.
+           ACCEPT ARCHIVE-DATE-WS FROM DATE.
+           PERFORM BUILD-BACKUP-NAMES-RTN.
+           PERFORM ARCHIVE-EMPREC-RTN.
+           PERFORM ARCHIVE-EMPREC2-RTN.
+           PERFORM ARCHIVE-SALMAN-RTN.
+           PERFORM ARCHIVE-SALESMANFILE-RTN.
+           PERFORM ARCHIVE-STUDREC-RTN.
+           PERFORM ARCHIVE-SUBJECT-RTN.
+           PERFORM ARCHIVE-FACULTY-RTN.
+           PERFORM ARCHIVE-STUDENT-RTN.
+           PERFORM ARCHIVE-GRADE-RTN.
+           PERFORM CLEAR-SALESMANFILE-RTN.
+           PERFORM LOG-RUN-RTN.
+           DISPLAY 'YEAR-END ARCHIVE COMPLETE'.
+           STOP RUN.
+
+      *  TAG EACH BACKUP FILE NAME WITH TODAY'S DATE, E.G.
+      *  EMPREC_240808.TXT, SO A YEAR'S ARCHIVE DOESN'T OVERWRITE THE
+      *  LAST ONE.
+       BUILD-BACKUP-NAMES-RTN.
+           STRING 'EMPREC_' DELIMITED BY SIZE
+               ARCHIVE-DATE-WS DELIMITED BY SIZE
+               '.TXT' DELIMITED BY SIZE
+               INTO EMPREC-BK-NAME.
+           STRING 'EMPREC2_' DELIMITED BY SIZE
+               ARCHIVE-DATE-WS DELIMITED BY SIZE
+               '.TXT' DELIMITED BY SIZE
+               INTO EMPREC2-BK-NAME.
+           STRING 'SALMAN_' DELIMITED BY SIZE
+               ARCHIVE-DATE-WS DELIMITED BY SIZE
+               '.TXT' DELIMITED BY SIZE
+               INTO SALMAN-BK-NAME.
+           STRING 'SALESMAN_' DELIMITED BY SIZE
+               ARCHIVE-DATE-WS DELIMITED BY SIZE
+               '.TXT' DELIMITED BY SIZE
+               INTO SALESMANFILE-BK-NAME.
+           STRING 'STUDREC_' DELIMITED BY SIZE
+               ARCHIVE-DATE-WS DELIMITED BY SIZE
+               '.TXT' DELIMITED BY SIZE
+               INTO STUDREC-BK-NAME.
+           STRING 'SUBJECT_' DELIMITED BY SIZE
+               ARCHIVE-DATE-WS DELIMITED BY SIZE
+               '.TXT' DELIMITED BY SIZE
+               INTO SUBJECT-BK-NAME.
+           STRING 'FACULTY_' DELIMITED BY SIZE
+               ARCHIVE-DATE-WS DELIMITED BY SIZE
+               '.TXT' DELIMITED BY SIZE
+               INTO FACULTY-BK-NAME.
+           STRING 'STUDENT_' DELIMITED BY SIZE
+               ARCHIVE-DATE-WS DELIMITED BY SIZE
+               '.TXT' DELIMITED BY SIZE
+               INTO STUDENT-BK-NAME.
+           STRING 'GRADE_' DELIMITED BY SIZE
+               ARCHIVE-DATE-WS DELIMITED BY SIZE
+               '.TXT' DELIMITED BY SIZE
+               INTO GRADE-BK-NAME.
+
+       ARCHIVE-EMPREC-RTN.
+           MOVE 'NO' TO ARCH-EOF.
+           OPEN INPUT EMPREC-IN OUTPUT EMPREC-BK.
+           READ EMPREC-IN AT END MOVE 'YES' TO ARCH-EOF.
+           PERFORM ARCHIVE-EMPREC-COMP UNTIL ARCH-EOF = 'YES'.
+           CLOSE EMPREC-IN, EMPREC-BK.
+       ARCHIVE-EMPREC-COMP.
+           ADD 1 TO ARCH-TOTAL-RECS.
+           WRITE EMPREC-BK-REC FROM EMPREC-REC.
+           READ EMPREC-IN AT END MOVE 'YES' TO ARCH-EOF.
+
+       ARCHIVE-EMPREC2-RTN.
+           MOVE 'NO' TO ARCH-EOF.
+           OPEN INPUT EMPREC2-IN OUTPUT EMPREC2-BK.
+           READ EMPREC2-IN AT END MOVE 'YES' TO ARCH-EOF.
+           PERFORM ARCHIVE-EMPREC2-COMP UNTIL ARCH-EOF = 'YES'.
+           CLOSE EMPREC2-IN, EMPREC2-BK.
+       ARCHIVE-EMPREC2-COMP.
+           ADD 1 TO ARCH-TOTAL-RECS.
+           WRITE EMPREC2-BK-REC FROM EMPREC2-REC.
+           READ EMPREC2-IN AT END MOVE 'YES' TO ARCH-EOF.
+
+       ARCHIVE-SALMAN-RTN.
+           MOVE 'NO' TO ARCH-EOF.
+           OPEN INPUT SALMAN-IN OUTPUT SALMAN-BK.
+           READ SALMAN-IN AT END MOVE 'YES' TO ARCH-EOF.
+           PERFORM ARCHIVE-SALMAN-COMP UNTIL ARCH-EOF = 'YES'.
+           CLOSE SALMAN-IN, SALMAN-BK.
+       ARCHIVE-SALMAN-COMP.
+           ADD 1 TO ARCH-TOTAL-RECS.
+           WRITE SALMAN-BK-REC FROM SALMAN-REC.
+           READ SALMAN-IN AT END MOVE 'YES' TO ARCH-EOF.
+
+      *  ARCHIVE SALESMAN.TXT'S CURRENT FIGURES BEFORE THEY ARE
+      *  CLEARED FOR THE NEW YEAR BY CLEAR-SALESMANFILE-RTN BELOW.
+       ARCHIVE-SALESMANFILE-RTN.
+           MOVE 'NO' TO ARCH-EOF.
+           OPEN INPUT SALESMANFILE OUTPUT SALESMANFILE-BK.
+           READ SALESMANFILE AT END MOVE 'YES' TO ARCH-EOF.
+           PERFORM ARCHIVE-SALESMANFILE-COMP UNTIL ARCH-EOF = 'YES'.
+           CLOSE SALESMANFILE, SALESMANFILE-BK.
+       ARCHIVE-SALESMANFILE-COMP.
+           ADD 1 TO ARCH-TOTAL-RECS.
+           WRITE SALESMANFILE-BK-REC FROM SALESMANDETAILS.
+           READ SALESMANFILE AT END MOVE 'YES' TO ARCH-EOF.
+
+       ARCHIVE-STUDREC-RTN.
+           MOVE 'NO' TO ARCH-EOF.
+           OPEN INPUT STUDREC-IN OUTPUT STUDREC-BK.
+           READ STUDREC-IN AT END MOVE 'YES' TO ARCH-EOF.
+           PERFORM ARCHIVE-STUDREC-COMP UNTIL ARCH-EOF = 'YES'.
+           CLOSE STUDREC-IN, STUDREC-BK.
+       ARCHIVE-STUDREC-COMP.
+           ADD 1 TO ARCH-TOTAL-RECS.
+           WRITE STUDREC-BK-REC FROM STUDREC-REC.
+           READ STUDREC-IN AT END MOVE 'YES' TO ARCH-EOF.
+
+       ARCHIVE-SUBJECT-RTN.
+           MOVE 'NO' TO ARCH-EOF.
+           OPEN INPUT SUBJECT-IN OUTPUT SUBJECT-BK.
+           READ SUBJECT-IN AT END MOVE 'YES' TO ARCH-EOF.
+           PERFORM ARCHIVE-SUBJECT-COMP UNTIL ARCH-EOF = 'YES'.
+           CLOSE SUBJECT-IN, SUBJECT-BK.
+       ARCHIVE-SUBJECT-COMP.
+           ADD 1 TO ARCH-TOTAL-RECS.
+           WRITE SUBJECT-BK-REC FROM SUBJECT-REC.
+           READ SUBJECT-IN AT END MOVE 'YES' TO ARCH-EOF.
+
+       ARCHIVE-FACULTY-RTN.
+           MOVE 'NO' TO ARCH-EOF.
+           OPEN INPUT FACULTY-IN OUTPUT FACULTY-BK.
+           READ FACULTY-IN AT END MOVE 'YES' TO ARCH-EOF.
+           PERFORM ARCHIVE-FACULTY-COMP UNTIL ARCH-EOF = 'YES'.
+           CLOSE FACULTY-IN, FACULTY-BK.
+       ARCHIVE-FACULTY-COMP.
+           ADD 1 TO ARCH-TOTAL-RECS.
+           WRITE FACULTY-BK-REC FROM FACULTY-REC.
+           READ FACULTY-IN AT END MOVE 'YES' TO ARCH-EOF.
+
+       ARCHIVE-STUDENT-RTN.
+           MOVE 'NO' TO ARCH-EOF.
+           OPEN INPUT STUDENT-IN OUTPUT STUDENT-BK.
+           READ STUDENT-IN AT END MOVE 'YES' TO ARCH-EOF.
+           PERFORM ARCHIVE-STUDENT-COMP UNTIL ARCH-EOF = 'YES'.
+           CLOSE STUDENT-IN, STUDENT-BK.
+       ARCHIVE-STUDENT-COMP.
+           ADD 1 TO ARCH-TOTAL-RECS.
+           WRITE STUDENT-BK-REC FROM STUDENT-REC.
+           READ STUDENT-IN AT END MOVE 'YES' TO ARCH-EOF.
+
+       ARCHIVE-GRADE-RTN.
+           MOVE 'NO' TO ARCH-EOF.
+           OPEN INPUT GRADE-IN OUTPUT GRADE-BK.
+           READ GRADE-IN AT END MOVE 'YES' TO ARCH-EOF.
+           PERFORM ARCHIVE-GRADE-COMP UNTIL ARCH-EOF = 'YES'.
+           CLOSE GRADE-IN, GRADE-BK.
+       ARCHIVE-GRADE-COMP.
+           ADD 1 TO ARCH-TOTAL-RECS.
+           WRITE GRADE-BK-REC FROM GRADE-REC.
+           READ GRADE-IN AT END MOVE 'YES' TO ARCH-EOF.
+
+      *  REWRITE SALESMAN.TXT WITH EVERY QUARTERLY FIGURE CLEARED TO
+      *  ZERO FOR THE NEW YEAR, VIA THE SAME SCRATCH-AND-SWAP IDIOM
+      *  SALESMAN-TXT'S CHANGE-RTN/DELETE-RTN ALREADY USE.
+       CLEAR-SALESMANFILE-RTN.
+           MOVE 'NO' TO ARCH-EOF.
+           OPEN INPUT SALESMANFILE OUTPUT SALESMANFILE2.
+           READ SALESMANFILE AT END MOVE 'YES' TO ARCH-EOF.
+           PERFORM CLEAR-SALESMANFILE-COMP UNTIL ARCH-EOF = 'YES'.
+           CLOSE SALESMANFILE, SALESMANFILE2.
+           PERFORM SWAP-SALESMANFILE-RTN.
+       CLEAR-SALESMANFILE-COMP.
+           MOVE SALESNUM TO SALESNUM2.
+           MOVE SALESNAME TO SALESNAME2.
+           MOVE 0 TO Q1SALE2 Q2SALE2 Q3SALE2 Q4SALE2.
+           WRITE SALESMANDETAILS2.
+           READ SALESMANFILE AT END MOVE 'YES' TO ARCH-EOF.
+
+       SWAP-SALESMANFILE-RTN.
+           MOVE 'NO' TO ARCH-EOF.
+           OPEN INPUT SALESMANFILE2 OUTPUT SALESMANFILE.
+           READ SALESMANFILE2 AT END MOVE 'YES' TO ARCH-EOF.
+           PERFORM SWAP-SALESMANFILE-COMP UNTIL ARCH-EOF = 'YES'.
+           CLOSE SALESMANFILE2, SALESMANFILE.
+       SWAP-SALESMANFILE-COMP.
+           MOVE SALESNUM2 TO SALESNUM.
+           MOVE SALESNAME2 TO SALESNAME.
+           MOVE Q1SALE2 TO Q1SALE.
+           MOVE Q2SALE2 TO Q2SALE.
+           MOVE Q3SALE2 TO Q3SALE.
+           MOVE Q4SALE2 TO Q4SALE.
+           WRITE SALESMANDETAILS.
+           READ SALESMANFILE2 AT END MOVE 'YES' TO ARCH-EOF.
+
+      *  APPEND ONE LINE TO THE SHARED RUN LOG FOR THIS JOB'S RUN.
+       LOG-RUN-RTN.
+           MOVE 'YEAR-END-ARCH  ' TO RL-JOBNAME.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           MOVE ARCH-TOTAL-RECS TO RL-RECS-READ.
+           MOVE ARCH-TOTAL-RECS TO RL-RECS-WRITTEN.
+           OPEN EXTEND RUN-LOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUN-LOG.
