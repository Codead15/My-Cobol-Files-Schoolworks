@@ -6,7 +6,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMP-IN ASSIGN TO "EMPREC2.TXT".
+           SELECT EMP-SORT-OUT ASSIGN TO "EMPREC2S.TXT".
+           SELECT SORT-WORK ASSIGN TO "SORTWK02".
            SELECT EMP-OUT ASSIGN TO "EMPREP2.TXT".
+      *  SHARED RUN LOG - EVERY BATCH REPORT APPENDS ONE LINE HERE
+      *  WITH ITS JOB NAME, RUN DATE/TIME, AND RECORDS READ/WRITTEN.
+           SELECT RUN-LOG ASSIGN TO "RUNLOG.TXT".
        DATA DIVISION.
        FILE SECTION.
        FD EMP-IN
@@ -18,9 +23,38 @@
            05 EMPNO PIC X(10).
            05 EMPNA PIC X(20).
            05 STATS PIC X(12).
+      *  SORTED (BY DEPARTMENT, THEN ALPHABETICALLY BY NAME) WORK
+      *  FILE - ALL FOUR PASSES BELOW READ FROM THIS FILE SO THAT THE
+      *  EMPLOYEES LISTED UNDER EACH DEPARTMENT COME OUT NAME-ORDER.
+       FD EMP-SORT-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS EMPLOY-LIST-S.
+       01 EMPLOY-LIST-S.
+           05 DC-S PIC X(5).
+           05 EMPNO-S PIC X(10).
+           05 EMPNA-S PIC X(20).
+           05 STATS-S PIC X(12).
+       SD SORT-WORK
+           DATA RECORD IS SORT-REC.
+       01 SORT-REC.
+           05 SORT-DC PIC X(5).
+           05 SORT-EMPNO PIC X(10).
+           05 SORT-EMPNA PIC X(20).
+           05 SORT-STATS PIC X(12).
        FD EMP-OUT.
        01 REP-OUT.
            05 FILLER PIC X(80).
+       FD RUN-LOG
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS RUNLOG-REC.
+       01 RUNLOG-REC.
+           05 RL-JOBNAME PIC X(15).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-RECS-READ PIC 9(6).
+           05 RL-RECS-WRITTEN PIC 9(6).
        WORKING-STORAGE SECTION.
        01 HDR1.
            05 FILLER PIC X(21).
@@ -35,6 +69,29 @@
            05 FILLER PIC X(32).
            05 FILLER PIC X(16) VALUE 'EMPLOYEE RECORDS'.
            05 FILLER PIC X(32).
+      *  RUN DATE AND PAGE NUMBER FOR FILING PRINTED COPIES.
+       01 HDR-RUNINFO.
+           05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+           05 RUNINFO-MM PIC 99.
+           05 FILLER PIC X(1) VALUE '/'.
+           05 RUNINFO-DD PIC 99.
+           05 FILLER PIC X(1) VALUE '/'.
+           05 RUNINFO-YY PIC 99.
+           05 FILLER PIC X(50) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE 'PAGE: '.
+           05 RUNINFO-PAGE PIC Z9.
+           05 FILLER PIC X(4).
+       01 RUN-DATE-WS.
+           05 RUN-DATE-YY PIC 99.
+           05 RUN-DATE-MM PIC 99.
+           05 RUN-DATE-DD PIC 99.
+       01 PAGE-NO-WS PIC 99 VALUE 1.
+      *  DEPARTMENT LOOKUP TABLE - SHARED WITH EMPREP-TXT SO ADDING A
+      *  DEPARTMENT (E.G. LOGIS) IS DONE ONCE, IN CODETAB.CPY. USED
+      *  HERE TO CATCH A DC-S THAT MATCHES NONE OF THE FOUR
+      *  DEPARTMENT-SPECIFIC BREAK PARAGRAPHS BELOW.
+           COPY CODETAB.
+       01 DEPT-IDX PIC 99 VALUE 1.
        01 HDRM.
            05 FILLER PIC X(17) VALUE 'DEPARTMENT NAME: '.
            05 MIS-NA PIC X(22).
@@ -112,6 +169,11 @@
            05 FILLER PIC X(10) VALUE 'EMPLOYEES:'.
            05 FILLER PIC X(18).
            05 T-CON-MIS PIC 99.
+       01 MIS-SEP.
+           05 FILLER PIC X(29) VALUE 'TOTAL NUMBER OF RESIGNED OR '.
+           05 FILLER PIC X(21) VALUE 'TERMINATED EMPLOYEES:'.
+           05 FILLER PIC X(11).
+           05 T-SEP-MIS PIC 99.
        01 PROD-REG.
            05 FILLER PIC X(24) VALUE 'TOTAL NUMBER OF REGULAR '.
            05 FILLER PIC X(10) VALUE 'EMPLOYEES:'.
@@ -132,6 +194,11 @@
            05 FILLER PIC X(10) VALUE 'EMPLOYEES:'.
            05 FILLER PIC X(18).
            05 T-CON-PROD PIC 99.
+       01 PROD-SEP.
+           05 FILLER PIC X(29) VALUE 'TOTAL NUMBER OF RESIGNED OR '.
+           05 FILLER PIC X(21) VALUE 'TERMINATED EMPLOYEES:'.
+           05 FILLER PIC X(11).
+           05 T-SEP-PROD PIC 99.
        01 FIN-REG.
            05 FILLER PIC X(24) VALUE 'TOTAL NUMBER OF REGULAR '.
            05 FILLER PIC X(10) VALUE 'EMPLOYEES:'.
@@ -152,6 +219,11 @@
            05 FILLER PIC X(10) VALUE 'EMPLOYEES:'.
            05 FILLER PIC X(18).
            05 T-CON-FIN PIC 99.
+       01 FIN-SEP.
+           05 FILLER PIC X(29) VALUE 'TOTAL NUMBER OF RESIGNED OR '.
+           05 FILLER PIC X(21) VALUE 'TERMINATED EMPLOYEES:'.
+           05 FILLER PIC X(11).
+           05 T-SEP-FIN PIC 99.
        01 MKTG-REG.
            05 FILLER PIC X(24) VALUE 'TOTAL NUMBER OF REGULAR '.
            05 FILLER PIC X(10) VALUE 'EMPLOYEES:'.
@@ -172,44 +244,75 @@
            05 FILLER PIC X(10) VALUE 'EMPLOYEES:'.
            05 FILLER PIC X(18).
            05 T-CON-MKTG PIC 99.
+       01 MKTG-SEP.
+           05 FILLER PIC X(29) VALUE 'TOTAL NUMBER OF RESIGNED OR '.
+           05 FILLER PIC X(21) VALUE 'TERMINATED EMPLOYEES:'.
+           05 FILLER PIC X(11).
+           05 T-SEP-MKTG PIC 99.
        01 BLNKSCR.
            05 FILLER PIC X(80).
+       01 EXC-HDR.
+           05 FILLER PIC X(80) VALUE
+              'UNMATCHED DEPARTMENT CODES (EXCLUDED FROM ALL TOTALS)'.
+       01 EXC-LINE.
+           05 FILLER PIC X(10) VALUE 'DC/EMPNO: '.
+           05 EXC-DC PIC X(5).
+           05 FILLER PIC X(2).
+           05 EXC-NO PIC X(10).
+           05 FILLER PIC X(53).
+      *  UNMATCHED DEPARTMENT CODES ARE HELD HERE DURING THE MARKETING
+      *  PASS SO THE EXCEPTION SECTION CAN BE PRINTED TOGETHER, ONCE,
+      *  AT THE END OF THE RUN INSTEAD OF INSIDE THE MARKETING SECTION.
+       01 EXC-TABLE.
+           05 EXC-ENTRY OCCURS 100 TIMES.
+               10 EXC-TAB-DC PIC X(5).
+               10 EXC-TAB-NO PIC X(10).
        01 MIS-VAR.
            05 MIS-NUM PIC 999 VALUE 0.
            05 REG-MIS PIC 99 VALUE 0.
            05 PROB-MIS PIC 99 VALUE 0.
            05 CAS-MIS PIC 99 VALUE 0.
            05 CON-MIS PIC 99 VALUE 0.
+           05 SEP-MIS PIC 99 VALUE 0.
        01 PROD-VAR.
            05 PROD-NUM PIC 999 VALUE 0.
            05 REG-PROD PIC 99 VALUE 0.
            05 PROB-PROD PIC 99 VALUE 0.
            05 CAS-PROD PIC 99 VALUE 0.
            05 CON-PROD PIC 99 VALUE 0.
+           05 SEP-PROD PIC 99 VALUE 0.
        01 FIN-VAR.
            05 FIN-NUM PIC 999 VALUE 0.
            05 REG-FIN PIC 99 VALUE 0.
            05 PROB-FIN PIC 99 VALUE 0.
            05 CAS-FIN PIC 99 VALUE 0.
            05 CON-FIN PIC 99 VALUE 0.
+           05 SEP-FIN PIC 99 VALUE 0.
        01 MKTG-VAR.
            05 MKTG-NUM PIC 999 VALUE 0.
            05 REG-MKTG PIC 99 VALUE 0.
            05 PROB-MKTG PIC 99 VALUE 0.
            05 CAS-MKTG PIC 99 VALUE 0.
            05 CON-MKTG PIC 99 VALUE 0.
+           05 SEP-MKTG PIC 99 VALUE 0.
        01 OTHERS.
            05 EOF PIC X(3) VALUE 'N0'.
            05 EOF1 PIC X(3) VALUE 'N0'.
            05 EOF2 PIC X(3) VALUE 'N0'.
            05 EOF3 PIC X(3) VALUE 'N0'.
            05 GRAN-NUM PIC 9999 VALUE 0.
+           05 EXC-NUM PIC 999 VALUE 0.
+           05 EXC-PRT-IDX PIC 999 VALUE 0.
        SCREEN SECTION.
        01 SCR.
            05 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAIN-RTN.
-           OPEN INPUT EMP-IN
+           SORT SORT-WORK ON ASCENDING KEY SORT-DC
+               ON ASCENDING KEY SORT-EMPNA
+               USING EMP-IN
+               GIVING EMP-SORT-OUT.
+           OPEN INPUT EMP-SORT-OUT
                OUTPUT EMP-OUT.
            DISPLAY SCR.
            WRITE REP-OUT FROM HDR1.
@@ -217,24 +320,48 @@
            WRITE REP-OUT FROM BLNKSCR.
            WRITE REP-OUT FROM BLNKSCR.
            WRITE REP-OUT FROM HDR3.
+           ACCEPT RUN-DATE-WS FROM DATE.
+           MOVE RUN-DATE-MM TO RUNINFO-MM.
+           MOVE RUN-DATE-DD TO RUNINFO-DD.
+           MOVE RUN-DATE-YY TO RUNINFO-YY.
+           MOVE PAGE-NO-WS TO RUNINFO-PAGE.
+           WRITE REP-OUT FROM HDR-RUNINFO.
            WRITE REP-OUT FROM BLNKSCR.
            WRITE REP-OUT FROM BLNKSCR.
            PERFORM MIS-PRCS-RTN.
-           CLOSE EMP-IN.
-           OPEN INPUT EMP-IN.
+           CLOSE EMP-SORT-OUT.
+           OPEN INPUT EMP-SORT-OUT.
            PERFORM PROD-PRCS-RTN.
-           CLOSE EMP-IN.
-           OPEN INPUT EMP-IN.
+           CLOSE EMP-SORT-OUT.
+           OPEN INPUT EMP-SORT-OUT.
            PERFORM FIN-PRCS-RTN.
-           CLOSE EMP-IN.
-           OPEN INPUT EMP-IN.
+           CLOSE EMP-SORT-OUT.
+           OPEN INPUT EMP-SORT-OUT.
            PERFORM MKTG-PRCS-RTN.
            PERFORM FINAL-RTN.
+           IF EXC-NUM > 0
+               WRITE REP-OUT FROM BLNKSCR
+               WRITE REP-OUT FROM EXC-HDR
+               WRITE REP-OUT FROM BLNKSCR
+               MOVE 1 TO EXC-PRT-IDX
+               PERFORM PRINT-EXC-RTN UNTIL EXC-PRT-IDX > EXC-NUM
+           END-IF.
+           PERFORM LOG-RUN-RTN.
            DISPLAY 'DATA RECORDED SUCCESSFULLY!'.
-           CLOSE EMP-IN, EMP-OUT.
+           CLOSE EMP-SORT-OUT, EMP-OUT.
            STOP RUN.
+      *  APPEND ONE LINE TO THE SHARED RUN LOG FOR THIS JOB'S RUN.
+       LOG-RUN-RTN.
+           MOVE 'EMPREP2-TXT    ' TO RL-JOBNAME.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           COMPUTE RL-RECS-READ = GRAN-NUM + EXC-NUM.
+           MOVE GRAN-NUM TO RL-RECS-WRITTEN.
+           OPEN EXTEND RUN-LOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUN-LOG.
        MIS-PRCS-RTN.
-           READ EMP-IN AT END MOVE 'YES' TO EOF.
+           READ EMP-SORT-OUT AT END MOVE 'YES' TO EOF.
            MOVE 'INFORMATION MANAGEMENT' TO MIS-NA
            WRITE REP-OUT FROM HDRM.
            WRITE REP-OUT FROM BLNKSCR.
@@ -245,12 +372,13 @@
            WRITE REP-OUT FROM MIS-PROB.
            WRITE REP-OUT FROM MIS-CAS.
            WRITE REP-OUT FROM MIS-CON.
+           WRITE REP-OUT FROM MIS-SEP.
            WRITE REP-OUT FROM MIS.
            WRITE REP-OUT FROM BLNKSCR.
        MIS-BRK-RTN.
-           IF DC = 'MIS  '
-               MOVE EMPNO TO MISNO
-               MOVE EMPNA TO MISNA
+           IF DC-S = 'MIS  '
+               MOVE EMPNO-S TO MISNO
+               MOVE EMPNA-S TO MISNA
                ADD 1 TO MIS-NUM
                ADD 1 TO GRAN-NUM
                MOVE MIS-NUM TO T-MIS
@@ -258,38 +386,50 @@
                MOVE FIN-NUM TO T-FIN
                MOVE MKTG-NUM TO T-MKTG
                MOVE GRAN-NUM TO GRAN-NO
-               IF STATS = 'REGULAR     '
+               IF STATS-S = 'REGULAR     '
                    ADD 1 TO REG-MIS
                    MOVE REG-MIS TO T-REG-MIS
                    MOVE PROB-MIS TO T-PROB-MIS
                    MOVE CAS-MIS TO T-CAS-MIS
                    MOVE CON-MIS TO T-CON-MIS
+                   MOVE SEP-MIS TO T-SEP-MIS
                    WRITE REP-OUT FROM MIS-EMP
-               ELSE IF STATS = 'PROBATIONARY'
+               ELSE IF STATS-S = 'PROBATIONARY'
                    ADD 1 TO PROB-MIS
                    MOVE REG-MIS TO T-REG-MIS
                    MOVE PROB-MIS TO T-PROB-MIS
                    MOVE CAS-MIS TO T-CAS-MIS
                    MOVE CON-MIS TO T-CON-MIS
+                   MOVE SEP-MIS TO T-SEP-MIS
                    WRITE REP-OUT FROM MIS-EMP
-               ELSE IF STATS = 'CASUAL      '
+               ELSE IF STATS-S = 'CASUAL      '
                    ADD 1 TO CAS-MIS
                    MOVE REG-MIS TO T-REG-MIS
                    MOVE PROB-MIS TO T-PROB-MIS
                    MOVE CAS-MIS TO T-CAS-MIS
                    MOVE CON-MIS TO T-CON-MIS
+                   MOVE SEP-MIS TO T-SEP-MIS
                    WRITE REP-OUT FROM MIS-EMP
-               ELSE IF STATS = 'CONTRACTUAL '
+               ELSE IF STATS-S = 'CONTRACTUAL '
                    ADD 1 TO CON-MIS
                    MOVE REG-MIS TO T-REG-MIS
                    MOVE PROB-MIS TO T-PROB-MIS
                    MOVE CAS-MIS TO T-CAS-MIS
                    MOVE CON-MIS TO T-CON-MIS
+                   MOVE SEP-MIS TO T-SEP-MIS
+                   WRITE REP-OUT FROM MIS-EMP
+               ELSE IF STATS-S = 'SEPARATED   '
+                   ADD 1 TO SEP-MIS
+                   MOVE REG-MIS TO T-REG-MIS
+                   MOVE PROB-MIS TO T-PROB-MIS
+                   MOVE CAS-MIS TO T-CAS-MIS
+                   MOVE CON-MIS TO T-CON-MIS
+                   MOVE SEP-MIS TO T-SEP-MIS
                    WRITE REP-OUT FROM MIS-EMP
                END-IF.
-           READ EMP-IN AT END MOVE 'YES' TO EOF.
+           READ EMP-SORT-OUT AT END MOVE 'YES' TO EOF.
        PROD-PRCS-RTN.
-           READ EMP-IN AT END MOVE 'YES' TO EOF1.
+           READ EMP-SORT-OUT AT END MOVE 'YES' TO EOF1.
            MOVE 'PRODUCTION & SALES' TO PROD-NA
            WRITE REP-OUT FROM HDRP.
            WRITE REP-OUT FROM BLNKSCR.
@@ -300,12 +440,13 @@
            WRITE REP-OUT FROM PROD-PROB.
            WRITE REP-OUT FROM PROD-CAS.
            WRITE REP-OUT FROM PROD-CON.
+           WRITE REP-OUT FROM PROD-SEP.
            WRITE REP-OUT FROM PROD.
            WRITE REP-OUT FROM BLNKSCR.
        PROD-BRK-RTN.
-           IF DC = 'PROD '
-               MOVE EMPNO TO PRODNO
-               MOVE EMPNA TO PRODNA
+           IF DC-S = 'PROD '
+               MOVE EMPNO-S TO PRODNO
+               MOVE EMPNA-S TO PRODNA
                ADD 1 TO PROD-NUM
                ADD 1 TO GRAN-NUM
                MOVE MIS-NUM TO T-MIS
@@ -313,38 +454,50 @@
                MOVE FIN-NUM TO T-FIN
                MOVE MKTG-NUM TO T-MKTG
                MOVE GRAN-NUM TO GRAN-NO
-               IF STATS = 'REGULAR     '
+               IF STATS-S = 'REGULAR     '
                    ADD 1 TO REG-PROD
                    MOVE REG-PROD TO T-REG-PROD
                    MOVE PROB-PROD TO T-PROB-PROD
                    MOVE CAS-PROD TO T-CAS-PROD
                    MOVE CON-PROD TO T-CON-PROD
+                   MOVE SEP-PROD TO T-SEP-PROD
                    WRITE REP-OUT FROM PROD-EMP
-               ELSE IF STATS = 'PROBATIONARY'
+               ELSE IF STATS-S = 'PROBATIONARY'
                    ADD 1 TO PROB-PROD
                    MOVE REG-PROD TO T-REG-PROD
                    MOVE PROB-PROD TO T-PROB-PROD
                    MOVE CAS-PROD TO T-CAS-PROD
                    MOVE CON-PROD TO T-CON-PROD
+                   MOVE SEP-PROD TO T-SEP-PROD
                    WRITE REP-OUT FROM PROD-EMP
-               ELSE IF STATS = 'CASUAL      '
+               ELSE IF STATS-S = 'CASUAL      '
                    ADD 1 TO CAS-PROD
                    MOVE REG-PROD TO T-REG-PROD
                    MOVE PROB-PROD TO T-PROB-PROD
                    MOVE CAS-PROD TO T-CAS-PROD
                    MOVE CON-PROD TO T-CON-PROD
+                   MOVE SEP-PROD TO T-SEP-PROD
                    WRITE REP-OUT FROM PROD-EMP
-               ELSE IF STATS = 'CONTRACTUAL '
+               ELSE IF STATS-S = 'CONTRACTUAL '
                    ADD 1 TO CON-PROD
                    MOVE REG-PROD TO T-REG-PROD
                    MOVE PROB-PROD TO T-PROB-PROD
                    MOVE CAS-PROD TO T-CAS-PROD
                    MOVE CON-PROD TO T-CON-PROD
+                   MOVE SEP-PROD TO T-SEP-PROD
+                   WRITE REP-OUT FROM PROD-EMP
+               ELSE IF STATS-S = 'SEPARATED   '
+                   ADD 1 TO SEP-PROD
+                   MOVE REG-PROD TO T-REG-PROD
+                   MOVE PROB-PROD TO T-PROB-PROD
+                   MOVE CAS-PROD TO T-CAS-PROD
+                   MOVE CON-PROD TO T-CON-PROD
+                   MOVE SEP-PROD TO T-SEP-PROD
                    WRITE REP-OUT FROM PROD-EMP
                END-IF.
-           READ EMP-IN AT END MOVE 'YES' TO EOF1.
+           READ EMP-SORT-OUT AT END MOVE 'YES' TO EOF1.
        FIN-PRCS-RTN.
-           READ EMP-IN AT END MOVE 'YES' TO EOF2.
+           READ EMP-SORT-OUT AT END MOVE 'YES' TO EOF2.
            MOVE 'FINANCE' TO FIN-NA
            WRITE REP-OUT FROM HDRF.
            WRITE REP-OUT FROM BLNKSCR.
@@ -355,12 +508,13 @@
            WRITE REP-OUT FROM FIN-PROB.
            WRITE REP-OUT FROM FIN-CAS.
            WRITE REP-OUT FROM FIN-CON.
+           WRITE REP-OUT FROM FIN-SEP.
            WRITE REP-OUT FROM FIN.
            WRITE REP-OUT FROM BLNKSCR.
        FIN-BRK-RTN.
-           IF DC = 'FIN  '
-               MOVE EMPNO TO FINNO
-               MOVE EMPNA TO FINNA
+           IF DC-S = 'FIN  '
+               MOVE EMPNO-S TO FINNO
+               MOVE EMPNA-S TO FINNA
                ADD 1 TO FIN-NUM
                ADD 1 TO GRAN-NUM
                MOVE MIS-NUM TO T-MIS
@@ -368,38 +522,50 @@
                MOVE FIN-NUM TO T-FIN
                MOVE MKTG-NUM TO T-MKTG
                MOVE GRAN-NUM TO GRAN-NO
-               IF STAtS = 'REGULAR     '
+               IF STATS-S = 'REGULAR     '
                    ADD 1 TO REG-FIN
                    MOVE REG-FIN TO T-REG-FIN
                    MOVE PROB-FIN TO T-PROB-FIN
                    MOVE CAS-FIN TO T-CAS-FIN
                    MOVE CON-FIN TO T-CON-FIN
+                   MOVE SEP-FIN TO T-SEP-FIN
                    WRITE REP-OUT FROM FIN-EMP
-               ELSE IF STATS = 'PROBATIONARY'
+               ELSE IF STATS-S = 'PROBATIONARY'
                    ADD 1 TO PROB-FIN
                    MOVE REG-FIN TO T-REG-FIN
                    MOVE PROB-FIN TO T-PROB-FIN
                    MOVE CAS-FIN TO T-CAS-FIN
                    MOVE CON-FIN TO T-CON-FIN
+                   MOVE SEP-FIN TO T-SEP-FIN
                    WRITE REP-OUT FROM FIN-EMP
-               ELSE IF STATS = 'CASUAL      '
+               ELSE IF STATS-S = 'CASUAL      '
                    ADD 1 TO CAS-FIN
                    MOVE REG-FIN TO T-REG-FIN
                    MOVE PROB-FIN TO T-PROB-FIN
                    MOVE CAS-FIN TO T-CAS-FIN
                    MOVE CON-FIN TO T-CON-FIN
+                   MOVE SEP-FIN TO T-SEP-FIN
                    WRITE REP-OUT FROM FIN-EMP
-               ELSE IF STATS = 'CONTRACTUAL '
+               ELSE IF STATS-S = 'CONTRACTUAL '
                    ADD 1 TO CON-FIN
                    MOVE REG-FIN TO T-REG-FIN
                    MOVE PROB-FIN TO T-PROB-FIN
                    MOVE CAS-FIN TO T-CAS-FIN
                    MOVE CON-FIN TO T-CON-FIN
+                   MOVE SEP-FIN TO T-SEP-FIN
+                   WRITE REP-OUT FROM FIN-EMP
+               ELSE IF STATS-S = 'SEPARATED   '
+                   ADD 1 TO SEP-FIN
+                   MOVE REG-FIN TO T-REG-FIN
+                   MOVE PROB-FIN TO T-PROB-FIN
+                   MOVE CAS-FIN TO T-CAS-FIN
+                   MOVE CON-FIN TO T-CON-FIN
+                   MOVE SEP-FIN TO T-SEP-FIN
                    WRITE REP-OUT FROM FIN-EMP
                END-IF.
-           READ EMP-IN AT END MOVE 'YES' TO EOF2.
+           READ EMP-SORT-OUT AT END MOVE 'YES' TO EOF2.
        MKTG-PRCS-RTN.
-           READ EMP-IN AT END MOVE 'YES' TO EOF3.
+           READ EMP-SORT-OUT AT END MOVE 'YES' TO EOF3.
            MOVE 'MARKETING' TO MKTG-NA
            WRITE REP-OUT FROM HDRMK.
            WRITE REP-OUT FROM BLNKSCR.
@@ -410,12 +576,13 @@
            WRITE REP-OUT FROM MKTG-PROB.
            WRITE REP-OUT FROM MKTG-CAS.
            WRITE REP-OUT FROM MKTG-CON.
+           WRITE REP-OUT FROM MKTG-SEP.
            WRITE REP-OUT FROM MKTG.
            WRITE REP-OUT FROM BLNKSCR.
        MKTG-BRK-RTN.
-           IF DC = 'MKTG '
-               MOVE EMPNO TO  MKTGNO
-               MOVE EMPNA TO MKTGNA
+           IF DC-S = 'MKTG '
+               MOVE EMPNO-S TO  MKTGNO
+               MOVE EMPNA-S TO MKTGNA
                ADD 1 TO MKTG-NUM
                ADD 1 TO GRAN-NUM
                MOVE MIS-NUM TO T-MIS
@@ -423,36 +590,76 @@
                MOVE FIN-NUM TO T-FIN
                MOVE MKTG-NUM TO T-MKTG
                MOVE GRAN-NUM TO GRAN-NO
-               IF STATS = 'REGULAR     '
+               IF STATS-S = 'REGULAR     '
                    ADD 1 TO REG-MKTG
                    MOVE REG-MKTG TO T-REG-MKTG
                    MOVE PROB-MKTG TO T-PROB-MKTG
                    MOVE CAS-MKTG TO T-CAS-MKTG
                    MOVE CON-MKTG TO T-CON-MKTG
+                   MOVE SEP-MKTG TO T-SEP-MKTG
                    WRITE REP-OUT FROM MKTG-EMP
-               ELSE IF STATS = 'PROBATIONARY'
+               ELSE IF STATS-S = 'PROBATIONARY'
                    ADD 1 TO PROB-MKTG
                    MOVE REG-MKTG TO T-REG-MKTG
                    MOVE PROB-MKTG TO T-PROB-MKTG
                    MOVE CAS-MKTG TO T-CAS-MKTG
                    MOVE CON-MKTG TO T-CON-MKTG
+                   MOVE SEP-MKTG TO T-SEP-MKTG
                    WRITE REP-OUT FROM MKTG-EMP
-               ELSE IF STATS = 'CASUAL      '
+               ELSE IF STATS-S = 'CASUAL      '
                    ADD 1 TO CAS-MKTG
                    MOVE REG-MKTG TO T-REG-MKTG
                    MOVE PROB-MKTG TO T-PROB-MKTG
                    MOVE CAS-MKTG TO T-CAS-MKTG
                    MOVE CON-MKTG TO T-CON-MKTG
+                   MOVE SEP-MKTG TO T-SEP-MKTG
                    WRITE REP-OUT FROM MKTG-EMP
-               ELSE IF STATS = 'CONTRACTUAL '
+               ELSE IF STATS-S = 'CONTRACTUAL '
                    ADD 1 TO CON-MKTG
                    MOVE REG-MKTG TO T-REG-MKTG
                    MOVE PROB-MKTG TO T-PROB-MKTG
                    MOVE CAS-MKTG TO T-CAS-MKTG
                    MOVE CON-MKTG TO T-CON-MKTG
+                   MOVE SEP-MKTG TO T-SEP-MKTG
                    WRITE REP-OUT FROM MKTG-EMP
-               END-IF.
-           READ EMP-IN AT END MOVE 'YES' TO EOF3.
+               ELSE IF STATS-S = 'SEPARATED   '
+                   ADD 1 TO SEP-MKTG
+                   MOVE REG-MKTG TO T-REG-MKTG
+                   MOVE PROB-MKTG TO T-PROB-MKTG
+                   MOVE CAS-MKTG TO T-CAS-MKTG
+                   MOVE CON-MKTG TO T-CON-MKTG
+                   MOVE SEP-MKTG TO T-SEP-MKTG
+                   WRITE REP-OUT FROM MKTG-EMP
+               END-IF
+           ELSE
+               MOVE 1 TO DEPT-IDX
+               PERFORM FIND-DEPT-RTN UNTIL DEPT-IDX > DEPT-TAB-MAX
+                       OR DC-S = DEPT-CODE(DEPT-IDX)
+               IF DEPT-IDX > DEPT-TAB-MAX
+                   PERFORM EXC-RTN
+               END-IF
+           END-IF.
+           READ EMP-SORT-OUT AT END MOVE 'YES' TO EOF3.
+      *  IS DC-S ON THE SHARED DEPARTMENT TABLE AT ALL? USED ONLY TO
+      *  CATCH A CODE THAT MATCHED NONE OF THE FOUR BREAK PARAGRAPHS
+      *  ABOVE - THOSE STILL DISPATCH ON THEIR OWN LITERAL, SINCE EACH
+      *  DEPARTMENT ACCUMULATES INTO ITS OWN NAMED TOTALS.
+       FIND-DEPT-RTN.
+           ADD 1 TO DEPT-IDX.
+      *  HOLD ONE UNMATCHED-DEPARTMENT-CODE RECORD. THIS PASS SEES
+      *  EVERY RECORD IN THE FILE, SO IT IS WHERE EXCEPTIONS ARE
+      *  CAUGHT FOR ALL FOUR DEPARTMENTS. THE EXCEPTION SECTION IS
+      *  PRINTED AT THE END OF THE RUN - SEE PRINT-EXC-RTN.
+       EXC-RTN.
+           ADD 1 TO EXC-NUM.
+           MOVE DC-S TO EXC-TAB-DC (EXC-NUM).
+           MOVE EMPNO-S TO EXC-TAB-NO (EXC-NUM).
+      *  PRINT ONE HELD EXCEPTION LINE.
+       PRINT-EXC-RTN.
+           MOVE EXC-TAB-DC (EXC-PRT-IDX) TO EXC-DC.
+           MOVE EXC-TAB-NO (EXC-PRT-IDX) TO EXC-NO.
+           WRITE REP-OUT FROM EXC-LINE.
+           ADD 1 TO EXC-PRT-IDX.
        FINAL-RTN.
            WRITE REP-OUT FROM BLNKSCR.
            WRITE REP-OUT FROM BLNKSCR.
