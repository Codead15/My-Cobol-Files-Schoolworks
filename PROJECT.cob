@@ -16,17 +16,37 @@
            SELECT ACCT2 ASSIGN TO 'FACULTY.TXT'.
            SELECT ACCT3 ASSIGN TO 'STUDENT.TXT'.
            SELECT ACCT4 ASSIGN TO 'GRADE.TXT'.
-           SELECT ACCT5 ASSIGN TO 'ENROLL.TXT'.
-           SELECT ACCT6 ASSIGN TO 'GRADES.TXT'.
+           SELECT ACCT5 ASSIGN TO ENROLL-FILE-NAME.
+           SELECT ACCT6 ASSIGN TO GRADES-FILE-NAME.
+           SELECT ACCT7 ASSIGN TO 'HONORS.TXT'.
+           SELECT ACCT3B ASSIGN TO 'STUDENT.TXT'.
+           SELECT CKPT-FILE ASSIGN TO 'PROJCKPT.TXT'
+               FILE STATUS IS CKPT-STATUS.
+      *  SHARED RUN LOG - EVERY BATCH REPORT APPENDS ONE LINE HERE
+      *  WITH ITS JOB NAME, RUN DATE/TIME, AND RECORDS READ/WRITTEN.
+           SELECT RUN-LOG ASSIGN TO "RUNLOG.TXT".
        DATA DIVISION.
        FILE SECTION.
        FD  ACCT1
            LABEL RECORD IS STANDARD
-           RECORD CONTAINS 40 CHARACTERS
+           RECORD CONTAINS 53 CHARACTERS
            DATA RECORD IS SUBJECT-INFO.
        01  SUBJECT-INFO.
            05 SUBJ-CODE1 PIC X(10).
            05 SUBJ-DESC PIC X(30).
+           05 PASS-GRADE1 PIC 9V99.
+      *  MAXIMUM SEATS FOR THIS SUBJECT. ZERO MEANS NO CAP IS
+      *  ENFORCED (THE OLD, UNLIMITED-ENROLLMENT BEHAVIOR).
+           05 MAX-SEATS1 PIC 999.
+      *  TERM/SEMESTER THIS SUBJECT.TXT WAS PREPARED FOR. THE SAME
+      *  CODE IS CARRIED ON EVERY RECORD IN A GIVEN RUN'S SUBJECT.TXT
+      *  AND IS USED TO NAME AND HEAD BOTH THE ENROLLMENT AND GRADE
+      *  REPORTS SO ONE TERM'S REPORTS DON'T CLOBBER ANOTHER'S.
+           05 TERM-CODE1 PIC X(6).
+      *  CREDIT UNITS FOR THIS SUBJECT, USED TO WEIGHT ITS GRADE ON
+      *  A STUDENT'S GPA ON THE HONORS REPORT. DEFAULTS TO 1 IF A
+      *  SUBJECT CODE ISN'T FOUND ON SUBJECT.TXT.
+           05 UNITS1 PIC 9.
 
        FD  ACCT2
            LABEL RECORD IS STANDARD
@@ -47,6 +67,19 @@
            05 STUD-NUM3 PIC X(12).
            05 STUD-NAME3 PIC X(25).
 
+      *  SECOND HANDLE ON STUDENT.TXT, USED TO RESCAN FOR ALL OF A
+      *  STUDENT'S SUBJECT ENROLLMENTS WHILE ACCT3 ITSELF IS PARKED
+      *  MID-SCAN FOR THE HONORS REPORT.
+       FD  ACCT3B
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 59 CHARACTERS
+           DATA RECORD IS STUDENT-INFO-B.
+       01  STUDENT-INFO-B.
+           05 SUBJ-CODE3B PIC X(10).
+           05 FAC-ID3B PIC X(12).
+           05 STUD-NUM3B PIC X(12).
+           05 STUD-NAME3B PIC X(25).
+
        FD  ACCT4
            LABEL RECORD IS STANDARD
            RECORD CONTAINS 40 CHARACTERS
@@ -66,6 +99,35 @@
        01  GRADES-OUTPUT.
            05 FILLER PIC X(80).
 
+       FD  ACCT7.
+       01  HONORS-OUTPUT.
+           05 FILLER PIC X(80).
+
+      *  RESTART CHECKPOINT - ONE RECORD PER COMPLETED SUBJECT
+      *  ENROLLMENT BREAK (TYPE 'E') OR FACULTY GRADE SECTION
+      *  (TYPE 'G') FOR A GIVEN TERM, APPENDED AS SOON AS THAT
+      *  SUBJECT/SECTION FINISHES SO A RESTART CAN SKIP IT.
+       FD  CKPT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 29 CHARACTERS
+           DATA RECORD IS CKPT-REC.
+       01  CKPT-REC.
+           05 CKPT-TERM PIC X(6).
+           05 CKPT-TYPE PIC X(1).
+           05 CKPT-SUBJ PIC X(10).
+           05 CKPT-FAC PIC X(12).
+
+       FD  RUN-LOG
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS RUNLOG-REC.
+       01  RUNLOG-REC.
+           05 RL-JOBNAME PIC X(15).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-RECS-READ PIC 9(6).
+           05 RL-RECS-WRITTEN PIC 9(6).
+
        WORKING-STORAGE SECTION.
        01  HEADER.
            05 FILLER PIC X(32).
@@ -85,6 +147,43 @@
        01  BLNK-HDR.
            05 FILLER PIC X(80).
 
+      *  RUN DATE AND PAGE NUMBER FOR FILING PRINTED COPIES - SHARED
+      *  BY THE ENROLLMENT, GRADES, AND HONORS REPORT HEADERS.
+       01  HDR-RUNINFO.
+           05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+           05 RUNINFO-MM PIC 99.
+           05 FILLER PIC X(1) VALUE '/'.
+           05 RUNINFO-DD PIC 99.
+           05 FILLER PIC X(1) VALUE '/'.
+           05 RUNINFO-YY PIC 99.
+           05 FILLER PIC X(50) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE 'PAGE: '.
+           05 RUNINFO-PAGE PIC Z9.
+           05 FILLER PIC X(4).
+       01  RUN-DATE-WS.
+           05 RUN-DATE-YY PIC 99.
+           05 RUN-DATE-MM PIC 99.
+           05 RUN-DATE-DD PIC 99.
+       01  PAGE-NO-WS PIC 99 VALUE 1.
+
+      *  SCHOOL'S CATALOG OF VALID SUBJECT CODES - SHARED WITH EVERY
+      *  OTHER PROGRAM'S CODE LISTS SO ADDING OR RETIRING A SUBJECT IS
+      *  DONE ONCE, IN CODETAB.CPY.
+           COPY CODETAB.
+       01  SUBJ-VALID-IDX PIC 99.
+
+       01  TERM-HDR.
+           05 FILLER PIC X(6) VALUE 'TERM: '.
+           05 TERM-HDR-CD PIC X(6).
+           05 FILLER PIC X(68).
+
+      *  TERM CODE FOR THIS RUN, TAKEN FROM THE FIRST SUBJECT.TXT
+      *  RECORD, AND THE DYNAMIC NAMES IT BUILDS FOR THE ENROLLMENT
+      *  AND GRADE REPORTS SO EACH TERM'S OUTPUT IS KEPT SEPARATE.
+       01  TERM-CD PIC X(6) VALUE SPACES.
+       01  ENROLL-FILE-NAME PIC X(20) VALUE 'ENROLL.TXT'.
+       01  GRADES-FILE-NAME PIC X(20) VALUE 'GRADES.TXT'.
+
        01  SUB-HDR.
            05 FILLER PIC X(24) VALUE 'SUBJECT CODE         :  '.
            05 SUBJ-CODE PIC X(10).
@@ -119,22 +218,26 @@
            05 GT-NO-ENRL PIC Z,Z99.
            05 FILLER PIC X(32).
 
+       01  WAIT-HDR.
+           05 FILLER PIC X(20) VALUE 'WAITLISTED STUDENTS'.
+           05 FILLER PIC X(60).
+
        01  OTHERS.
            05 ENRL-EOF PIC X(3) VALUE 'NO'.
            05 ENRL-EOF2 PIC X(3) VALUE 'NO'.
-           05 ENRL-EOF3 PIC X(3) VALUE 'NO'.
-           05 ENRL-EOF4 PIC X(3) VALUE 'NO'.
-           05 ENRL-EOF5 PIC X(3) VALUE 'NO'.
-           05 ENRL-EOF6 PIC X(3) VALUE 'NO'.
-           05 ENRL-EOF7 PIC X(3) VALUE 'NO'.
-           05 TOT-FRST PIC 999 VALUE 0.
-           05 TOT-SEC PIC 999 VALUE 0.
-           05 TOT-THRD PIC 999 VALUE 0.
-           05 TOT-FRTH PIC 999 VALUE 0.
-           05 TOT-FFTH PIC 999 VALUE 0.
-           05 TOT-SXTH PIC 999 VALUE 0.
-           05 TOT-SVNTH PIC 999 VALUE 0.
+           05 SUBJ-ENR-CNT PIC 999 VALUE 0.
            05 GT-NUM-ENRL PIC 9999 VALUE 0.
+           05 SUBJ-MAX-WS PIC 999 VALUE 0.
+           05 SUBJ-WAIT-CNT PIC 999 VALUE 0.
+           05 WAIT-SUB PIC 999 VALUE 0.
+
+      *  STUDENTS WHO ENROLLED IN A SUBJECT AFTER ITS SEATS WERE
+      *  ALREADY FULL, BUFFERED HERE SO THEY CAN BE LISTED
+      *  SEPARATELY AFTER THE NORMAL ROSTER.
+       01  WAIT-TABLE.
+           05 WAIT-ENTRY OCCURS 50 TIMES.
+               10 WAIT-STUD-NO PIC X(12).
+               10 WAIT-STUD-NA PIC X(25).
 
        01  GRD-HDR.
            05 FILLER PIC X(17) VALUE 'SUBJECT CODE  :  '.
@@ -181,54 +284,129 @@
            05 TOT-NO-FAIL PIC Z9.
            05 FILLER PIC X(41).
 
+       01  RECON-HDR.
+           05 FILLER PIC X(48)
+              VALUE 'ORPHAN ENROLLMENTS (NO MATCHING FACULTY SECTION)'.
+           05 FILLER PIC X(32).
+
+       01  RECON-HDR2.
+           05 FILLER PIC X(10) VALUE 'SUBJ CODE'.
+           05 FILLER PIC X(4).
+           05 FILLER PIC X(12) VALUE 'FACULTY ID'.
+           05 FILLER PIC X(4).
+           05 FILLER PIC X(14) VALUE 'STUDENT NUMBER'.
+           05 FILLER PIC X(4).
+           05 FILLER PIC X(12) VALUE 'STUDENT NAME'.
+           05 FILLER PIC X(20).
+
+       01  RECON-LINE.
+           05 RECON-SUBJ PIC X(10).
+           05 FILLER PIC X(4).
+           05 RECON-FAC PIC X(12).
+           05 FILLER PIC X(4).
+           05 RECON-STUD PIC X(12).
+           05 FILLER PIC X(6).
+           05 RECON-STUD-NA PIC X(25).
+           05 FILLER PIC X(7).
+
        01  OTHERS2.
            05 EOF PIC X(3) VALUE 'NO'.
-           05 EOF2 PIC X(3) VALUE 'YES'.
            05 EOF3 PIC X(3) VALUE 'NO'.
            05 EOF4 PIC X(3) VALUE 'YES'.
-           05 EOF5 PIC X(3) VALUE 'NO'.
-           05 EOF6 PIC X(3) VALUE 'YES'.
-           05 EOF7 PIC X(3) VALUE 'NO'.
-           05 EOF8 PIC X(3) VALUE 'YES'.
-           05 EOF9 PIC X(3) VALUE 'NO'.
-           05 EOF10 PIC X(3) VALUE 'YES'.
-           05 EOF11 PIC X(3) VALUE 'NO'.
-           05 EOF12 PIC X(3) VALUE 'YES'.
-           05 EOF13 PIC X(3) VALUE 'NO'.
-           05 EOF14 PIC X(3) VALUE 'YES'.
-           05 EOF15 PIC X(3) VALUE 'NO'.
-           05 EOF16 PIC X(3) VALUE 'YES'.
-           05 EOF17 PIC X(3) VALUE 'NO'.
-           05 EOF18 PIC X(3) VALUE 'YES'.
-           05 EOF19 PIC X(3) VALUE 'NO'.
-           05 EOF20 PIC X(3) VALUE 'YES'.
-           05 EOF21 PIC X(3) VALUE 'NO'.
-           05 EOF22 PIC X(3) VALUE 'YES'.
+      *  ORPHAN-ENROLLMENT RECONCILIATION SWITCHES/COUNTER.
+           05 RECON-EOF PIC X(3) VALUE 'NO'.
+           05 RECON-FOUND PIC X(3) VALUE 'NO'.
+           05 RECON-FAC-EOF PIC X(3) VALUE 'NO'.
+           05 RECON-CNT PIC 999 VALUE 0.
 
        01  OTHERS3.
            05 AVE-GRD PIC 9V99 VALUE 0.
-           05 STUD-PASS PIC 9 VALUE 0.
-           05 STUD-FAIL PIC 9 VALUE 0.
-           05 STUD-PASS2 PIC 9 VALUE 0.
-           05 STUD-FAIL2 PIC 9 VALUE 0.
-           05 STUD-PASS3 PIC 9 VALUE 0.
-           05 STUD-FAIL3 PIC 9 VALUE 0.
-           05 STUD-PASS4 PIC 9 VALUE 0.
-           05 STUD-FAIL4 PIC 9 VALUE 0.
-           05 STUD-PASS5 PIC 9 VALUE 0.
-           05 STUD-FAIL5 PIC 9 VALUE 0.
-           05 STUD-PASS6 PIC 9 VALUE 0.
-           05 STUD-FAIL6 PIC 9 VALUE 0.
-           05 STUD-PASS7 PIC 9 VALUE 0.
-           05 STUD-FAIL7 PIC 9 VALUE 0.
-           05 STUD-PASS8 PIC 9 VALUE 0.
-           05 STUD-FAIL8 PIC 9 VALUE 0.
-           05 STUD-PASS9 PIC 9 VALUE 0.
-           05 STUD-FAIL9 PIC 9 VALUE 0.
-           05 STUD-PASS10 PIC 9 VALUE 0.
-           05 STUD-FAIL10 PIC 9 VALUE 0.
-           05 STUD-PASS11 PIC 9 VALUE 0.
-           05 STUD-FAIL11 PIC 9 VALUE 0.
+           05 GRD-PASS PIC 99 VALUE 0.
+           05 GRD-FAIL PIC 99 VALUE 0.
+      *  RUNNING TOTAL OF GRADE-INFO LINES WRITTEN ACROSS EVERY
+      *  SUBJECT/FACULTY SECTION, UNLIKE GRD-PASS/GRD-FAIL WHICH RESET
+      *  PER SECTION.
+           05 GT-NUM-GRD PIC 9999 VALUE 0.
+      *  PASSING CUTOFF FOR THE SUBJECT CURRENTLY BEING GRADED, READ
+      *  FROM SUBJECT.TXT. DEFAULTS TO THE OLD FLAT 3.12 CUTOFF IF
+      *  THE SUBJECT CODE ISN'T FOUND THERE.
+           05 PASS-GRADE-WS PIC 9V99 VALUE 3.12.
+           05 PG-EOF PIC X(3) VALUE 'NO'.
+
+       01  HEADER4.
+           05 FILLER PIC X(28).
+           05 FILLER PIC X(25) VALUE 'DEAN''S LISTER REPORT'.
+           05 FILLER PIC X(27).
+
+       01  HONOR-HDR4.
+           05 FILLER PIC X(14) VALUE 'STUDENT NUMBER'.
+           05 FILLER PIC X(11).
+           05 FILLER PIC X(12) VALUE 'STUDENT NAME'.
+           05 FILLER PIC X(16).
+           05 FILLER PIC X(13) VALUE 'WEIGHTED GPA'.
+           05 FILLER PIC X(14) VALUE 'HONOR STATUS'.
+
+       01  HONOR-INFO.
+           05 HON-STUD-NO PIC X(12).
+           05 FILLER PIC X(13).
+           05 HON-STUD-NA PIC X(25).
+           05 FILLER PIC X(3).
+           05 HON-AVE PIC 9.99.
+           05 FILLER PIC X(9).
+           05 HON-STATUS PIC X(14).
+
+      *  WORKING FIELDS FOR THE HONORS PASS - A STUDENT'S COMBINED
+      *  AVERAGE IS THE MEAN OF THE AVERAGE GRADE OF EVERY SUBJECT
+      *  THEY ARE ENROLLED IN, NOT JUST ONE SECTION'S GRADE.
+       01  OTHERS4.
+           05 HON-EOF PIC X(3) VALUE 'NO'.
+           05 HON-EOF2 PIC X(3) VALUE 'NO'.
+           05 HON-GRD-EOF PIC X(3) VALUE 'NO'.
+           05 HON-FOUND-SW PIC X(3) VALUE 'NO'.
+           05 HON-GRD-SUM PIC 9(4)V99 VALUE 0.
+           05 HON-GRD-CNT PIC 99 VALUE 0.
+           05 HON-COMBINED-AVE PIC 9V99 VALUE 0.
+      *  RUNNING TOTAL OF UNITS ACROSS THE STUDENT'S COMPLETE SUBJECTS
+      *  AND THE CURRENT SUBJECT'S UNITS, FOR THE WEIGHTED-GPA CALC.
+           05 HON-UNIT-SUM PIC 999 VALUE 0.
+           05 HON-UNITS-WS PIC 9 VALUE 1.
+           05 HON-UNITS-EOF PIC X(3) VALUE 'NO'.
+           05 HON-CUR-STUD-NO PIC X(12).
+           05 HON-CUR-STUD-NA PIC X(25).
+           05 HON-SEEN-IDX PIC 999 VALUE 0.
+           05 HON-SEEN-SUB PIC 999 VALUE 0.
+
+      *  STUDENT NUMBERS ALREADY PRINTED ON THE HONORS REPORT, SO A
+      *  STUDENT ENROLLED IN SEVERAL SUBJECTS IS ONLY LISTED ONCE.
+       01  HON-SEEN-TABLE.
+           05 HON-SEEN-ENTRY OCCURS 200 TIMES PIC X(12).
+
+      *  RESTART/CHECKPOINT WORKING FIELDS. THE SUBJECTS AND FACULTY
+      *  SECTIONS ALREADY COMPLETED FOR THE CURRENT TERM (FROM AN
+      *  EARLIER, INTERRUPTED RUN) ARE LOADED INTO CKPT-DONE-TABLE AT
+      *  STARTUP, SO A RESTART SKIPS BACK OVER THEM INSTEAD OF
+      *  REPROCESSING AND RE-APPENDING DUPLICATE OUTPUT.
+       01  CKPT-STATUS PIC XX.
+
+       01  CKPT-DONE-TABLE.
+           05 CKPT-DONE-ENTRY OCCURS 200 TIMES.
+               10 CKPT-DONE-TYPE PIC X(1).
+               10 CKPT-DONE-SUBJ PIC X(10).
+               10 CKPT-DONE-FAC PIC X(12).
+
+       01  OTHERS5.
+           05 CKPT-DONE-CNT PIC 999 VALUE 0.
+           05 CKPT-DONE-SUB PIC 999 VALUE 0.
+           05 CKPT-FOUND PIC X(3) VALUE 'NO'.
+      *  'YES' ONCE LOAD-CKPT-RTN FINDS AT LEAST ONE CHECKPOINT
+      *  RECORD FOR THE CURRENT TERM - MEANS THIS IS A RESTART OF A
+      *  PARTIALLY-COMPLETED RUN, SO THE ENROLLMENT AND GRADE REPORTS
+      *  ARE EXTENDED RATHER THAN OVERWRITTEN.
+           05 CKPT-RESTART PIC X(3) VALUE 'NO'.
+           05 CKPT-EOF PIC X(3) VALUE 'NO'.
+           05 CKPT-CHECK-TYPE PIC X(1).
+           05 CKPT-CHECK-SUBJ PIC X(10).
+           05 CKPT-CHECK-FAC PIC X(12).
 
        SCREEN SECTION.
        01  SCRN.
@@ -237,262 +415,265 @@
        PROCEDURE DIVISION.
            PERFORM ENROLL-PROCED-DIV.
            PERFORM GRADES-PROCED-DIV.
+           PERFORM HONORS-PROCED-DIV.
            DISPLAY 'END OF MERGING PROGRAM!'.
-           DISPLAY 'CHECK ENROLL.txt FOR THE OUTPUT'.
-           DISPLAY 'CHECK GRADES.txt FOR THE OUTPUT'.
+           DISPLAY 'CHECK ' ENROLL-FILE-NAME ' FOR THE OUTPUT'.
+           DISPLAY 'CHECK ' GRADES-FILE-NAME ' FOR THE OUTPUT'.
+           DISPLAY 'CHECK HONORS.txt FOR THE OUTPUT'.
+           PERFORM LOG-RUN-RTN.
            STOP RUN.
 
+      *  APPEND ONE LINE TO THE SHARED RUN LOG FOR THIS JOB'S RUN.
+      *  RECORDS READ/WRITTEN IS THE COMBINED ENROLLMENT AND GRADES
+      *  OUTPUT LINE COUNT FOR THE WHOLE RUN.
+       LOG-RUN-RTN.
+           MOVE 'PROJECT        ' TO RL-JOBNAME.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           COMPUTE RL-RECS-READ = GT-NUM-ENRL + GT-NUM-GRD.
+           COMPUTE RL-RECS-WRITTEN = GT-NUM-ENRL + GT-NUM-GRD.
+           OPEN EXTEND RUN-LOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUN-LOG.
+
+      *  DATA-DRIVEN OVER SUBJECT.TXT - ONE ENROLLMENT BREAK PER
+      *  SUBJECT RECORD READ, RATHER THAN ONE HARDCODED PARAGRAPH
+      *  PAIR PER SUBJECT CODE. A NEW SUBJECT IS JUST A NEW
+      *  SUBJECT.TXT RECORD.
        ENROLL-PROCED-DIV.
-           OPEN INPUT ACCT1
-               INPUT ACCT3
-               OUTPUT ACCT5.
+           OPEN INPUT ACCT1.
+           READ ACCT1 AT END MOVE 'YES' TO ENRL-EOF.
+           IF ENRL-EOF NOT = 'YES'
+               MOVE TERM-CODE1 TO TERM-CD
+           END-IF.
+           PERFORM LOAD-CKPT-RTN.
+           PERFORM BUILD-ENROLL-FILENAME-RTN.
+           IF CKPT-RESTART = 'YES'
+               OPEN EXTEND ACCT5
+           ELSE
+               OPEN OUTPUT ACCT5
+           END-IF.
            DISPLAY SCRN.
-           PERFORM WRITE-HEADER.
-           PERFORM FIRST-SUB-PRCS.
-           CLOSE ACCT3.
-           OPEN INPUT ACCT3.
-           PERFORM SCND-SUB-PRCS.
-           CLOSE ACCT3.
-           OPEN INPUT ACCT3.
-           PERFORM THRD-SUB-PRCS.
-           CLOSE ACCT3.
-           OPEN INPUT ACCT3.
-           PERFORM FRTH-SUB-PRCS.
-           CLOSE ACCT3.
-           OPEN INPUT ACCT3.
-           PERFORM FFTH-SUB-PRCS.
-           CLOSE ACCT3.
-           OPEN INPUT ACCT3.
-           PERFORM SXTH-SUB-PRCS.
-           CLOSE ACCT3.
-           OPEN INPUT ACCT3.
-           PERFORM SVNTH-SUB-PRCS.
+           IF CKPT-RESTART = 'NO'
+               PERFORM WRITE-HEADER
+           END-IF.
+           PERFORM SUBJ-ENROLL-RTN UNTIL ENRL-EOF = 'YES'.
            PERFORM FIN-RTN.
-           CLOSE ACCT1, ACCT3, ACCT5.
-
+           CLOSE ACCT1, ACCT5.
+
+      *  BUILD THE TERM-TAGGED ENROLLMENT REPORT FILE NAME, E.G.
+      *  ENROLL_1S2526.TXT, SO EACH TERM'S RUN GETS ITS OWN FILE
+      *  INSTEAD OF OVERWRITING THE LAST TERM'S REPORT.
+       BUILD-ENROLL-FILENAME-RTN.
+           STRING 'ENROLL_' DELIMITED BY SIZE
+               TERM-CD DELIMITED BY SPACE
+               '.TXT' DELIMITED BY SIZE
+               INTO ENROLL-FILE-NAME.
+
+      *  LOAD ANY CHECKPOINT RECORDS ALREADY ON FILE FOR THE CURRENT
+      *  TERM, LEFT BEHIND BY AN EARLIER RUN THAT DIDN'T FINISH. A
+      *  MISSING PROJCKPT.TXT (FILE STATUS 35, THE VERY FIRST RUN)
+      *  JUST LEAVES THE TABLE EMPTY.
+       LOAD-CKPT-RTN.
+           MOVE 0 TO CKPT-DONE-CNT.
+           MOVE 'NO' TO CKPT-RESTART.
+           MOVE 'NO' TO CKPT-EOF.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-STATUS = '35'
+               MOVE 'YES' TO CKPT-EOF
+           ELSE
+               READ CKPT-FILE AT END MOVE 'YES' TO CKPT-EOF
+               PERFORM LOAD-CKPT-REC-RTN UNTIL CKPT-EOF = 'YES'
+               CLOSE CKPT-FILE
+           END-IF.
+       LOAD-CKPT-REC-RTN.
+           IF CKPT-TERM = TERM-CD
+               ADD 1 TO CKPT-DONE-CNT
+               MOVE CKPT-TYPE TO CKPT-DONE-TYPE (CKPT-DONE-CNT)
+               MOVE CKPT-SUBJ TO CKPT-DONE-SUBJ (CKPT-DONE-CNT)
+               MOVE CKPT-FAC TO CKPT-DONE-FAC (CKPT-DONE-CNT)
+               MOVE 'YES' TO CKPT-RESTART
+           END-IF.
+           READ CKPT-FILE AT END MOVE 'YES' TO CKPT-EOF.
+
+      *  IS THE TYPE/SUBJECT/FACULTY COMBINATION IN CKPT-CHECK-TYPE,
+      *  CKPT-CHECK-SUBJ, CKPT-CHECK-FAC ALREADY MARKED DONE FROM AN
+      *  EARLIER, INTERRUPTED RUN OF THIS SAME TERM?
+       CHECK-DONE-RTN.
+           MOVE 'NO' TO CKPT-FOUND.
+           MOVE 1 TO CKPT-DONE-SUB.
+           PERFORM CHECK-DONE-COMP
+               UNTIL CKPT-DONE-SUB > CKPT-DONE-CNT
+               OR CKPT-FOUND = 'YES'.
+       CHECK-DONE-COMP.
+           IF CKPT-DONE-TYPE (CKPT-DONE-SUB) = CKPT-CHECK-TYPE
+               AND CKPT-DONE-SUBJ (CKPT-DONE-SUB) = CKPT-CHECK-SUBJ
+               AND CKPT-DONE-FAC (CKPT-DONE-SUB) = CKPT-CHECK-FAC
+               MOVE 'YES' TO CKPT-FOUND
+           ELSE
+               ADD 1 TO CKPT-DONE-SUB
+           END-IF.
+
+      *  APPEND ONE CHECKPOINT RECORD FOR THE SUBJECT/SECTION JUST
+      *  COMPLETED SO THE PROGRESS SURVIVES EVEN IF THE RUN IS
+      *  INTERRUPTED BEFORE THE NEXT ONE FINISHES.
+       MARK-DONE-RTN.
+           MOVE TERM-CD TO CKPT-TERM.
+           MOVE CKPT-CHECK-TYPE TO CKPT-TYPE.
+           MOVE CKPT-CHECK-SUBJ TO CKPT-SUBJ.
+           MOVE CKPT-CHECK-FAC TO CKPT-FAC.
+           OPEN EXTEND CKPT-FILE.
+           IF CKPT-STATUS = '35'
+               OPEN OUTPUT CKPT-FILE
+           END-IF.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+
+      *  DATA-DRIVEN OVER FACULTY.TXT - ONE GRADE BREAK PER
+      *  FACULTY-INFO RECORD READ, RATHER THAN ONE HARDCODED
+      *  PARAGRAPH PAIR PER SECTION. A NEW ROW IN FACULTY.TXT IS
+      *  PICKED UP AUTOMATICALLY.
        GRADES-PROCED-DIV.
-           OPEN INPUT ACCT2
-               INPUT ACCT3
-               INPUT ACCT4
-               OUTPUT ACCT6.
-           PERFORM WRITE-HEADER2.
-           PERFORM FIRST-GRD-PRCS.
-           CLOSE ACCT3, ACCT4.
-           OPEN INPUT ACCT3
-               INPUT ACCT4.
-           PERFORM SCND-GRD-PRCS.
-           CLOSE ACCT3, ACCT4.
-           OPEN INPUT ACCT3
-               INPUT ACCT4.
-           PERFORM THRD-GRD-PRCS.
-           CLOSE ACCT3, ACCT4.
-           OPEN INPUT ACCT3
-               INPUT ACCT4.
-           PERFORM FRTH-GRD-PRCS.
-           CLOSE ACCT3, ACCT4.
-           OPEN INPUT ACCT3
-               INPUT ACCT4.
-           PERFORM FFTH-GRD-PRCS.
-           CLOSE ACCT3, ACCT4.
-           OPEN INPUT ACCT3
-               INPUT ACCT4.
-           PERFORM SXTH-GRD-PRCS.
-           CLOSE ACCT3, ACCT4.
-           OPEN INPUT ACCT3
-               INPUT ACCT4.
-           PERFORM SVNTH-GRD-PRCS.
-           CLOSE ACCT3, ACCT4.
-           OPEN INPUT ACCT3
-               INPUT ACCT4.
-           PERFORM EGHT-GRD-PRCS.
-           CLOSE ACCT3, ACCT4.
-           OPEN INPUT ACCT3
-               INPUT ACCT4.
-           PERFORM NNTH-GRD-PRCS.
-           CLOSE ACCT3, ACCT4.
-           OPEN INPUT ACCT3
-               INPUT ACCT4.
-           PERFORM TNTH-GRD-PRCS.
-           CLOSE ACCT3, ACCT4.
-           OPEN INPUT ACCT3
-               INPUT ACCT4.
-           PERFORM ELVN-GRD-PRCS.
-           CLOSE ACCT2, ACCT3, ACCT4, ACCT6.
+           PERFORM BUILD-GRADES-FILENAME-RTN.
+           OPEN INPUT ACCT2.
+           IF CKPT-RESTART = 'YES'
+               OPEN EXTEND ACCT6
+           ELSE
+               OPEN OUTPUT ACCT6
+               PERFORM WRITE-HEADER2
+           END-IF.
+           READ ACCT2 AT END MOVE 'YES' TO EOF.
+           PERFORM FAC-GRADE-RTN UNTIL EOF = 'YES'.
+           CLOSE ACCT2.
+      *  THE ORPHAN-ENROLLMENT APPENDIX IS A ONE-TIME, WHOLE-TERM
+      *  ACTION (NOT PER SUBJECT/FACULTY LIKE THE BREAKS ABOVE), SO
+      *  IT IS CHECKPOINTED UNDER ITS OWN TYPE WITH SUBJ/FAC BLANK -
+      *  A RESTART AFTER GRADES-PROCED-DIV FINISHED MUST NOT
+      *  RE-APPEND IT TO GRADES.TXT.
+           MOVE 'R' TO CKPT-CHECK-TYPE.
+           MOVE SPACES TO CKPT-CHECK-SUBJ.
+           MOVE SPACES TO CKPT-CHECK-FAC.
+           PERFORM CHECK-DONE-RTN.
+           IF CKPT-FOUND = 'NO'
+               PERFORM RECONCILE-RTN
+               PERFORM MARK-DONE-RTN
+           END-IF.
+           CLOSE ACCT6.
+
+      *  SAME TERM CODE AS THE ENROLLMENT REPORT (SET IN
+      *  ENROLL-PROCED-DIV, WHICH ALWAYS RUNS FIRST) SO BOTH REPORTS
+      *  FOR A GIVEN RUN ARE TAGGED WITH THE SAME TERM.
+       BUILD-GRADES-FILENAME-RTN.
+           STRING 'GRADES_' DELIMITED BY SIZE
+               TERM-CD DELIMITED BY SPACE
+               '.TXT' DELIMITED BY SIZE
+               INTO GRADES-FILE-NAME.
 
        WRITE-HEADER.
            WRITE ENROLL-OUTPUT FROM HEADER.
            WRITE ENROLL-OUTPUT FROM HEADER2.
            WRITE ENROLL-OUTPUT FROM BLNK-HDR AFTER 2.
            WRITE ENROLL-OUTPUT FROM HEADER3.
+           MOVE TERM-CD TO TERM-HDR-CD.
+           WRITE ENROLL-OUTPUT FROM TERM-HDR.
+           PERFORM SET-RUNINFO-RTN.
+           WRITE ENROLL-OUTPUT FROM HDR-RUNINFO.
            WRITE ENROLL-OUTPUT FROM BLNK-HDR AFTER 2.
 
-       FIRST-SUB-PRCS.
-           READ ACCT1.
-           IF SUBJ-CODE1 = 'IT 2001   '
-               MOVE SUBJ-CODE1 TO SUBJ-CODE
-               MOVE SUBJ-DESC TO SUBJ-DESCRIP
-               WRITE ENROLL-OUTPUT FROM SUB-HDR.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR2.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR3.
-               READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF.
-               PERFORM FIRST-SUB-COMP UNTIL ENRL-EOF = 'YES'.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-               WRITE ENROLL-OUTPUT FROM TOTAL-NUM-ENROLL.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-       FIRST-SUB-COMP.
-           IF SUBJ-CODE3 = SUBJ-CODE1
-               MOVE STUD-NUM3 TO STUDENT-NO
-               MOVE STUD-NAME3 TO STUDENT-NA
-               ADD 1 TO TOT-FRST
-               ADD 1 TO GT-NUM-ENRL
-               MOVE TOT-FRST TO TOT-NO-ENRL
-               MOVE GT-NUM-ENRL TO GT-NO-ENRL
-               WRITE ENROLL-OUTPUT FROM ENROLL-INFO.
-           READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF.
-
-       SCND-SUB-PRCS.
-           READ ACCT1.
-           IF SUBJ-CODE1 = 'HIST 1000 '
+      *  BUILD THE RUN-DATE/PAGE-NUMBER LINE SHARED BY ALL THREE
+      *  REPORT HEADERS.
+       SET-RUNINFO-RTN.
+           ACCEPT RUN-DATE-WS FROM DATE.
+           MOVE RUN-DATE-MM TO RUNINFO-MM.
+           MOVE RUN-DATE-DD TO RUNINFO-DD.
+           MOVE RUN-DATE-YY TO RUNINFO-YY.
+           MOVE PAGE-NO-WS TO RUNINFO-PAGE.
+
+      *  ONE SUBJECT'S ENROLLMENT BREAK: RE-OPEN STUDENT.TXT AND SCAN
+      *  IT FOR EVERY STUDENT ENROLLED IN THE CURRENT SUBJECT RECORD.
+       SUBJ-ENROLL-RTN.
+           PERFORM CHECK-SUBJ-VALID-RTN.
+           MOVE 'E' TO CKPT-CHECK-TYPE.
+           MOVE SUBJ-CODE1 TO CKPT-CHECK-SUBJ.
+           MOVE SPACES TO CKPT-CHECK-FAC.
+           PERFORM CHECK-DONE-RTN.
+           IF CKPT-FOUND = 'NO'
                MOVE SUBJ-CODE1 TO SUBJ-CODE
                MOVE SUBJ-DESC TO SUBJ-DESCRIP
-               WRITE ENROLL-OUTPUT FROM SUB-HDR.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR2.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR3.
-               READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF2.
-               PERFORM SCND-SUB-COMP UNTIL ENRL-EOF2 = 'YES'.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-               WRITE ENROLL-OUTPUT FROM TOTAL-NUM-ENROLL.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-       SCND-SUB-COMP.
+               WRITE ENROLL-OUTPUT FROM SUB-HDR
+               WRITE ENROLL-OUTPUT FROM SUB-HDR2
+               WRITE ENROLL-OUTPUT FROM SUB-HDR3
+               MOVE 0 TO SUBJ-ENR-CNT
+               MOVE 0 TO SUBJ-WAIT-CNT
+               MOVE MAX-SEATS1 TO SUBJ-MAX-WS
+               MOVE 'NO' TO ENRL-EOF2
+               OPEN INPUT ACCT3
+               READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF2
+               PERFORM SUBJ-ENROLL-COMP UNTIL ENRL-EOF2 = 'YES'
+               CLOSE ACCT3
+               WRITE ENROLL-OUTPUT FROM BLNK-HDR
+               MOVE SUBJ-ENR-CNT TO TOT-NO-ENRL
+               WRITE ENROLL-OUTPUT FROM TOTAL-NUM-ENROLL
+               WRITE ENROLL-OUTPUT FROM BLNK-HDR
+               IF SUBJ-WAIT-CNT > 0
+                   PERFORM WRITE-WAITLIST-RTN
+               END-IF
+               PERFORM MARK-DONE-RTN
+           END-IF.
+           READ ACCT1 AT END MOVE 'YES' TO ENRL-EOF.
+      *  A SUBJECT WITH NO MAX-SEATS1 CONFIGURED (ZERO) HAS NO SEAT
+      *  CAP; OTHERWISE ANYONE PAST THE LIMIT GOES ON THE WAITLIST
+      *  INSTEAD OF THE NORMAL ROSTER.
+       SUBJ-ENROLL-COMP.
            IF SUBJ-CODE3 = SUBJ-CODE1
-               MOVE STUD-NUM3 TO STUDENT-NO
-               MOVE STUD-NAME3 TO STUDENT-NA
-               ADD 1 TO TOT-SEC
-               ADD 1 TO GT-NUM-ENRL
-               MOVE TOT-SEC TO TOT-NO-ENRL
-               MOVE GT-NUM-ENRL TO GT-NO-ENRL
-               WRITE ENROLL-OUTPUT FROM ENROLL-INFO.
+               ADD 1 TO SUBJ-ENR-CNT
+               IF SUBJ-MAX-WS > 0 AND SUBJ-ENR-CNT > SUBJ-MAX-WS
+                   SUBTRACT 1 FROM SUBJ-ENR-CNT
+                   PERFORM ADD-WAITLIST-RTN
+               ELSE
+                   MOVE STUD-NUM3 TO STUDENT-NO
+                   MOVE STUD-NAME3 TO STUDENT-NA
+                   ADD 1 TO GT-NUM-ENRL
+                   MOVE GT-NUM-ENRL TO GT-NO-ENRL
+                   WRITE ENROLL-OUTPUT FROM ENROLL-INFO
+               END-IF
+           END-IF.
            READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF2.
 
-       THRD-SUB-PRCS.
-           READ ACCT1.
-           IF SUBJ-CODE1 = 'NATSCI 100'
-               MOVE SUBJ-CODE1 TO SUBJ-CODE
-               MOVE SUBJ-DESC TO SUBJ-DESCRIP
-               WRITE ENROLL-OUTPUT FROM SUB-HDR.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR2.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR3.
-               READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF3.
-               PERFORM THRD-SUB-COMP UNTIL ENRL-EOF3 = 'YES'.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-               WRITE ENROLL-OUTPUT FROM TOTAL-NUM-ENROLL.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-       THRD-SUB-COMP.
-           IF SUBJ-CODE3 = SUBJ-CODE1
-               MOVE STUD-NUM3 TO STUDENT-NO
-               MOVE STUD-NAME3 TO STUDENT-NA
-               ADD 1 TO TOT-THRD
-               ADD 1 TO GT-NUM-ENRL
-               MOVE TOT-THRD TO TOT-NO-ENRL
-               MOVE GT-NUM-ENRL TO GT-NO-ENRL
-               WRITE ENROLL-OUTPUT FROM ENROLL-INFO.
-           READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF3.
-
-       FRTH-SUB-PRCS.
-           READ ACCT1.
-           IF SUBJ-CODE1 = 'NATSCI 105'
-               MOVE SUBJ-CODE1 TO SUBJ-CODE
-               MOVE SUBJ-DESC TO SUBJ-DESCRIP
-               WRITE ENROLL-OUTPUT FROM SUB-HDR.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR2.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR3.
-               READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF4.
-               PERFORM FRTH-SUB-COMP UNTIL ENRL-EOF4 = 'YES'.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-               WRITE ENROLL-OUTPUT FROM TOTAL-NUM-ENROLL.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-       FRTH-SUB-COMP.
-           IF SUBJ-CODE3 = SUBJ-CODE1
-               MOVE STUD-NUM3 TO STUDENT-NO
-               MOVE STUD-NAME3 TO STUDENT-NA
-               ADD 1 TO TOT-FRTH
-               ADD 1 TO GT-NUM-ENRL
-               MOVE TOT-FRTH TO TOT-NO-ENRL
-               MOVE GT-NUM-ENRL TO GT-NO-ENRL
-               WRITE ENROLL-OUTPUT FROM ENROLL-INFO.
-           READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF4.
-
-       FFTH-SUB-PRCS.
-           READ ACCT1.
-           IF SUBJ-CODE1 = 'COMP 2000 '
-               MOVE SUBJ-CODE1 TO SUBJ-CODE
-               MOVE SUBJ-DESC TO SUBJ-DESCRIP
-               WRITE ENROLL-OUTPUT FROM SUB-HDR.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR2.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR3.
-               READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF5.
-               PERFORM FFTH-SUB-COMP UNTIL ENRL-EOF5 = 'YES'.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-               WRITE ENROLL-OUTPUT FROM TOTAL-NUM-ENROLL.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-       FFTH-SUB-COMP.
-           IF SUBJ-CODE3 = SUBJ-CODE1
-               MOVE STUD-NUM3 TO STUDENT-NO
-               MOVE STUD-NAME3 TO STUDENT-NA
-               ADD 1 TO TOT-FFTH
-               ADD 1 TO GT-NUM-ENRL
-               MOVE TOT-FFTH TO TOT-NO-ENRL
-               MOVE GT-NUM-ENRL TO GT-NO-ENRL
-               WRITE ENROLL-OUTPUT FROM ENROLL-INFO.
-           READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF5.
-
-       SXTH-SUB-PRCS.
-           READ ACCT1.
-           IF SUBJ-CODE1 = 'IT 2003      '
-               MOVE SUBJ-CODE1 TO SUBJ-CODE
-               MOVE SUBJ-DESC TO SUBJ-DESCRIP
-               WRITE ENROLL-OUTPUT FROM SUB-HDR.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR2.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR3.
-               READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF6.
-               PERFORM SXTH-SUB-COMP UNTIL ENRL-EOF6 = 'YES'.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-               WRITE ENROLL-OUTPUT FROM TOTAL-NUM-ENROLL.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-       SXTH-SUB-COMP.
-           IF SUBJ-CODE3 = SUBJ-CODE1
-               MOVE STUD-NUM3 TO STUDENT-NO
-               MOVE STUD-NAME3 TO STUDENT-NA
-               ADD 1 TO TOT-SXTH
-               ADD 1 TO GT-NUM-ENRL
-               MOVE TOT-SXTH TO TOT-NO-ENRL
-               MOVE GT-NUM-ENRL TO GT-NO-ENRL
-               WRITE ENROLL-OUTPUT FROM ENROLL-INFO.
-           READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF6.
-
-       SVNTH-SUB-PRCS.
-           READ ACCT1.
-           IF SUBJ-CODE1 = 'MATH 1000 '
-               MOVE SUBJ-CODE1 TO SUBJ-CODE
-               MOVE SUBJ-DESC TO SUBJ-DESCRIP
-               WRITE ENROLL-OUTPUT FROM SUB-HDR.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR2.
-               WRITE ENROLL-OUTPUT FROM SUB-HDR3.
-               READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF7.
-               PERFORM SVNTH-SUB-COMP UNTIL ENRL-EOF7 = 'YES'.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-               WRITE ENROLL-OUTPUT FROM TOTAL-NUM-ENROLL.
-               WRITE ENROLL-OUTPUT FROM BLNK-HDR.
-       SVNTH-SUB-COMP.
-           IF SUBJ-CODE3 = SUBJ-CODE1
-               MOVE STUD-NUM3 TO STUDENT-NO
-               MOVE STUD-NAME3 TO STUDENT-NA
-               ADD 1 TO TOT-SVNTH
-               ADD 1 TO GT-NUM-ENRL
-               MOVE TOT-SVNTH TO TOT-NO-ENRL
-               MOVE GT-NUM-ENRL TO GT-NO-ENRL
-               WRITE ENROLL-OUTPUT FROM ENROLL-INFO.
-           READ ACCT3 AT END MOVE 'YES' TO ENRL-EOF7.
+      *  FLAG A SUBJECT.TXT CODE THAT ISN'T ON THE SHARED VALID-CODE
+      *  LIST FROM CODETAB.CPY. ENROLLMENT STILL PROCEEDS EITHER WAY -
+      *  THIS IS A HEADS-UP FOR WHOEVER MAINTAINS SUBJECT.TXT, THE
+      *  SAME AS EMPREP2-TXT'S EXC-RTN IS FOR AN UNRECOGNIZED
+      *  DEPARTMENT CODE.
+       CHECK-SUBJ-VALID-RTN.
+           MOVE 1 TO SUBJ-VALID-IDX.
+           PERFORM FIND-SUBJ-VALID-RTN
+               UNTIL SUBJ-VALID-IDX > SUBJ-VALID-TAB-MAX
+                   OR SUBJ-CODE1 = SUBJ-VALID-CODE (SUBJ-VALID-IDX).
+           IF SUBJ-VALID-IDX > SUBJ-VALID-TAB-MAX
+               DISPLAY 'WARNING: SUBJECT CODE ' SUBJ-CODE1
+                   ' NOT ON THE VALID SUBJECT LIST'
+           END-IF.
+       FIND-SUBJ-VALID-RTN.
+           ADD 1 TO SUBJ-VALID-IDX.
+
+       ADD-WAITLIST-RTN.
+           ADD 1 TO SUBJ-WAIT-CNT.
+           MOVE STUD-NUM3 TO WAIT-STUD-NO (SUBJ-WAIT-CNT).
+           MOVE STUD-NAME3 TO WAIT-STUD-NA (SUBJ-WAIT-CNT).
+
+       WRITE-WAITLIST-RTN.
+           WRITE ENROLL-OUTPUT FROM WAIT-HDR.
+           WRITE ENROLL-OUTPUT FROM SUB-HDR3.
+           MOVE 1 TO WAIT-SUB.
+           PERFORM WRITE-WAITLIST-LINE-RTN
+               UNTIL WAIT-SUB > SUBJ-WAIT-CNT.
+           WRITE ENROLL-OUTPUT FROM BLNK-HDR.
+       WRITE-WAITLIST-LINE-RTN.
+           MOVE WAIT-STUD-NO (WAIT-SUB) TO STUDENT-NO.
+           MOVE WAIT-STUD-NA (WAIT-SUB) TO STUDENT-NA.
+           WRITE ENROLL-OUTPUT FROM ENROLL-INFO.
+           ADD 1 TO WAIT-SUB.
 
        FIN-RTN.
            WRITE ENROLL-OUTPUT FROM BLNK-HDR.
@@ -503,501 +684,278 @@
            WRITE GRADES-OUTPUT FROM HEADER2.
            WRITE GRADES-OUTPUT FROM BLNK-HDR AFTER 2.
            WRITE GRADES-OUTPUT FROM HEADER3.
+           MOVE TERM-CD TO TERM-HDR-CD.
+           WRITE GRADES-OUTPUT FROM TERM-HDR.
+           PERFORM SET-RUNINFO-RTN.
+           WRITE GRADES-OUTPUT FROM HDR-RUNINFO.
            WRITE GRADES-OUTPUT FROM BLNK-HDR AFTER 2.
 
-       FIRST-GRD-PRCS.
-           READ ACCT2.
-           IF SUBJ-CODE2 = 'COMP 2000 ' AND
-               FAC-ID2 = '67890          '
-               MOVE SUBJ-CODE2 TO SUB-CD.
-               MOVE FAC-ID2 TO FACULTY-ID.
-               MOVE FAC-NAME TO FACULTY-NAME.
-               WRITE GRADES-OUTPUT FROM GRD-HDR.
-               WRITE GRADES-OUTPUT FROM GRD-HDR2.
-               WRITE GRADES-OUTPUT FROM GRD-HDR3.
-               WRITE GRADES-OUTPUT FROM GRD-HDR4.
-               READ ACCT3 AT END MOVE 'YES' TO EOF.
-               READ ACCT4.
-               PERFORM FIRST-GRD-COMP UNTIL EOF = 'YES'.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-       FIRST-GRD-COMP.
-           IF SUBJ-CODE3 = SUB-CD AND FAC-ID3 = FACULTY-ID
-               MOVE STUD-NUM3 TO STUDENT-NO2
-               MOVE STUD-NAME3 TO STUDENT-NA2
-               PERFORM FIRST-GRD-FIN UNTIL EOF2 = 'NO'
-               PERFORM FIRST-GRD-BRK
-               OPEN INPUT ACCT4.
-           READ ACCT3 AT END MOVE 'YES' TO EOF.
-       FIRST-GRD-FIN.
-           IF SUBJ-CODE4 = SUB-CD AND FAC-ID4 = FACULTY-ID AND
-               STUD-NUM4 = STUDENT-NO2
-               COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
-               MOVE AVE-GRD TO AVERAGE-GRD
-               IF AVE-GRD <= 3.12
-                   MOVE 'PASSED ' TO RMRK
-                   ADD 1 TO STUD-PASS
-               ELSE
-                   MOVE 'FAILED ' TO RMRK
-                   ADD 1 TO STUD-FAIL.
-           READ ACCT4 AT END MOVE 'NO' TO EOF2.
-       FIRST-GRD-BRK.
-           MOVE STUD-PASS TO TOT-NO-PASS
-           MOVE STUD-FAIL TO TOT-NO-FAIL.
-           WRITE GRADES-OUTPUT FROM GRADE-INFO.
-           CLOSE ACCT4.
-           MOVE 'YES' TO EOF2.
-
-       SCND-GRD-PRCS.
-           READ ACCT2.
-           IF SUBJ-CODE2 = 'NATSCI 105' AND
-               FAC-ID2 = '12345       '
-               MOVE SUBJ-CODE2 TO SUB-CD.
-               MOVE FAC-ID2 TO FACULTY-ID.
-               MOVE FAC-NAME TO FACULTY-NAME.
-               WRITE GRADES-OUTPUT FROM GRD-HDR.
-               WRITE GRADES-OUTPUT FROM GRD-HDR2.
-               WRITE GRADES-OUTPUT FROM GRD-HDR3.
-               WRITE GRADES-OUTPUT FROM GRD-HDR4.
-               READ ACCT3 AT END MOVE 'YES' TO EOF3.
-               READ ACCT4.
-               PERFORM SCND-GRD-COMP UNTIL EOF3 = 'YES'.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-       SCND-GRD-COMP.
+      *  ONE FACULTY SECTION'S GRADE BREAK: RE-OPEN STUDENT.TXT AND
+      *  GRADE.TXT AND SCAN FOR EVERY STUDENT ENROLLED UNDER THIS
+      *  SUBJECT/FACULTY PAIRING.
+       FAC-GRADE-RTN.
+           MOVE 'G' TO CKPT-CHECK-TYPE.
+           MOVE SUBJ-CODE2 TO CKPT-CHECK-SUBJ.
+           MOVE FAC-ID2 TO CKPT-CHECK-FAC.
+           PERFORM CHECK-DONE-RTN.
+           IF CKPT-FOUND = 'NO'
+               MOVE SUBJ-CODE2 TO SUB-CD
+               MOVE FAC-ID2 TO FACULTY-ID
+               MOVE FAC-NAME TO FACULTY-NAME
+               WRITE GRADES-OUTPUT FROM GRD-HDR
+               WRITE GRADES-OUTPUT FROM GRD-HDR2
+               WRITE GRADES-OUTPUT FROM GRD-HDR3
+               WRITE GRADES-OUTPUT FROM GRD-HDR4
+               MOVE 0 TO GRD-PASS
+               MOVE 0 TO GRD-FAIL
+               PERFORM LOOKUP-PASS-GRADE-RTN
+               MOVE 'NO' TO EOF3
+               OPEN INPUT ACCT3
+               OPEN INPUT ACCT4
+               READ ACCT3 AT END MOVE 'YES' TO EOF3
+               PERFORM FAC-GRADE-COMP UNTIL EOF3 = 'YES'
+               CLOSE ACCT3, ACCT4
+               WRITE GRADES-OUTPUT FROM BLNK-HDR
+               MOVE GRD-PASS TO TOT-NO-PASS
+               MOVE GRD-FAIL TO TOT-NO-FAIL
+               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS
+               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL
+               WRITE GRADES-OUTPUT FROM BLNK-HDR
+               PERFORM MARK-DONE-RTN
+           END-IF.
+           READ ACCT2 AT END MOVE 'YES' TO EOF.
+      *  LOOK UP THE CURRENT SUBJECT'S PASSING CUTOFF ON SUBJECT.TXT.
+      *  LEAVES PASS-GRADE-WS AT ITS 3.12 DEFAULT IF NOT FOUND.
+       LOOKUP-PASS-GRADE-RTN.
+           MOVE 3.12 TO PASS-GRADE-WS.
+           MOVE 'NO' TO PG-EOF.
+           OPEN INPUT ACCT1.
+           READ ACCT1 AT END MOVE 'YES' TO PG-EOF.
+           PERFORM LOOKUP-PASS-GRADE-COMP UNTIL PG-EOF = 'YES'.
+           CLOSE ACCT1.
+       LOOKUP-PASS-GRADE-COMP.
+           IF SUBJ-CODE1 = SUB-CD
+               MOVE PASS-GRADE1 TO PASS-GRADE-WS
+               MOVE 'YES' TO PG-EOF
+           ELSE
+               READ ACCT1 AT END MOVE 'YES' TO PG-EOF
+           END-IF.
+
+       FAC-GRADE-COMP.
            IF SUBJ-CODE3 = SUB-CD AND FAC-ID3 = FACULTY-ID
                MOVE STUD-NUM3 TO STUDENT-NO2
                MOVE STUD-NAME3 TO STUDENT-NA2
-               PERFORM SCND-GRD-FIN UNTIL EOF4 = 'NO'
-               PERFORM SCND-GRD-BRK
-               OPEN INPUT ACCT4.
+               MOVE 'YES' TO EOF4
+               PERFORM FAC-GRADE-FIN UNTIL EOF4 = 'NO'
+               PERFORM FAC-GRADE-BRK
+               OPEN INPUT ACCT4
+           END-IF.
            READ ACCT3 AT END MOVE 'YES' TO EOF3.
-       SCND-GRD-FIN.
+      *  A ZERO MID-GRADE OR FIN-GRADE MEANS THE GRADE HASN'T BEEN
+      *  SUBMITTED YET, NOT THAT THE STUDENT SCORED A PERFECT ZERO -
+      *  DON'T COMPUTE AN AVERAGE OR COUNT IT TOWARD PASS/FAIL, JUST
+      *  FLAG IT INCOMPLETE.
+       FAC-GRADE-FIN.
            IF SUBJ-CODE4 = SUB-CD AND FAC-ID4 = FACULTY-ID AND
                STUD-NUM4 = STUDENT-NO2
-               COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
-               MOVE AVE-GRD TO AVERAGE-GRD
-               IF AVE-GRD <= 3.12
-                   MOVE 'PASSED ' TO RMRK
-                   ADD 1 TO STUD-PASS2
+               IF MID-GRADE = 0 OR FIN-GRADE = 0
+                   MOVE 0 TO AVE-GRD
+                   MOVE ZEROS TO AVERAGE-GRD
+                   MOVE 'INC    ' TO RMRK
                ELSE
-                   MOVE 'FAILED ' TO RMRK
-                   ADD 1 TO STUD-FAIL2.
+                   COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
+                   MOVE AVE-GRD TO AVERAGE-GRD
+                   IF AVE-GRD <= PASS-GRADE-WS
+                       MOVE 'PASSED ' TO RMRK
+                       ADD 1 TO GRD-PASS
+                   ELSE
+                       MOVE 'FAILED ' TO RMRK
+                       ADD 1 TO GRD-FAIL
+                   END-IF
+               END-IF
+           END-IF.
            READ ACCT4 AT END MOVE 'NO' TO EOF4.
-       SCND-GRD-BRK.
-           MOVE STUD-PASS2 TO TOT-NO-PASS
-           MOVE STUD-FAIL2 TO TOT-NO-FAIL.
-           WRITE GRADES-OUTPUT FROM GRADE-INFO.
-           CLOSE ACCT4.
-           MOVE 'YES' TO EOF4.
-
-       THRD-GRD-PRCS.
-           READ ACCT2.
-           IF SUBJ-CODE2 = 'IT 2001   ' AND
-               FAC-ID2 = '34567       '
-               MOVE SUBJ-CODE2 TO SUB-CD.
-               MOVE FAC-ID2 TO FACULTY-ID.
-               MOVE FAC-NAME TO FACULTY-NAME.
-               WRITE GRADES-OUTPUT FROM GRD-HDR.
-               WRITE GRADES-OUTPUT FROM GRD-HDR2.
-               WRITE GRADES-OUTPUT FROM GRD-HDR3.
-               WRITE GRADES-OUTPUT FROM GRD-HDR4.
-               READ ACCT3 AT END MOVE 'YES' TO EOF5.
-               READ ACCT4.
-               PERFORM THRD-GRD-COMP UNTIL EOF5 = 'YES'.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-       THRD-GRD-COMP.
-           IF SUBJ-CODE3 = SUB-CD AND FAC-ID3 = FACULTY-ID
-               MOVE STUD-NUM3 TO STUDENT-NO2
-               MOVE STUD-NAME3 TO STUDENT-NA2
-               PERFORM THRD-GRD-FIN UNTIL EOF6 = 'NO'
-               PERFORM THRD-GRD-BRK
-               OPEN INPUT ACCT4.
-           READ ACCT3 AT END MOVE 'YES' TO EOF5.
-       THRD-GRD-FIN.
-           IF SUBJ-CODE4 = SUB-CD AND FAC-ID4 = FACULTY-ID AND
-               STUD-NUM4 = STUDENT-NO2
-               COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
-               MOVE AVE-GRD TO AVERAGE-GRD
-               IF AVE-GRD <= 3.12
-                   MOVE 'PASSED ' TO RMRK
-                   ADD 1 TO STUD-PASS3
-               ELSE
-                   MOVE 'FAILED ' TO RMRK
-                   ADD 1 TO STUD-FAIL3.
-           READ ACCT4 AT END MOVE 'NO' TO EOF6.
-       THRD-GRD-BRK.
-           MOVE STUD-PASS3 TO TOT-NO-PASS
-           MOVE STUD-FAIL3 TO TOT-NO-FAIL.
-           WRITE GRADES-OUTPUT FROM GRADE-INFO.
-           CLOSE ACCT4.
-           MOVE 'YES' TO EOF6.
-
-       FRTH-GRD-PRCS.
-           READ ACCT2.
-           IF SUBJ-CODE2 = 'COMP 2000 ' AND
-               FAC-ID2 = '23456       '
-               MOVE SUBJ-CODE2 TO SUB-CD.
-               MOVE FAC-ID2 TO FACULTY-ID.
-               MOVE FAC-NAME TO FACULTY-NAME.
-               WRITE GRADES-OUTPUT FROM GRD-HDR.
-               WRITE GRADES-OUTPUT FROM GRD-HDR2.
-               WRITE GRADES-OUTPUT FROM GRD-HDR3.
-               WRITE GRADES-OUTPUT FROM GRD-HDR4.
-               READ ACCT3 AT END MOVE 'YES' TO EOF7.
-               READ ACCT4.
-               PERFORM FRTH-GRD-COMP UNTIL EOF7 = 'YES'.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-       FRTH-GRD-COMP.
-           IF SUBJ-CODE3 = SUB-CD AND FAC-ID3 = FACULTY-ID
-               MOVE STUD-NUM3 TO STUDENT-NO2
-               MOVE STUD-NAME3 TO STUDENT-NA2
-               PERFORM FRTH-GRD-FIN UNTIL EOF8 = 'NO'
-               PERFORM FRTH-GRD-BRK
-               OPEN INPUT ACCT4.
-           READ ACCT3 AT END MOVE 'YES' TO EOF7.
-       FRTH-GRD-FIN.
-           IF SUBJ-CODE4 = SUB-CD AND FAC-ID4 = FACULTY-ID AND
-               STUD-NUM4 = STUDENT-NO2
-               COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
-               MOVE AVE-GRD TO AVERAGE-GRD
-               IF AVE-GRD <= 3.12
-                   MOVE 'PASSED ' TO RMRK
-                   ADD 1 TO STUD-PASS4
-               ELSE
-                   MOVE 'FAILED ' TO RMRK
-                   ADD 1 TO STUD-FAIL4.
-           READ ACCT4 AT END MOVE 'NO' TO EOF8.
-       FRTH-GRD-BRK.
-           MOVE STUD-PASS4 TO TOT-NO-PASS
-           MOVE STUD-FAIL4 TO TOT-NO-FAIL.
-           WRITE GRADES-OUTPUT FROM GRADE-INFO.
-           CLOSE ACCT4.
-           MOVE 'YES' TO EOF8.
-
-       FFTH-GRD-PRCS.
-           READ ACCT2.
-           IF SUBJ-CODE2 = 'HIST 1000 ' AND
-               FAC-ID2 = '45678       '
-               MOVE SUBJ-CODE2 TO SUB-CD.
-               MOVE FAC-ID2 TO FACULTY-ID.
-               MOVE FAC-NAME TO FACULTY-NAME.
-               WRITE GRADES-OUTPUT FROM GRD-HDR.
-               WRITE GRADES-OUTPUT FROM GRD-HDR2.
-               WRITE GRADES-OUTPUT FROM GRD-HDR3.
-               WRITE GRADES-OUTPUT FROM GRD-HDR4.
-               READ ACCT3 AT END MOVE 'YES' TO EOF9.
-               READ ACCT4.
-               PERFORM FFTH-GRD-COMP UNTIL EOF9 = 'YES'.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-       FFTH-GRD-COMP.
-           IF SUBJ-CODE3 = SUB-CD AND FAC-ID3 = FACULTY-ID
-               MOVE STUD-NUM3 TO STUDENT-NO2
-               MOVE STUD-NAME3 TO STUDENT-NA2
-               PERFORM FFTH-GRD-FIN UNTIL EOF10 = 'NO'
-               PERFORM FFTH-GRD-BRK
-               OPEN INPUT ACCT4.
-           READ ACCT3 AT END MOVE 'YES' TO EOF9.
-       FFTH-GRD-FIN.
-           IF SUBJ-CODE4 = SUB-CD AND FAC-ID4 = FACULTY-ID AND
-               STUD-NUM4 = STUDENT-NO2
-               COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
-               MOVE AVE-GRD TO AVERAGE-GRD
-               IF AVE-GRD <= 3.12
-                   MOVE 'PASSED ' TO RMRK
-                   ADD 1 TO STUD-PASS5
-               ELSE
-                   MOVE 'FAILED ' TO RMRK
-                   ADD 1 TO STUD-FAIL5.
-           READ ACCT4 AT END MOVE 'NO' TO EOF10.
-       FFTH-GRD-BRK.
-           MOVE STUD-PASS5 TO TOT-NO-PASS
-           MOVE STUD-FAIL5 TO TOT-NO-FAIL.
+       FAC-GRADE-BRK.
            WRITE GRADES-OUTPUT FROM GRADE-INFO.
+           ADD 1 TO GT-NUM-GRD.
            CLOSE ACCT4.
-           MOVE 'YES' TO EOF10.
-
-       SXTH-GRD-PRCS.
-           READ ACCT2.
-           IF SUBJ-CODE2 = 'IT 2003   ' AND
-               FAC-ID2 = '56789       '
-               MOVE SUBJ-CODE2 TO SUB-CD.
-               MOVE FAC-ID2 TO FACULTY-ID.
-               MOVE FAC-NAME TO FACULTY-NAME.
-               WRITE GRADES-OUTPUT FROM GRD-HDR.
-               WRITE GRADES-OUTPUT FROM GRD-HDR2.
-               WRITE GRADES-OUTPUT FROM GRD-HDR3.
-               WRITE GRADES-OUTPUT FROM GRD-HDR4.
-               READ ACCT3 AT END MOVE 'YES' TO EOF11.
-               READ ACCT4.
-               PERFORM SXTH-GRD-COMP UNTIL EOF11 = 'YES'.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-       SXTH-GRD-COMP.
-           IF SUBJ-CODE3 = SUB-CD AND FAC-ID3 = FACULTY-ID
-               MOVE STUD-NUM3 TO STUDENT-NO2
-               MOVE STUD-NAME3 TO STUDENT-NA2
-               PERFORM SXTH-GRD-FIN UNTIL EOF12 = 'NO'
-               PERFORM SXTH-GRD-BRK
-               OPEN INPUT ACCT4.
-           READ ACCT3 AT END MOVE 'YES' TO EOF11.
-       SXTH-GRD-FIN.
-           IF SUBJ-CODE4 = SUB-CD AND FAC-ID4 = FACULTY-ID AND
-               STUD-NUM4 = STUDENT-NO2
-               COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
-               MOVE AVE-GRD TO AVERAGE-GRD
-               IF AVE-GRD <= 3.12
-                   MOVE 'PASSED ' TO RMRK
-               ELSE
-                   MOVE 'FAILED ' TO RMRK.
-           READ ACCT4 AT END MOVE 'NO' TO EOF12.
-       SXTH-GRD-BRK.
-           IF AVE-GRD <= 3.12
-               ADD 1 TO STUD-PASS6
+
+      *  RECONCILIATION - LIST EVERY STUDENT.TXT ENROLLMENT WHOSE
+      *  SUBJECT/FACULTY PAIR HAS NO MATCHING ROW ON FACULTY.TXT, SO
+      *  A BAD OR STALE ENROLLMENT DOESN'T JUST SILENTLY DROP OUT OF
+      *  THE GRADE REPORT.
+       RECONCILE-RTN.
+           MOVE 0 TO RECON-CNT.
+           MOVE 'NO' TO RECON-EOF.
+           OPEN INPUT ACCT3B.
+           READ ACCT3B AT END MOVE 'YES' TO RECON-EOF.
+           PERFORM RECONCILE-COMP UNTIL RECON-EOF = 'YES'.
+           CLOSE ACCT3B.
+       RECONCILE-COMP.
+           PERFORM CHECK-FACULTY-RTN.
+           IF RECON-FOUND = 'NO'
+               IF RECON-CNT = 0
+                   WRITE GRADES-OUTPUT FROM BLNK-HDR
+                   WRITE GRADES-OUTPUT FROM RECON-HDR
+                   WRITE GRADES-OUTPUT FROM RECON-HDR2
+               END-IF
+               ADD 1 TO RECON-CNT
+               MOVE SUBJ-CODE3B TO RECON-SUBJ
+               MOVE FAC-ID3B TO RECON-FAC
+               MOVE STUD-NUM3B TO RECON-STUD
+               MOVE STUD-NAME3B TO RECON-STUD-NA
+               WRITE GRADES-OUTPUT FROM RECON-LINE
+           END-IF.
+           READ ACCT3B AT END MOVE 'YES' TO RECON-EOF.
+       CHECK-FACULTY-RTN.
+           MOVE 'NO' TO RECON-FOUND.
+           MOVE 'NO' TO RECON-FAC-EOF.
+           OPEN INPUT ACCT2.
+           READ ACCT2 AT END MOVE 'YES' TO RECON-FAC-EOF.
+           PERFORM CHECK-FACULTY-COMP
+               UNTIL RECON-FAC-EOF = 'YES' OR RECON-FOUND = 'YES'.
+           CLOSE ACCT2.
+       CHECK-FACULTY-COMP.
+           IF SUBJ-CODE2 = SUBJ-CODE3B AND FAC-ID2 = FAC-ID3B
+               MOVE 'YES' TO RECON-FOUND
            ELSE
-               ADD 1 TO STUD-FAIL6.
-           MOVE STUD-PASS6 TO TOT-NO-PASS.
-           MOVE STUD-FAIL6 TO TOT-NO-FAIL.
-           WRITE GRADES-OUTPUT FROM GRADE-INFO.
-           CLOSE ACCT4.
-           MOVE 'YES' TO EOF12.
-
-       SVNTH-GRD-PRCS.
-           READ ACCT2.
-           IF SUBJ-CODE2 = 'MATH 1000 ' AND
-               FAC-ID2 = '89012       '
-               MOVE SUBJ-CODE2 TO SUB-CD.
-               MOVE FAC-ID2 TO FACULTY-ID.
-               MOVE FAC-NAME TO FACULTY-NAME.
-               WRITE GRADES-OUTPUT FROM GRD-HDR.
-               WRITE GRADES-OUTPUT FROM GRD-HDR2.
-               WRITE GRADES-OUTPUT FROM GRD-HDR3.
-               WRITE GRADES-OUTPUT FROM GRD-HDR4.
-               READ ACCT3 AT END MOVE 'YES' TO EOF13.
-               READ ACCT4.
-               PERFORM SVNTH-GRD-COMP UNTIL EOF13 = 'YES'.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-       SVNTH-GRD-COMP.
-           IF SUBJ-CODE3 = SUB-CD AND FAC-ID3 = FACULTY-ID
-               MOVE STUD-NUM3 TO STUDENT-NO2
-               MOVE STUD-NAME3 TO STUDENT-NA2
-               PERFORM SVNTH-GRD-FIN UNTIL EOF14 = 'NO'
-               PERFORM SVNTH-GRD-BRK
-               OPEN INPUT ACCT4.
-           READ ACCT3 AT END MOVE 'YES' TO EOF13.
-       SVNTH-GRD-FIN.
-           IF SUBJ-CODE4 = SUB-CD AND FAC-ID4 = FACULTY-ID AND
-               STUD-NUM4 = STUDENT-NO2
-               COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
-               MOVE AVE-GRD TO AVERAGE-GRD
-               IF AVE-GRD <= 3.12
-                   MOVE 'PASSED ' TO RMRK
-                   ADD 1 TO STUD-PASS7
-               ELSE
-                   MOVE 'FAILED ' TO RMRK
-                   ADD 1 TO STUD-FAIL7.
-           READ ACCT4 AT END MOVE 'NO' TO EOF14.
-       SVNTH-GRD-BRK.
-           MOVE STUD-PASS7 TO TOT-NO-PASS
-           MOVE STUD-FAIL7 TO TOT-NO-FAIL.
-           WRITE GRADES-OUTPUT FROM GRADE-INFO.
-           CLOSE ACCT4.
-           MOVE 'YES' TO EOF14.
-
-       EGHT-GRD-PRCS.
-           READ ACCT2.
-           IF SUBJ-CODE2 = 'NATSCI 100' AND
-               FAC-ID2 = '12345       '
-               MOVE SUBJ-CODE2 TO SUB-CD.
-               MOVE FAC-ID2 TO FACULTY-ID.
-               MOVE FAC-NAME TO FACULTY-NAME.
-               WRITE GRADES-OUTPUT FROM GRD-HDR.
-               WRITE GRADES-OUTPUT FROM GRD-HDR2.
-               WRITE GRADES-OUTPUT FROM GRD-HDR3.
-               WRITE GRADES-OUTPUT FROM GRD-HDR4.
-               READ ACCT3 AT END MOVE 'YES' TO EOF15.
-               READ ACCT4.
-               PERFORM EGHT-GRD-COMP UNTIL EOF15 = 'YES'.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-       EGHT-GRD-COMP.
-           IF SUBJ-CODE3 = SUB-CD AND FAC-ID3 = FACULTY-ID
-               MOVE STUD-NUM3 TO STUDENT-NO2
-               MOVE STUD-NAME3 TO STUDENT-NA2
-               PERFORM EGHT-GRD-FIN UNTIL EOF16 = 'NO'
-               PERFORM EGHT-GRD-BRK
-               OPEN INPUT ACCT4.
-           READ ACCT3 AT END MOVE 'YES' TO EOF15.
-       EGHT-GRD-FIN.
-           IF SUBJ-CODE4 = SUB-CD AND FAC-ID4 = FACULTY-ID AND
-               STUD-NUM4 = STUDENT-NO2
-               COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
-               MOVE AVE-GRD TO AVERAGE-GRD
-               IF AVE-GRD <= 3.12
-                   MOVE 'PASSED ' TO RMRK
-                   ADD 1 TO STUD-PASS8
-               ELSE
-                   MOVE 'FAILED ' TO RMRK
-                   ADD 1 TO STUD-FAIL8.
-           READ ACCT4 AT END MOVE 'NO' TO EOF16.
-       EGHT-GRD-BRK.
-           MOVE STUD-PASS8 TO TOT-NO-PASS
-           MOVE STUD-FAIL8 TO TOT-NO-FAIL.
-           WRITE GRADES-OUTPUT FROM GRADE-INFO.
-           CLOSE ACCT4.
-           MOVE 'YES' TO EOF16.
-
-       NNTH-GRD-PRCS.
-           READ ACCT2.
-           IF SUBJ-CODE2 = 'COMP 2000 ' AND
-               FAC-ID2 = '34567       '
-               MOVE SUBJ-CODE2 TO SUB-CD.
-               MOVE FAC-ID2 TO FACULTY-ID.
-               MOVE FAC-NAME TO FACULTY-NAME.
-               WRITE GRADES-OUTPUT FROM GRD-HDR.
-               WRITE GRADES-OUTPUT FROM GRD-HDR2.
-               WRITE GRADES-OUTPUT FROM GRD-HDR3.
-               WRITE GRADES-OUTPUT FROM GRD-HDR4.
-               READ ACCT3 AT END MOVE 'YES' TO EOF17.
-               READ ACCT4.
-               PERFORM NNTH-GRD-COMP UNTIL EOF17 = 'YES'.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-       NNTH-GRD-COMP.
-           IF SUBJ-CODE3 = SUB-CD AND FAC-ID3 = FACULTY-ID
-               MOVE STUD-NUM3 TO STUDENT-NO2
-               MOVE STUD-NAME3 TO STUDENT-NA2
-               PERFORM NNTH-GRD-FIN UNTIL EOF18 = 'NO'
-               PERFORM NNTH-GRD-BRK
-               OPEN INPUT ACCT4.
-           READ ACCT3 AT END MOVE 'YES' TO EOF17.
-       NNTH-GRD-FIN.
-           IF SUBJ-CODE4 = SUB-CD AND FAC-ID4 = FACULTY-ID AND
-               STUD-NUM4 = STUDENT-NO2
-               COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
-               MOVE AVE-GRD TO AVERAGE-GRD
-               IF AVE-GRD <= 3.12
-                   MOVE 'PASSED ' TO RMRK
-                   ADD 1 TO STUD-PASS9
-               ELSE
-                   MOVE 'FAILED ' TO RMRK
-                   ADD 1 TO STUD-FAIL9.
-           READ ACCT4 AT END MOVE 'NO' TO EOF18.
-       NNTH-GRD-BRK.
-           MOVE STUD-PASS9 TO TOT-NO-PASS
-           MOVE STUD-FAIL9 TO TOT-NO-FAIL.
-           WRITE GRADES-OUTPUT FROM GRADE-INFO.
-           CLOSE ACCT4.
-           MOVE 'YES' TO EOF18.
-
-       TNTH-GRD-PRCS.
-           READ ACCT2.
-           IF SUBJ-CODE2 = 'IT 2001   ' AND
-               FAC-ID2 = '56789       '
-               MOVE SUBJ-CODE2 TO SUB-CD.
-               MOVE FAC-ID2 TO FACULTY-ID.
-               MOVE FAC-NAME TO FACULTY-NAME.
-               WRITE GRADES-OUTPUT FROM GRD-HDR.
-               WRITE GRADES-OUTPUT FROM GRD-HDR2.
-               WRITE GRADES-OUTPUT FROM GRD-HDR3.
-               WRITE GRADES-OUTPUT FROM GRD-HDR4.
-               READ ACCT3 AT END MOVE 'YES' TO EOF19.
-               READ ACCT4.
-               PERFORM TNTH-GRD-COMP UNTIL EOF19 = 'YES'.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-       TNTH-GRD-COMP.
-           IF SUBJ-CODE3 = SUB-CD AND FAC-ID3 = FACULTY-ID
-               MOVE STUD-NUM3 TO STUDENT-NO2
-               MOVE STUD-NAME3 TO STUDENT-NA2
-               PERFORM TNTH-GRD-FIN UNTIL EOF20 = 'NO'
-               PERFORM TNTH-GRD-BRK
-               OPEN INPUT ACCT4.
-           READ ACCT3 AT END MOVE 'YES' TO EOF19.
-       TNTH-GRD-FIN.
-           IF SUBJ-CODE4 = SUB-CD AND FAC-ID4 = FACULTY-ID AND
-               STUD-NUM4 = STUDENT-NO2
-               COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
-               MOVE AVE-GRD TO AVERAGE-GRD
-               IF AVE-GRD <= 3.12
-                   MOVE 'PASSED ' TO RMRK
-                   ADD 1 TO STUD-PASS10
-               ELSE
-                   MOVE 'FAILED ' TO RMRK
-                   ADD 1 TO STUD-FAIL10.
-           READ ACCT4 AT END MOVE 'NO' TO EOF20.
-       TNTH-GRD-BRK.
-           MOVE STUD-PASS10 TO TOT-NO-PASS
-           MOVE STUD-FAIL10 TO TOT-NO-FAIL.
-           WRITE GRADES-OUTPUT FROM GRADE-INFO.
-           CLOSE ACCT4.
-           MOVE 'YES' TO EOF20.
-
-       ELVN-GRD-PRCS.
-           READ ACCT2.
-           IF SUBJ-CODE2 = 'MATH 1000 ' AND
-               FAC-ID2 = '78901       '
-               MOVE SUBJ-CODE2 TO SUB-CD.
-               MOVE FAC-ID2 TO FACULTY-ID.
-               MOVE FAC-NAME TO FACULTY-NAME.
-               WRITE GRADES-OUTPUT FROM GRD-HDR.
-               WRITE GRADES-OUTPUT FROM GRD-HDR2.
-               WRITE GRADES-OUTPUT FROM GRD-HDR3.
-               WRITE GRADES-OUTPUT FROM GRD-HDR4.
-               READ ACCT3 AT END MOVE 'YES' TO EOF21.
-               READ ACCT4.
-               PERFORM ELVN-GRD-COMP UNTIL EOF21 = 'YES'.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-PASS.
-               WRITE GRADES-OUTPUT FROM TOT-NUM-FAIL.
-               WRITE GRADES-OUTPUT FROM BLNK-HDR.
-       ELVN-GRD-COMP.
-           IF SUBJ-CODE3 = SUB-CD AND FAC-ID3 = FACULTY-ID
-               MOVE STUD-NUM3 TO STUDENT-NO2
-               MOVE STUD-NAME3 TO STUDENT-NA2
-               PERFORM ELVN-GRD-FIN UNTIL EOF22 = 'NO'
-               PERFORM ELVN-GRD-BRK
-               OPEN INPUT ACCT4.
-           READ ACCT3 AT END MOVE 'YES' TO EOF21.
-       ELVN-GRD-FIN.
-           IF SUBJ-CODE4 = SUB-CD AND FAC-ID4 = FACULTY-ID AND
-               STUD-NUM4 = STUDENT-NO2
-               COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
-               MOVE AVE-GRD TO AVERAGE-GRD
-               IF AVE-GRD <= 3.12
-                   MOVE 'PASSED ' TO RMRK
-                   ADD 1 TO STUD-PASS11
-               ELSE
-                   MOVE 'FAILED ' TO RMRK
-                   ADD 1 TO STUD-FAIL11.
-           READ ACCT4 AT END MOVE 'NO' TO EOF22.
-       ELVN-GRD-BRK.
-           MOVE STUD-PASS11 TO TOT-NO-PASS
-           MOVE STUD-FAIL11 TO TOT-NO-FAIL.
-           WRITE GRADES-OUTPUT FROM GRADE-INFO.
+               READ ACCT2 AT END MOVE 'YES' TO RECON-FAC-EOF
+           END-IF.
+
+      *  DEAN'S LISTER / HONORS REPORT - ONE LINE PER DISTINCT
+      *  STUDENT NUMBER ON STUDENT.TXT, GIVING THEIR AVERAGE GRADE
+      *  ACROSS EVERY SUBJECT THEY ARE ENROLLED IN (NOT JUST ONE
+      *  FACULTY SECTION'S GRADE, AS ON GRADES.TXT). A STUDENT WHOSE
+      *  COMBINED AVERAGE IS 1.75 OR BETTER (LOWER IS BETTER) IS
+      *  FLAGGED DEAN'S LISTER.
+       HONORS-PROCED-DIV.
+           OPEN INPUT ACCT3
+               OUTPUT ACCT7.
+           PERFORM WRITE-HEADER3.
+           MOVE 0 TO HON-SEEN-IDX.
+           MOVE 'NO' TO HON-EOF.
+           READ ACCT3 AT END MOVE 'YES' TO HON-EOF.
+           PERFORM HONOR-RTN UNTIL HON-EOF = 'YES'.
+           CLOSE ACCT3, ACCT7.
+
+       WRITE-HEADER3.
+           WRITE HONORS-OUTPUT FROM HEADER.
+           WRITE HONORS-OUTPUT FROM HEADER2.
+           WRITE HONORS-OUTPUT FROM BLNK-HDR AFTER 2.
+           WRITE HONORS-OUTPUT FROM HEADER4.
+           PERFORM SET-RUNINFO-RTN.
+           WRITE HONORS-OUTPUT FROM HDR-RUNINFO.
+           WRITE HONORS-OUTPUT FROM BLNK-HDR AFTER 2.
+           WRITE HONORS-OUTPUT FROM HONOR-HDR4.
+
+      *  ONE DISTINCT STUDENT: SKIP IF ALREADY LISTED FROM AN
+      *  EARLIER SUBJECT ENROLLMENT, OTHERWISE COMPUTE AND PRINT.
+       HONOR-RTN.
+           PERFORM CHECK-SEEN-RTN.
+           IF HON-FOUND-SW = 'NO'
+               PERFORM ADD-SEEN-RTN
+               MOVE STUD-NUM3 TO HON-CUR-STUD-NO
+               MOVE STUD-NAME3 TO HON-CUR-STUD-NA
+               PERFORM COMPUTE-HONOR-AVE-RTN
+               PERFORM WRITE-HONOR-LINE-RTN
+           END-IF.
+           READ ACCT3 AT END MOVE 'YES' TO HON-EOF.
+
+       CHECK-SEEN-RTN.
+           MOVE 'NO' TO HON-FOUND-SW.
+           MOVE 1 TO HON-SEEN-SUB.
+           PERFORM CHECK-SEEN-COMP
+               UNTIL HON-SEEN-SUB > HON-SEEN-IDX
+               OR HON-FOUND-SW = 'YES'.
+       CHECK-SEEN-COMP.
+           IF HON-SEEN-ENTRY (HON-SEEN-SUB) = STUD-NUM3
+               MOVE 'YES' TO HON-FOUND-SW
+           ELSE
+               ADD 1 TO HON-SEEN-SUB
+           END-IF.
+
+       ADD-SEEN-RTN.
+           ADD 1 TO HON-SEEN-IDX.
+           MOVE STUD-NUM3 TO HON-SEEN-ENTRY (HON-SEEN-IDX).
+
+      *  RESCAN STUDENT.TXT (VIA THE SECOND HANDLE, ACCT3B) FOR
+      *  EVERY SUBJECT THIS STUDENT IS ENROLLED IN, LOOKING UP EACH
+      *  ONE'S GRADE AND ACCUMULATING THE COMBINED AVERAGE.
+       COMPUTE-HONOR-AVE-RTN.
+           MOVE 0 TO HON-GRD-SUM.
+           MOVE 0 TO HON-GRD-CNT.
+           MOVE 0 TO HON-UNIT-SUM.
+           MOVE 'NO' TO HON-EOF2.
+           OPEN INPUT ACCT3B.
+           READ ACCT3B AT END MOVE 'YES' TO HON-EOF2.
+           PERFORM SCAN-STUDENT-SUBJ-RTN UNTIL HON-EOF2 = 'YES'.
+           CLOSE ACCT3B.
+           IF HON-UNIT-SUM > 0
+               COMPUTE HON-COMBINED-AVE = HON-GRD-SUM / HON-UNIT-SUM
+           ELSE
+               MOVE 0 TO HON-COMBINED-AVE
+           END-IF.
+
+       SCAN-STUDENT-SUBJ-RTN.
+           IF STUD-NUM3B = HON-CUR-STUD-NO
+               PERFORM LOOKUP-GRADE-RTN
+           END-IF.
+           READ ACCT3B AT END MOVE 'YES' TO HON-EOF2.
+
+      *  LOOK UP ONE SUBJECT/FACULTY/STUDENT COMBINATION ON
+      *  GRADE.TXT, THE SAME WAY LOOKUP-PASS-GRADE-RTN LOOKS UP A
+      *  SUBJECT ON SUBJECT.TXT.
+       LOOKUP-GRADE-RTN.
+           MOVE 'NO' TO HON-GRD-EOF.
+           OPEN INPUT ACCT4.
+           READ ACCT4 AT END MOVE 'YES' TO HON-GRD-EOF.
+           PERFORM LOOKUP-GRADE-COMP UNTIL HON-GRD-EOF = 'YES'.
            CLOSE ACCT4.
-           MOVE 'YES' TO EOF22.
+      *  AN INCOMPLETE SUBJECT (ZERO MID-GRADE OR FIN-GRADE) HAS NO
+      *  REAL AVERAGE YET, SO IT'S LEFT OUT OF THE WEIGHTED GPA
+      *  RATHER THAN COUNTED AS A ZERO. A COMPLETE SUBJECT'S GRADE IS
+      *  WEIGHTED BY ITS CREDIT UNITS BEFORE BEING ADDED IN.
+       LOOKUP-GRADE-COMP.
+           IF SUBJ-CODE4 = SUBJ-CODE3B AND FAC-ID4 = FAC-ID3B
+               AND STUD-NUM4 = STUD-NUM3B
+               IF MID-GRADE NOT = 0 AND FIN-GRADE NOT = 0
+                   COMPUTE AVE-GRD = (MID-GRADE + FIN-GRADE) / 2
+                   PERFORM LOOKUP-UNITS-RTN
+                   COMPUTE HON-GRD-SUM =
+                       HON-GRD-SUM + (AVE-GRD * HON-UNITS-WS)
+                   ADD HON-UNITS-WS TO HON-UNIT-SUM
+                   ADD 1 TO HON-GRD-CNT
+               END-IF
+               MOVE 'YES' TO HON-GRD-EOF
+           ELSE
+               READ ACCT4 AT END MOVE 'YES' TO HON-GRD-EOF
+           END-IF.
+
+      *  LOOK UP THE CURRENT SUBJECT'S CREDIT UNITS ON SUBJECT.TXT,
+      *  THE SAME WAY LOOKUP-PASS-GRADE-RTN LOOKS UP THE PASSING
+      *  CUTOFF. DEFAULTS TO 1 UNIT IF NOT FOUND.
+       LOOKUP-UNITS-RTN.
+           MOVE 1 TO HON-UNITS-WS.
+           MOVE 'NO' TO HON-UNITS-EOF.
+           OPEN INPUT ACCT1.
+           READ ACCT1 AT END MOVE 'YES' TO HON-UNITS-EOF.
+           PERFORM LOOKUP-UNITS-COMP UNTIL HON-UNITS-EOF = 'YES'.
+           CLOSE ACCT1.
+       LOOKUP-UNITS-COMP.
+           IF SUBJ-CODE1 = SUBJ-CODE3B
+               MOVE UNITS1 TO HON-UNITS-WS
+               MOVE 'YES' TO HON-UNITS-EOF
+           ELSE
+               READ ACCT1 AT END MOVE 'YES' TO HON-UNITS-EOF
+           END-IF.
+
+       WRITE-HONOR-LINE-RTN.
+           MOVE HON-CUR-STUD-NO TO HON-STUD-NO.
+           MOVE HON-CUR-STUD-NA TO HON-STUD-NA.
+           MOVE HON-COMBINED-AVE TO HON-AVE.
+           IF HON-GRD-CNT > 0 AND HON-COMBINED-AVE <= 1.75
+               MOVE 'DEAN''S LISTER' TO HON-STATUS
+           ELSE
+               MOVE SPACES TO HON-STATUS
+           END-IF.
+           WRITE HONORS-OUTPUT FROM HONOR-INFO.
