@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPREP3-TXT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN ASSIGN TO "EMPREC.TXT".
+           SELECT EMP2-IN ASSIGN TO "EMPREC2.TXT".
+           SELECT EMP-OUT ASSIGN TO "EMPREP3.TXT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 35 CHARACTERS
+           DATA RECORD IS EMPLOY-LIST.
+       01 EMPLOY-LIST.
+           05 DC PIC X(5).
+           05 EMPNO PIC X(10).
+           05 EMPNA PIC X(20).
+       FD EMP2-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS EMPLOY-LIST2.
+       01 EMPLOY-LIST2.
+           05 DC2 PIC X(5).
+           05 EMPNO2 PIC X(10).
+           05 EMPNA2 PIC X(20).
+           05 STATS2 PIC X(12).
+       FD EMP-OUT.
+       01 REP-OUT.
+           05 FILLER PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 HDR1.
+           05 FILLER PIC X(21).
+           05 FILLER PIC X(24) VALUE 'RIVERDALE INTERNATIONAL '.
+           05 FILLER PIC X(14) VALUE 'INDUSTRY, INC.'.
+           05 FILLER PIC X(21).
+       01 HDR2.
+           05 FILLER PIC X(26).
+           05 FILLER PIC X(27) VALUE 'SAN JOSE DEL MONTE, BULACAN'.
+           05 FILLER PIC X(27).
+       01 HDR3.
+           05 FILLER PIC X(20).
+           05 FILLER PIC X(40) VALUE
+              'HEADCOUNT AND EMPLOYMENT STATUS REPORT'.
+           05 FILLER PIC X(20).
+      *  DEPARTMENT LOOKUP TABLE - SHARED WITH EMPREP-TXT/EMPREP2-TXT
+      *  SO ADDING A DEPARTMENT (E.G. LOGIS) IS DONE ONCE, IN
+      *  CODETAB.CPY.
+           COPY CODETAB.
+       01 DEPT-IDX PIC 99 VALUE 1.
+       01 DEPT-HEADCOUNT OCCURS 4 TIMES PIC 999 VALUE 0.
+      *  STATUS LOOKUP TABLE - SAME FIVE BUCKETS AS EMPREP2-TXT.
+       01 STAT-TABLE-VALUES.
+           05 FILLER PIC X(12) VALUE 'REGULAR     '.
+           05 FILLER PIC X(12) VALUE 'PROBATIONARY'.
+           05 FILLER PIC X(12) VALUE 'CASUAL      '.
+           05 FILLER PIC X(12) VALUE 'CONTRACTUAL '.
+           05 FILLER PIC X(12) VALUE 'SEPARATED   '.
+       01 STAT-TABLE REDEFINES STAT-TABLE-VALUES.
+           05 STAT-NAME OCCURS 5 TIMES PIC X(12).
+       01 STAT-TAB-MAX PIC 99 VALUE 5.
+       01 STAT-IDX PIC 99 VALUE 1.
+       01 DEPT-STAT-CNTS.
+           05 DEPT-STAT OCCURS 4 TIMES.
+              10 STAT-CNT OCCURS 5 TIMES PIC 999 VALUE 0.
+       01 GRAN-NUM PIC 9999 VALUE 0.
+       01 EXC-NUM PIC 999 VALUE 0.
+       01 HDRD.
+           05 FILLER PIC X(17) VALUE 'DEPARTMENT NAME: '.
+           05 HDRD-NA PIC X(23).
+           05 FILLER PIC X(13) VALUE 'HEADCOUNT:   '.
+           05 HDRD-CNT PIC ZZ9.
+           05 FILLER PIC X(24).
+       01 STAT-LINE.
+           05 FILLER PIC X(4).
+           05 STAT-LBL PIC X(12).
+           05 FILLER PIC X(2) VALUE ': '.
+           05 STAT-CT PIC ZZ9.
+           05 FILLER PIC X(59).
+       01 GRAN-EMP.
+           05 FILLER PIC X(32) VALUE 'GRAND TOTAL NUMBER OF EMPLOYEES:'.
+           05 FILLER PIC X.
+           05 GRAN-NO PIC Z999.
+       01 EXC-HDR.
+           05 FILLER PIC X(80) VALUE
+              'UNMATCHED DEPARTMENT CODES (EXCLUDED FROM ALL TOTALS)'.
+       01 EXC-LINE.
+           05 FILLER PIC X(10) VALUE 'DC/EMPNO: '.
+           05 EXC-DC PIC X(5).
+           05 FILLER PIC X(2).
+           05 EXC-NO PIC X(10).
+           05 FILLER PIC X(53).
+      *  UNMATCHED DEPARTMENT CODES ARE HELD HERE DURING COUNT-EMP-RTN
+      *  SO THE HEADER AND ALL DETAIL LINES CAN BE WRITTEN TOGETHER,
+      *  ONCE, AFTER THE GRAND TOTAL INSTEAD OF SCATTERED DURING THE
+      *  FIRST PASS OVER EMPREC.TXT.
+       01 EXC-TABLE.
+           05 EXC-ENTRY OCCURS 100 TIMES.
+               10 EXC-TAB-DC PIC X(5).
+               10 EXC-TAB-NO PIC X(10).
+       01 EXC-PRT-IDX PIC 999 VALUE 0.
+       01 BLNKSCR.
+           05 FILLER PIC X(80).
+       01 OTHERS.
+           05 EOF PIC X(3) VALUE 'N0'.
+           05 EOF2 PIC X(3) VALUE 'N0'.
+       SCREEN SECTION.
+       01 SCR.
+           05 BLANK SCREEN.
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           OPEN INPUT EMP-IN
+               INPUT EMP2-IN
+               OUTPUT EMP-OUT.
+           DISPLAY SCR.
+           WRITE REP-OUT FROM HDR1.
+           WRITE REP-OUT FROM HDR2.
+           WRITE REP-OUT FROM BLNKSCR.
+           WRITE REP-OUT FROM HDR3.
+           WRITE REP-OUT FROM BLNKSCR.
+           READ EMP-IN AT END MOVE 'YES' TO EOF.
+           PERFORM COUNT-EMP-RTN UNTIL EOF = 'YES'.
+           READ EMP2-IN AT END MOVE 'YES' TO EOF2.
+           PERFORM COUNT-STAT-RTN UNTIL EOF2 = 'YES'.
+           MOVE 1 TO DEPT-IDX.
+           PERFORM PRINT-DEPT-RTN UNTIL DEPT-IDX > DEPT-TAB-MAX.
+           WRITE REP-OUT FROM BLNKSCR.
+           MOVE GRAN-NUM TO GRAN-NO.
+           WRITE REP-OUT FROM GRAN-EMP.
+           IF EXC-NUM > 0
+               WRITE REP-OUT FROM BLNKSCR
+               WRITE REP-OUT FROM EXC-HDR
+               WRITE REP-OUT FROM BLNKSCR
+               MOVE 1 TO EXC-PRT-IDX
+               PERFORM PRINT-EXC-RTN UNTIL EXC-PRT-IDX > EXC-NUM
+           END-IF.
+           DISPLAY 'DATA RECORDED SUCCESSFULLY!'.
+           CLOSE EMP-IN, EMP2-IN, EMP-OUT.
+           STOP RUN.
+      *  ONE PASS OVER EMPREC.TXT FOR THE HEADCOUNT SIDE.
+       COUNT-EMP-RTN.
+           MOVE 1 TO DEPT-IDX.
+           PERFORM FIND-DEPT-RTN UNTIL DEPT-IDX > DEPT-TAB-MAX
+                   OR DC = DEPT-CODE(DEPT-IDX).
+           IF DEPT-IDX <= DEPT-TAB-MAX
+               ADD 1 TO DEPT-HEADCOUNT(DEPT-IDX)
+               ADD 1 TO GRAN-NUM
+           ELSE
+               ADD 1 TO EXC-NUM
+               MOVE DC TO EXC-TAB-DC (EXC-NUM)
+               MOVE EMPNO TO EXC-TAB-NO (EXC-NUM)
+           END-IF.
+           READ EMP-IN AT END MOVE 'YES' TO EOF.
+      *  PRINT ONE HELD EXCEPTION LINE.
+       PRINT-EXC-RTN.
+           MOVE EXC-TAB-DC (EXC-PRT-IDX) TO EXC-DC.
+           MOVE EXC-TAB-NO (EXC-PRT-IDX) TO EXC-NO.
+           WRITE REP-OUT FROM EXC-LINE.
+           ADD 1 TO EXC-PRT-IDX.
+       FIND-DEPT-RTN.
+           ADD 1 TO DEPT-IDX.
+      *  ONE PASS OVER EMPREC2.TXT FOR THE STATUS SIDE.
+       COUNT-STAT-RTN.
+           MOVE 1 TO DEPT-IDX.
+           PERFORM FIND-DEPT-RTN UNTIL DEPT-IDX > DEPT-TAB-MAX
+                   OR DC2 = DEPT-CODE(DEPT-IDX).
+           IF DEPT-IDX <= DEPT-TAB-MAX
+               MOVE 1 TO STAT-IDX
+               PERFORM FIND-STAT-RTN UNTIL STAT-IDX > STAT-TAB-MAX
+                       OR STATS2 = STAT-NAME(STAT-IDX)
+               IF STAT-IDX <= STAT-TAB-MAX
+                   ADD 1 TO STAT-CNT(DEPT-IDX STAT-IDX)
+               END-IF
+           END-IF.
+           READ EMP2-IN AT END MOVE 'YES' TO EOF2.
+       FIND-STAT-RTN.
+           ADD 1 TO STAT-IDX.
+       PRINT-DEPT-RTN.
+           MOVE DEPT-NAME(DEPT-IDX) TO HDRD-NA.
+           MOVE DEPT-HEADCOUNT(DEPT-IDX) TO HDRD-CNT.
+           WRITE REP-OUT FROM HDRD.
+           MOVE 1 TO STAT-IDX.
+           PERFORM PRINT-STATUS-RTN UNTIL STAT-IDX > STAT-TAB-MAX.
+           WRITE REP-OUT FROM BLNKSCR.
+           ADD 1 TO DEPT-IDX.
+       PRINT-STATUS-RTN.
+           MOVE STAT-NAME(STAT-IDX) TO STAT-LBL.
+           MOVE STAT-CNT(DEPT-IDX STAT-IDX) TO STAT-CT.
+           WRITE REP-OUT FROM STAT-LINE.
+           ADD 1 TO STAT-IDX.
