@@ -1,857 +1,663 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ACTIVITY-3.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SALES-IN ASSIGN TO "SALMAN.TXT".
-           SELECT SALES-OUT ASSIGN TO "SALCOMM.TXT".
-       DATA DIVISION.
-       FILE SECTION.
-       FD SALES-IN
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 38 CHARACTERS
-           DATA RECORD IS SALESMANDETAILS.
-       01 SALESMANDETAILS.
-           05 ARCODE PIC A.
-           05 SALESNUM PIC X(10).
-           05 SALESNAME PIC X(20).
-           05 SALES PIC 9(5)V99.
-       FD SALES-OUT.
-       01 REP-OUT.
-           05 FILLER PIC X(80).
-       WORKING-STORAGE SECTION.
-       01 HEADER1.
-           05 FILLER PIC X(26).
-           05 FILLER PIC X(28) VALUE 'Destined Sales, Incorporated'.
-           05 FILLER PIC X(26).
-       01 HEADER2.
-           05 FILLER PIC X(28).
-           05 FILLER PIC X(23) VALUE 'City of Carmona, Cavite'.
-           05 FILLER PIC X(29).
-       01 HEADER3.
-           05 FILLER PIC X(34).
-           05 FILLER PIC X(12) VALUE 'Sales Report'.
-           05 FILLER PIC X(34).
-       01 H-ALFONSO.
-           05 FILLER PIC X(10) VALUE 'Area Name:'.
-           05 FILLER PIC X(5).
-           05 A-NAME PIC X(12).
-           05 FILLER PIC X(53).
-       01 H-BACOOR.
-           05 FILLER PIC X(10) VALUE 'Area Name:'.
-           05 FILLER PIC X(5).
-           05 B-NAME PIC X(12).
-           05 FILLER PIC X(53).
-       01 H-IMUS.
-           05 FILLER PIC X(10) VALUE 'Area Name:'.
-           05 FILLER PIC X(5).
-           05 I-NAME PIC X(12).
-           05 FILLER PIC X(53).
-       01 H-DASMARINAS.
-           05 FILLER PIC X(10) VALUE 'Area Name:'.
-           05 FILLER PIC X(5).
-           05 D-NAME PIC X(12).
-           05 FILLER PIC X(53).
-       01 H-KAWIT.
-           05 FILLER PIC X(10) VALUE 'Area Name:'.
-           05 FILLER PIC X(5).
-           05 K-NAME PIC X(12).
-           05 FILLER PIC X(53).
-       01 HEADER4.
-           05 FILLER PIC X(15) VALUE 'Salesman Number'.
-           05 FILLER PIC X(8).
-           05 FILLER PIC X(13) VALUE 'Salesman Name'.
-           05 FILLER PIC X(15).
-           05 FILLER PIC X(11) VALUE 'Total Sales'.
-           05 FILLER PIC X(8).
-           05 FILLER PIC X(10) VALUE 'Commission'.
-       01 SALESMAN-A.
-           05 SALNUM-A PIC X(10).
-           05 FILLER PIC X(13).
-           05 SALNAME-A PIC X(20).
-           05 FILLER PIC X(8).
-           05 TOTSAL-A PIC Z9,999.99.
-           05 FILLER PIC X(10).
-           05 COMM-A PIC Z9,999.99.
-       01 SALESMAN-B.
-           05 SALNUM-B PIC X(10).
-           05 FILLER PIC X(13).
-           05 SALNAME-B PIC X(20).
-           05 FILLER PIC X(8).
-           05 TOTSAL-B PIC Z9,999.99.
-           05 FILLER PIC X(10).
-           05 COMM-B PIC Z9,999.99.
-       01 SALESMAN-I.
-           05 SALNUM-I PIC X(10).
-           05 FILLER PIC X(13).
-           05 SALNAME-I PIC X(20).
-           05 FILLER PIC X(8).
-           05 TOTSAL-I PIC Z9,999.99.
-           05 FILLER PIC X(10).
-           05 COMM-I PIC Z9,999.99.
-       01 SALESMAN-D.
-           05 SALNUM-D PIC X(10).
-           05 FILLER PIC X(13).
-           05 SALNAME-D PIC X(20).
-           05 FILLER PIC X(8).
-           05 TOTSAL-D PIC Z9,999.99.
-           05 FILLER PIC X(10).
-           05 COMM-D PIC Z9,999.99.
-       01 SALESMAN-K.
-           05 SALNUM-K PIC X(10).
-           05 FILLER PIC X(13).
-           05 SALNAME-K PIC X(20).
-           05 FILLER PIC X(8).
-           05 TOTSAL-K PIC Z9,999.99.
-           05 FILLER PIC X(10).
-           05 COMM-K PIC Z9,999.99.
-       01 H-A-S.
-           05 FILLER PIC X(24) VALUE 'Total Accumulated Sales '.
-           05 FILLER PIC X(12) VALUE 'in Alfonso:'.
-           05 FILLER PIC X(7).
-           05 SALES-A PIC ZZZ,999.99.
-       01 H-A-C.
-           05 FILLER PIC X(29) VALUE 'Total Accumulated Commission '.
-           05 FILLER PIC X(12) VALUE 'in Alfonso:'.
-           05 FILLER PIC X(3).
-           05 COMMS-A PIC Z9,999.99.
-       01 H-A-M.
-           05 FILLER PIC X(25) VALUE 'Total Number of Salesman '.
-           05 FILLER PIC X(12) VALUE 'in Alfonso:'.
-           05 FILLER PIC X(8).
-           05 MEN-A PIC 99.
-       01 H-B-S.
-           05 FILLER PIC X(24) VALUE 'Total Accumulated Sales '.
-           05 FILLER PIC X(12) VALUE 'in Bacoor:'.
-           05 FILLER PIC X(7).
-           05 SALES-B PIC ZZZ,999.99.
-       01 H-B-C.
-           05 FILLER PIC X(29) VALUE 'Total Accumulated Commission '.
-           05 FILLER PIC X(12) VALUE 'in Bacoor:'.
-           05 FILLER PIC X(3).
-           05 COMMS-B PIC Z9,999.99.
-       01 H-B-M.
-           05 FILLER PIC X(25) VALUE 'Total Number of Salesman '.
-           05 FILLER PIC X(12) VALUE 'in Bacoor:'.
-           05 FILLER PIC X(8).
-           05 MEN-B PIC 99.
-       01 H-I-S.
-           05 FILLER PIC X(24) VALUE 'Total Accumulated Sales '.
-           05 FILLER PIC X(12) VALUE 'in Imus:'.
-           05 FILLER PIC X(7).
-           05 SALES-I PIC ZZZ,999.99.
-       01 H-I-C.
-           05 FILLER PIC X(29) VALUE 'Total Accumulated Commission '.
-           05 FILLER PIC X(12) VALUE 'in Imus:'.
-           05 FILLER PIC X(3).
-           05 COMMS-I PIC Z9,999.99.
-       01 H-I-M.
-           05 FILLER PIC X(25) VALUE 'Total Number of Salesman '.
-           05 FILLER PIC X(12) VALUE 'in Imus:'.
-           05 FILLER PIC X(8).
-           05 MEN-I PIC 99.
-       01 H-D-S.
-           05 FILLER PIC X(24) VALUE 'Total Accumulated Sales '.
-           05 FILLER PIC X(15) VALUE 'in Dasmarinas:'.
-           05 FILLER PIC X(7).
-           05 SALES-D PIC ZZZ,999.99.
-       01 H-D-C.
-           05 FILLER PIC X(29) VALUE 'Total Accumulated Commission '.
-           05 FILLER PIC X(15) VALUE 'in Dasmarinas:'.
-           05 FILLER PIC X(3).
-           05 COMMS-D PIC Z9,999.99.
-       01 H-D-M.
-           05 FILLER PIC X(25) VALUE 'Total Number of Salesman '.
-           05 FILLER PIC X(15) VALUE 'in Dasmarinas:'.
-           05 FILLER PIC X(8).
-           05 MEN-D PIC 99.
-       01 H-K-S.
-           05 FILLER PIC X(24) VALUE 'Total Accumulated Sales '.
-           05 FILLER PIC X(12) VALUE 'in Kawit:'.
-           05 FILLER PIC X(7).
-           05 SALES-K PIC ZZZ,999.99.
-       01 H-K-C.
-           05 FILLER PIC X(29) VALUE 'Total Accumulated Commission '.
-           05 FILLER PIC X(12) VALUE 'in Kawit:'.
-           05 FILLER PIC X(3).
-           05 COMMS-K PIC Z9,999.99.
-       01 H-K-M.
-           05 FILLER PIC X(25) VALUE 'Total Number of Salesman '.
-           05 FILLER PIC X(12) VALUE 'in Kawit:'.
-           05 FILLER PIC X(8).
-           05 MEN-K PIC 99.
-       01 H-GRAND-SALE.
-           05 FILLER PIC X(18) VALUE 'Grand Total Sales:'.
-           05 FILLER PIC X(23).
-           05 GRANDSAL PIC Z,Z99,999.99.
-           05 FILLER PIC X(27).
-       01 H-GRAND-COMM.
-           05 FILLER PIC X(23) VALUE 'Grand Total Commission:'.
-           05 FILLER PIC X(20).
-           05 GRANDCOMM PIC Z9,999.99.
-           05 FILLER PIC X(30).
-       01 H-GRAND-MAN.
-           05 FILLER PIC X(31) VALUE 'Grand Total Number of Salesman:'.
-           05 FILLER PIC X(11).
-           05 GRANDMAN PIC Z,999.
-           05 FILLER PIC X(34).
-       01 SPACE-H.
-           05 FILLER PIC X(80).
-       01 AREA-A.
-           05 A-CODE PIC A VALUE 'A'.
-           05 TOTSALE-A PIC 9(5)V99.
-           05 COMMI-A PIC 9(5)V99.
-           05 TOT-SA PIC 9(6)V99 VALUE 0.
-           05 TOT-CA PIC 9(5)V99 VALUE 0.
-           05 NUM-SMA PIC 99 VALUE 0.
-       01 AREA-B.
-           05 B-CODE PIC A VALUE 'B'.
-           05 TOTSALE-B PIC 9(5)V99.
-           05 COMMI-B PIC 9(5)V99.
-           05 TOT-SB PIC 9(6)V99 VALUE 0.
-           05 TOT-CB PIC 9(5)V99 VALUE 0.
-           05 NUM-SMB PIC 99 VALUE 0.
-       01 AREA-I.
-           05 I-CODE PIC A VALUE 'I'.
-           05 TOTSALE-I PIC 9(5)V99.
-           05 COMMI-I PIC 9(5)V99.
-           05 TOT-SI PIC 9(6)V99 VALUE 0.
-           05 TOT-CI PIC 9(5)V99 VALUE 0.
-           05 NUM-SMI PIC 99 VALUE 0.
-       01 AREA-D.
-           05 D-CODE PIC A VALUE 'D'.
-           05 TOTSALE-D PIC 9(5)V99.
-           05 COMMI-D PIC 9(5)V99.
-           05 TOT-SD PIC 9(6)V99 VALUE 0.
-           05 TOT-CD PIC 9(5)V99 VALUE 0.
-           05 NUM-SMD PIC 99 VALUE 0.
-       01 AREA-K.
-           05 K-CODE PIC A VALUE 'K'.
-           05 TOTSALE-K PIC 9(5)V99.
-           05 COMMI-K PIC 9(5)V99.
-           05 TOT-SK PIC 9(6)V99 VALUE 0.
-           05 TOT-CK PIC 9(5)V99 VALUE 0.
-           05 NUM-SMK PIC 99 VALUE 0.
-       01 AREA-0.
-           05 EOF PIC A VALUE 'N'.
-           05 EOF1 PIC A VALUE 'N'.
-           05 EOF2 PIC A VALUE 'N'.
-           05 EOF3 PIC A VALUE 'N'.
-           05 EOF4 PIC A VALUE 'N'.
-           05 GRAND-S PIC 9(7)V99 VALUE 0.
-           05 GRAND-C PIC 9(5)V99 VALUE 0.
-           05 GRAND-M PIC 9(4) VALUE 0.
-       SCREEN SECTION.
-       01 SCRN.
-           05 BLANK SCREEN.
-       PROCEDURE DIVISION.
-       MAIN-RTN.
-           OPEN INPUT SALES-IN
-               OUTPUT SALES-OUT.
-           DISPLAY SCRN.
-           WRITE REP-OUT FROM HEADER1.
-           WRITE REP-OUT FROM HEADER2.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM HEADER3.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM SPACE-H.
-           READ SALES-IN AT END MOVE 'Y' TO EOF.
-           MOVE 'Alfonso' TO A-NAME
-           WRITE REP-OUT FROM H-ALFONSO.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM HEADER4.
-           PERFORM A-BREAK-RTN UNTIL EOF IS EQUAL TO 'Y'.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM H-A-S.
-           WRITE REP-OUT FROM H-A-C.
-           WRITE REP-OUT FROM H-A-M.
-           WRITE REP-OUT FROM SPACE-H.
-           CLOSE SALES-IN.
-           OPEN INPUT SALES-IN.
-           READ SALES-IN AT END MOVE 'Y' TO EOF1.
-           MOVE 'Bacoor' TO B-NAME.
-           WRITE REP-OUT FROM H-BACOOR.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM HEADER4.
-           PERFORM B-BREAK-RTN UNTIL EOF1 IS EQUAL TO 'Y'.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM H-B-S.
-           WRITE REP-OUT FROM H-B-C.
-           WRITE REP-OUT FROM H-B-M.
-           WRITE REP-OUT FROM SPACE-H.
-           CLOSE SALES-IN.
-           OPEN INPUT SALES-IN.
-           READ SALES-IN AT END MOVE 'Y' TO EOF2.
-           MOVE 'Imus' TO I-NAME.
-           WRITE REP-OUT FROM H-IMUS.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM HEADER4.
-           PERFORM I-BREAK-RTN UNTIL EOF2 IS EQUAL TO 'Y'.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM H-I-S.
-           WRITE REP-OUT FROM H-I-C.
-           WRITE REP-OUT FROM H-I-M.
-           WRITE REP-OUT FROM SPACE-H.
-           CLOSE SALES-IN.
-           OPEN INPUT SALES-IN.
-           READ SALES-IN AT END MOVE 'Y' TO EOF3.
-           MOVE 'Dasmarinas' TO D-NAME.
-           WRITE REP-OUT FROM H-DASMARINAS.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM HEADER4.
-           PERFORM D-BREAK-RTN UNTIL EOF3 IS EQUAL TO 'Y'.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM H-D-S.
-           WRITE REP-OUT FROM H-D-C.
-           WRITE REP-OUT FROM H-D-M.
-           WRITE REP-OUT FROM SPACE-H.
-           CLOSE SALES-IN.
-           OPEN INPUT SALES-IN.
-           READ SALES-IN AT END MOVE 'Y' TO EOF4.
-           MOVE 'Kawit' TO K-NAME.
-           WRITE REP-OUT FROM H-KAWIT.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM HEADER4.
-           PERFORM K-BREAK-RTN UNTIL EOF4 IS EQUAL TO 'Y'.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM H-K-S.
-           WRITE REP-OUT FROM H-K-C.
-           WRITE REP-OUT FROM H-K-M.
-           WRITE REP-OUT FROM SPACE-H.
-           PERFORM FINAL-RTN.
-           DISPLAY 'DATA RECORDED!'.
-           CLOSE SALES-IN, SALES-OUT.
-           STOP RUN.
-       A-BREAK-RTN.
-           IF ARCODE = A-CODE
-               MOVE SALESNUM TO SALNUM-A
-               MOVE SALESNAME TO SALNAME-A
-               ADD 1 TO NUM-SMA
-               MOVE NUM-SMA TO MEN-A
-               ADD 1 TO GRAND-M
-               MOVE GRAND-M TO GRANDMAN
-               MOVE SALES TO TOTSALE-A
-               IF TOTSALE-A <= 5000
-                   COMPUTE COMMI-A = (12 / 100) * TOTSALE-A
-                   MOVE TOTSALE-A TO TOTSAL-A
-                   MOVE COMMI-A TO COMM-A
-                   WRITE REP-OUT FROM SALESMAN-A
-                   COMPUTE TOT-SA = TOTSALE-A + TOT-SA
-                   MOVE TOT-SA TO SALES-A
-                   COMPUTE TOT-CA = COMMI-A + TOT-CA
-                   MOVE TOT-CA TO COMMS-A
-                   COMPUTE GRAND-S = TOTSALE-A + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-A + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-A <= 12000
-                   COMPUTE COMMI-A = (18 / 100) * TOTSALE-A
-                   MOVE TOTSALE-A TO TOTSAL-A
-                   MOVE COMMI-A TO COMM-A
-                   WRITE REP-OUT FROM SALESMAN-A
-                   COMPUTE TOT-SA = TOTSALE-A + TOT-SA
-                   MOVE TOT-SA TO SALES-A
-                   COMPUTE TOT-CA = COMMI-A + TOT-CA
-                   MOVE TOT-CA TO COMMS-A
-                   COMPUTE GRAND-S = TOTSALE-A + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-A + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-A <= 20000
-                   COMPUTE COMMI-A = (23 / 100) * TOTSALE-A
-                   MOVE TOTSALE-A TO TOTSAL-A
-                   MOVE COMMI-A TO COMM-A
-                   WRITE REP-OUT FROM SALESMAN-A
-                   COMPUTE TOT-SA = TOTSALE-A + TOT-SA
-                   MOVE TOT-SA TO SALES-A
-                   COMPUTE TOT-CA = COMMI-A + TOT-CA
-                   MOVE TOT-CA TO COMMS-A
-                   COMPUTE GRAND-S = TOTSALE-A + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-A + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-A <= 27000
-                   COMPUTE COMMI-A = (30 / 100) * TOTSALE-A
-                   MOVE TOTSALE-A TO TOTSAL-A
-                   MOVE COMMI-A TO COMM-A
-                   WRITE REP-OUT FROM SALESMAN-A
-                   COMPUTE TOT-SA = TOTSALE-A + TOT-SA
-                   MOVE TOT-SA TO SALES-A
-                   COMPUTE TOT-CA = COMMI-A + TOT-CA
-                   MOVE TOT-CA TO COMMS-A
-                   COMPUTE GRAND-S = TOTSALE-A + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-A + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-A <= 35000
-                   COMPUTE COMMI-A = (35 / 100) * TOTSALE-A
-                   MOVE TOTSALE-A TO TOTSAL-A
-                   MOVE COMMI-A TO COMM-A
-                   WRITE REP-OUT FROM SALESMAN-A
-                   COMPUTE TOT-SA = TOTSALE-A + TOT-SA
-                   MOVE TOT-SA TO SALES-A
-                   COMPUTE TOT-CA = COMMI-A + TOT-CA
-                   MOVE TOT-CA TO COMMS-A
-                   COMPUTE GRAND-S = TOTSALE-A + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-A + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-A > 35000
-                   COMPUTE COMMI-A = (50 / 100) * TOTSALE-A
-                   IF COMMI-A > 35000
-                       COMPUTE COMMI-A = COMMI-A
-                       MOVE TOTSALE-A TO TOTSAL-A
-                       MOVE COMMI-A TO COMM-A
-                       WRITE REP-OUT FROM SALESMAN-A
-                       COMPUTE TOT-SA = TOTSALE-A + TOT-SA
-                       MOVE TOT-SA TO SALES-A
-                       COMPUTE TOT-CA = COMMI-A + TOT-CA
-                       MOVE TOT-CA TO COMMS-A
-                       COMPUTE GRAND-S = TOTSALE-A + GRAND-S
-                       MOVE GRAND-S TO GRANDSAL
-                       COMPUTE GRAND-C = COMMI-A + GRAND-C
-                       MOVE GRAND-C TO GRANDCOMM
-                   ELSE
-                       COMPUTE COMMI-A = 35000
-                       MOVE TOTSALE-A TO TOTSAL-A
-                       MOVE COMMI-A TO COMM-A
-                       WRITE REP-OUT FROM SALESMAN-A
-                       COMPUTE TOT-SA = TOTSALE-A + TOT-SA
-                       MOVE TOT-SA TO SALES-A
-                       COMPUTE TOT-CA = COMMI-A + TOT-CA
-                       MOVE TOT-CA TO COMMS-A
-                       COMPUTE GRAND-S = TOTSALE-A + GRAND-S
-                       MOVE GRAND-S TO GRANDSAL
-                       COMPUTE GRAND-C = COMMI-A + GRAND-C
-                       MOVE GRAND-C TO GRANDCOMM
-           ELSE
-               WRITE REP-OUT FROM SPACE-H.
-           READ SALES-IN AT END MOVE 'Y' TO EOF.
-       B-BREAK-RTN.
-           IF ARCODE = B-CODE
-               MOVE SALESNUM TO SALNUM-B
-               MOVE SALESNAME TO SALNAME-B
-               ADD 1 TO NUM-SMB
-               MOVE NUM-SMB TO MEN-B
-               ADD 1 TO GRAND-M
-               MOVE GRAND-M TO GRANDMAN
-               MOVE SALES TO TOTSALE-B
-               IF TOTSALE-B <= 5000
-                   COMPUTE COMMI-B = (12 / 100) * TOTSALE-B
-                   MOVE TOTSALE-B TO TOTSAL-B
-                   MOVE COMMI-B TO COMM-B
-                   WRITE REP-OUT FROM SALESMAN-B
-                   COMPUTE TOT-SB = TOTSALE-B + TOT-SB
-                   MOVE TOT-SB TO SALES-B
-                   COMPUTE TOT-CB = COMMI-B + TOT-CB
-                   MOVE TOT-CB TO COMMS-B
-                   COMPUTE GRAND-S = TOTSALE-B + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-B + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-B <= 12000
-                   COMPUTE COMMI-B = (18 / 100) * TOTSALE-B
-                   MOVE TOTSALE-B TO TOTSAL-B
-                   MOVE COMMI-B TO COMM-B
-                   WRITE REP-OUT FROM SALESMAN-B
-                   COMPUTE TOT-SB = TOTSALE-B + TOT-SB
-                   MOVE TOT-SB TO SALES-B
-                   COMPUTE TOT-CB = COMMI-B + TOT-CB
-                   MOVE TOT-CB TO COMMS-B
-                   COMPUTE GRAND-S = TOTSALE-B + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-B + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-B <= 20000
-                   COMPUTE COMMI-B = (23 / 100) * TOTSALE-B
-                   MOVE TOTSALE-B TO TOTSAL-B
-                   MOVE COMMI-B TO COMM-B
-                   WRITE REP-OUT FROM SALESMAN-B
-                   COMPUTE TOT-SB = TOTSALE-B + TOT-SB
-                   MOVE TOT-SB TO SALES-B
-                   COMPUTE TOT-CB = COMMI-B + TOT-CB
-                   MOVE TOT-CB TO COMMS-B
-                   COMPUTE GRAND-S = TOTSALE-B + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-B + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-B <= 27000
-                   COMPUTE COMMI-B = (30 / 100) * TOTSALE-B
-                   MOVE TOTSALE-B TO TOTSAL-B
-                   MOVE COMMI-B TO COMM-B
-                   WRITE REP-OUT FROM SALESMAN-B
-                   COMPUTE TOT-SB = TOTSALE-B + TOT-SB
-                   MOVE TOT-SB TO SALES-B
-                   COMPUTE TOT-CB = COMMI-B + TOT-CB
-                   MOVE TOT-CB TO COMMS-B
-                   COMPUTE GRAND-S = TOTSALE-B + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-B + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-B <= 35000
-                   COMPUTE COMMI-B = (35 / 100) * TOTSALE-B
-                   MOVE TOTSALE-B TO TOTSAL-B
-                   MOVE COMMI-B TO COMM-B
-                   WRITE REP-OUT FROM SALESMAN-B
-                   COMPUTE TOT-SB = TOTSALE-B + TOT-SB
-                   MOVE TOT-SB TO SALES-B
-                   COMPUTE TOT-CB = COMMI-B + TOT-CB
-                   MOVE TOT-CB TO COMMS-B
-                   COMPUTE GRAND-S = TOTSALE-B + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-B + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-B > 35000
-                   COMPUTE COMMI-B = (50 / 100) * TOTSALE-B
-                   IF COMMI-B > 35000
-                       COMPUTE COMMI-B = COMMI-B
-                       MOVE TOTSALE-B TO TOTSAL-B
-                       MOVE COMMI-B TO COMM-B
-                       WRITE REP-OUT FROM SALESMAN-B
-                       COMPUTE TOT-SB = TOTSALE-B + TOT-SB
-                       MOVE TOT-SB TO SALES-B
-                       COMPUTE TOT-CB = COMMI-B + TOT-CB
-                       MOVE TOT-CB TO COMMS-B
-                       COMPUTE GRAND-S = TOTSALE-B + GRAND-S
-                       MOVE GRAND-S TO GRANDSAL
-                       COMPUTE GRAND-C = COMMI-B + GRAND-C
-                       MOVE GRAND-C TO GRANDCOMM
-                   ELSE
-                       COMPUTE COMMI-B = 35000
-                       MOVE TOTSALE-B TO TOTSAL-B
-                       MOVE COMMI-B TO COMM-B
-                       WRITE REP-OUT FROM SALESMAN-B
-                       COMPUTE TOT-SB = TOTSALE-B + TOT-SB
-                       MOVE TOT-SB TO SALES-B
-                       COMPUTE TOT-CB = COMMI-B + TOT-CB
-                       MOVE TOT-CB TO COMMS-B
-                       COMPUTE GRAND-S = TOTSALE-B + GRAND-S
-                       MOVE GRAND-S TO GRANDSAL
-                       COMPUTE GRAND-C = COMMI-B + GRAND-C
-                       MOVE GRAND-C TO GRANDCOMM
-
-           ELSE
-               WRITE REP-OUT FROM SPACE-H.
-           READ SALES-IN AT END MOVE 'Y' TO EOF1.
-       I-BREAK-RTN.
-           IF ARCODE = I-CODE
-               MOVE SALESNUM TO SALNUM-I
-               MOVE SALESNAME TO SALNAME-I
-               ADD 1 TO NUM-SMI
-               MOVE NUM-SMI TO MEN-I
-               ADD 1 TO GRAND-M
-               MOVE GRAND-M TO GRANDMAN
-               MOVE SALES TO TOTSALE-I
-               IF TOTSALE-I <= 5000
-                   COMPUTE COMMI-I = (12 / 100) * TOTSALE-I
-                   MOVE TOTSALE-I TO TOTSAL-I
-                   MOVE COMMI-I TO COMM-I
-                   WRITE REP-OUT FROM SALESMAN-I
-                   COMPUTE TOT-SI = TOTSALE-I + TOT-SI
-                   MOVE TOT-SI TO SALES-I
-                   COMPUTE TOT-CI = COMMI-I + TOT-CI
-                   MOVE TOT-CI TO COMMS-I
-                   COMPUTE GRAND-S = TOTSALE-I + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-I + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-I <= 12000
-                   COMPUTE COMMI-I = (18 / 100) * TOTSALE-I
-                   MOVE TOTSALE-I TO TOTSAL-I
-                   MOVE COMMI-I TO COMM-I
-                   WRITE REP-OUT FROM SALESMAN-I
-                   COMPUTE TOT-SI = TOTSALE-I + TOT-SI
-                   MOVE TOT-SI TO SALES-I
-                   COMPUTE TOT-CI = COMMI-I + TOT-CI
-                   MOVE TOT-CI TO COMMS-I
-                   COMPUTE GRAND-S = TOTSALE-I + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-I + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-I <= 20000
-                   COMPUTE COMMI-I = (23 / 100) * TOTSALE-I
-                   MOVE TOTSALE-I TO TOTSAL-I
-                   MOVE COMMI-I TO COMM-I
-                   WRITE REP-OUT FROM SALESMAN-I
-                   COMPUTE TOT-SI = TOTSALE-I + TOT-SI
-                   MOVE TOT-SI TO SALES-I
-                   COMPUTE TOT-CI = COMMI-I + TOT-CI
-                   MOVE TOT-CI TO COMMS-I
-                   COMPUTE GRAND-S = TOTSALE-I + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-I + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-I <= 27000
-                   COMPUTE COMMI-I = (30 / 100) * TOTSALE-I
-                   MOVE TOTSALE-I TO TOTSAL-I
-                   MOVE COMMI-I TO COMM-I
-                   WRITE REP-OUT FROM SALESMAN-I
-                   COMPUTE TOT-SI = TOTSALE-I + TOT-SI
-                   MOVE TOT-SI TO SALES-I
-                   COMPUTE TOT-CI = COMMI-I + TOT-CI
-                   MOVE TOT-CI TO COMMS-I
-                   COMPUTE GRAND-S = TOTSALE-I + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-I + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-I <= 35000
-                   COMPUTE COMMI-I = (35 / 100) * TOTSALE-I
-                   MOVE TOTSALE-I TO TOTSAL-I
-                   MOVE COMMI-I TO COMM-I
-                   WRITE REP-OUT FROM SALESMAN-I
-                   COMPUTE TOT-SI = TOTSALE-I + TOT-SI
-                   MOVE TOT-SI TO SALES-I
-                   COMPUTE TOT-CI = COMMI-I + TOT-CI
-                   MOVE TOT-CI TO COMMS-I
-                   COMPUTE GRAND-S = TOTSALE-I + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-I + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-I > 35000
-                   COMPUTE COMMI-I = (50 / 100) * TOTSALE-I
-                   IF COMMI-I > 35000
-                       COMPUTE COMMI-I = COMMI-I
-                       MOVE TOTSALE-I TO TOTSAL-I
-                       MOVE COMMI-I TO COMM-I
-                       WRITE REP-OUT FROM SALESMAN-I
-                       COMPUTE TOT-SI = TOTSALE-I + TOT-SI
-                       MOVE TOT-SI TO SALES-I
-                       COMPUTE TOT-CI = COMMI-I + TOT-CI
-                       MOVE TOT-CI TO COMMS-I
-                       COMPUTE GRAND-S = TOTSALE-I + GRAND-S
-                       MOVE GRAND-S TO GRANDSAL
-                       COMPUTE GRAND-C = COMMI-I + GRAND-C
-                       MOVE GRAND-C TO GRANDCOMM
-                   ELSE
-                       COMPUTE COMMI-I = 35000
-                       MOVE TOTSALE-I TO TOTSAL-I
-                       MOVE COMMI-I TO COMM-I
-                       WRITE REP-OUT FROM SALESMAN-I
-                       COMPUTE TOT-SI = TOTSALE-I + TOT-SI
-                       MOVE TOT-SI TO SALES-I
-                       COMPUTE TOT-CI = COMMI-I + TOT-CI
-                       MOVE TOT-CI TO COMMS-I
-                       COMPUTE GRAND-S = TOTSALE-I + GRAND-S
-                       MOVE GRAND-S TO GRANDSAL
-                       COMPUTE GRAND-C = COMMI-I + GRAND-C
-                       MOVE GRAND-C TO GRANDCOMM
-           ELSE
-               WRITE REP-OUT FROM SPACE-H.
-           READ SALES-IN AT END MOVE 'Y' TO EOF2.
-       D-BREAK-RTN.
-           IF ARCODE = D-CODE
-               MOVE SALESNUM TO SALNUM-D
-               MOVE SALESNAME TO SALNAME-D
-               ADD 1 TO NUM-SMD
-               MOVE NUM-SMD TO MEN-D
-               ADD 1 TO GRAND-M
-               MOVE GRAND-M TO GRANDMAN
-               MOVE SALES TO TOTSALE-D
-               IF TOTSALE-D <= 5000
-                   COMPUTE COMMI-D = (12 / 100) * TOTSALE-D
-                   MOVE TOTSALE-D TO TOTSAL-D
-                   MOVE COMMI-D TO COMM-D
-                   WRITE REP-OUT FROM SALESMAN-D
-                   COMPUTE TOT-SD = TOTSALE-D + TOT-SD
-                   MOVE TOT-SD TO SALES-D
-                   COMPUTE TOT-CD = COMMI-D + TOT-CD
-                   MOVE TOT-CD TO COMMS-D
-                   COMPUTE GRAND-S = TOTSALE-D + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-D + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-D <= 12000
-                   COMPUTE COMMI-D = (18 / 100) * TOTSALE-D
-                   MOVE TOTSALE-D TO TOTSAL-D
-                   MOVE COMMI-D TO COMM-D
-                   WRITE REP-OUT FROM SALESMAN-D
-                   COMPUTE TOT-SD = TOTSALE-D + TOT-SD
-                   MOVE TOT-SD TO SALES-D
-                   COMPUTE TOT-CD = COMMI-D + TOT-CD
-                   MOVE TOT-CD TO COMMS-D
-                   COMPUTE GRAND-S = TOTSALE-D + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-D + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-D <= 20000
-                   COMPUTE COMMI-D = (23 / 100) * TOTSALE-D
-                   MOVE TOTSALE-D TO TOTSAL-D
-                   MOVE COMMI-D TO COMM-D
-                   WRITE REP-OUT FROM SALESMAN-D
-                   COMPUTE TOT-SD = TOTSALE-D + TOT-SD
-                   MOVE TOT-SD TO SALES-D
-                   COMPUTE TOT-CD = COMMI-D + TOT-CD
-                   MOVE TOT-CD TO COMMS-D
-                   COMPUTE GRAND-S = TOTSALE-D + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-D + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-D <= 27000
-                   COMPUTE COMMI-D = (30 / 100) * TOTSALE-D
-                   MOVE TOTSALE-D TO TOTSAL-D
-                   MOVE COMMI-D TO COMM-D
-                   WRITE REP-OUT FROM SALESMAN-D
-                   COMPUTE TOT-SD = TOTSALE-D + TOT-SD
-                   MOVE TOT-SD TO SALES-D
-                   COMPUTE TOT-CD = COMMI-D + TOT-CD
-                   MOVE TOT-CD TO COMMS-D
-                   COMPUTE GRAND-S = TOTSALE-D + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-D + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-D <= 35000
-                   COMPUTE COMMI-D = (35 / 100) * TOTSALE-D
-                   MOVE TOTSALE-D TO TOTSAL-D
-                   MOVE COMMI-D TO COMM-D
-                   WRITE REP-OUT FROM SALESMAN-D
-                   COMPUTE TOT-SD = TOTSALE-D + TOT-SD
-                   MOVE TOT-SD TO SALES-D
-                   COMPUTE TOT-CD = COMMI-D + TOT-CD
-                   MOVE TOT-CD TO COMMS-D
-                   COMPUTE GRAND-S = TOTSALE-D + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-D + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-D > 35000
-                   COMPUTE COMMI-D = (50 / 100) * TOTSALE-D
-                   IF COMMI-D > 35000
-                       COMPUTE COMMI-D = COMMI-D
-                       MOVE TOTSALE-D TO TOTSAL-D
-                       MOVE COMMI-D TO COMM-D
-                       WRITE REP-OUT FROM SALESMAN-D
-                       COMPUTE TOT-SD = TOTSALE-D + TOT-SD
-                       MOVE TOT-SD TO SALES-D
-                       COMPUTE TOT-CD = COMMI-D + TOT-CD
-                       MOVE TOT-CD TO COMMS-D
-                       COMPUTE GRAND-S = TOTSALE-D + GRAND-S
-                       MOVE GRAND-S TO GRANDSAL
-                       COMPUTE GRAND-C = COMMI-D + GRAND-C
-                       MOVE GRAND-C TO GRANDCOMM
-                   ELSE
-                       COMPUTE COMMI-D = 35000
-                       MOVE TOTSALE-D TO TOTSAL-D
-                       MOVE COMMI-D TO COMM-D
-                       WRITE REP-OUT FROM SALESMAN-D
-                       COMPUTE TOT-SD = TOTSALE-D + TOT-SD
-                       MOVE TOT-SD TO SALES-D
-                       COMPUTE TOT-CD = COMMI-D + TOT-CD
-                       MOVE TOT-CD TO COMMS-D
-                       COMPUTE GRAND-S = TOTSALE-D + GRAND-S
-                       MOVE GRAND-S TO GRANDSAL
-                       COMPUTE GRAND-C = COMMI-D + GRAND-C
-                       MOVE GRAND-C TO GRANDCOMM
-           ELSE
-               WRITE REP-OUT FROM SPACE-H.
-           READ SALES-IN AT END MOVE 'Y' TO EOF3.
-       K-BREAK-RTN.
-           IF ARCODE = K-CODE
-               MOVE SALESNUM TO SALNUM-K
-               MOVE SALESNAME TO SALNAME-K
-               ADD 1 TO NUM-SMK
-               MOVE NUM-SMK TO MEN-K
-               ADD 1 TO GRAND-M
-               MOVE GRAND-M TO GRANDMAN
-               MOVE SALES TO TOTSALE-K
-               IF TOTSALE-K <= 5000
-                   COMPUTE COMMI-K = (12 / 100) * TOTSALE-K
-                   MOVE TOTSALE-K TO TOTSAL-K
-                   MOVE COMMI-K TO COMM-K
-                   WRITE REP-OUT FROM SALESMAN-K
-                   COMPUTE TOT-SK = TOTSALE-K + TOT-SK
-                   MOVE TOT-SK TO SALES-K
-                   COMPUTE TOT-CK = COMMI-K + TOT-CK
-                   MOVE TOT-CK TO COMMS-K
-                   COMPUTE GRAND-S = TOTSALE-K + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-K + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-K <= 12000
-                   COMPUTE COMMI-K = (18 / 100) * TOTSALE-K
-                   MOVE TOTSALE-K TO TOTSAL-K
-                   MOVE COMMI-K TO COMM-K
-                   WRITE REP-OUT FROM SALESMAN-K
-                   COMPUTE TOT-SK = TOTSALE-K + TOT-SK
-                   MOVE TOT-SK TO SALES-K
-                   COMPUTE TOT-CK = COMMI-K + TOT-CK
-                   MOVE TOT-CK TO COMMS-K
-                   COMPUTE GRAND-S = TOTSALE-K + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-K + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-K <= 20000
-                   COMPUTE COMMI-K = (23 / 100) * TOTSALE-K
-                   MOVE TOTSALE-K TO TOTSAL-K
-                   MOVE COMMI-K TO COMM-K
-                   WRITE REP-OUT FROM SALESMAN-K
-                   COMPUTE TOT-SK = TOTSALE-K + TOT-SK
-                   MOVE TOT-SK TO SALES-K
-                   COMPUTE TOT-CK = COMMI-K + TOT-CK
-                   MOVE TOT-CK TO COMMS-K
-                   COMPUTE GRAND-S = TOTSALE-K + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-K + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-K <= 27000
-                   COMPUTE COMMI-K = (30 / 100) * TOTSALE-K
-                   MOVE TOTSALE-K TO TOTSAL-K
-                   MOVE COMMI-K TO COMM-K
-                   WRITE REP-OUT FROM SALESMAN-K
-                   COMPUTE TOT-SK = TOTSALE-K + TOT-SK
-                   MOVE TOT-SK TO SALES-K
-                   COMPUTE TOT-CK = COMMI-K + TOT-CK
-                   MOVE TOT-CK TO COMMS-K
-                   COMPUTE GRAND-S = TOTSALE-K + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-K + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-K <= 35000
-                   COMPUTE COMMI-K = (35 / 100) * TOTSALE-K
-                   MOVE TOTSALE-K TO TOTSAL-K
-                   MOVE COMMI-K TO COMM-K
-                   WRITE REP-OUT FROM SALESMAN-K
-                   COMPUTE TOT-SK = TOTSALE-K + TOT-SK
-                   MOVE TOT-SK TO SALES-K
-                   COMPUTE TOT-CK = COMMI-K + TOT-CK
-                   MOVE TOT-CK TO COMMS-K
-                   COMPUTE GRAND-S = TOTSALE-K + GRAND-S
-                   MOVE GRAND-S TO GRANDSAL
-                   COMPUTE GRAND-C = COMMI-K + GRAND-C
-                   MOVE GRAND-C TO GRANDCOMM
-               ELSE IF TOTSALE-K > 35000
-                   COMPUTE COMMI-K = (50 / 100) * TOTSALE-K
-                   IF COMMI-K > 35000
-                       COMPUTE COMMI-D = COMMI-D
-                       MOVE TOTSALE-K TO TOTSAL-K
-                       MOVE COMMI-K TO COMM-K
-                       WRITE REP-OUT FROM SALESMAN-K
-                       COMPUTE TOT-SK = TOTSALE-K + TOT-SK
-                       MOVE TOT-SK TO SALES-K
-                       COMPUTE TOT-CK = COMMI-K + TOT-CK
-                       MOVE TOT-CK TO COMMS-K
-                       COMPUTE GRAND-S = TOTSALE-K + GRAND-S
-                       MOVE GRAND-S TO GRANDSAL
-                       COMPUTE GRAND-C = COMMI-K + GRAND-C
-                       MOVE GRAND-C TO GRANDCOMM
-                   ELSE
-                       COMPUTE COMMI-K = 35000
-                       MOVE TOTSALE-K TO TOTSAL-K
-                       MOVE COMMI-K TO COMM-K
-                       WRITE REP-OUT FROM SALESMAN-K
-                       COMPUTE TOT-SK = TOTSALE-K + TOT-SK
-                       MOVE TOT-SK TO SALES-K
-                       COMPUTE TOT-CK = COMMI-K + TOT-CK
-                       MOVE TOT-CK TO COMMS-K
-                       COMPUTE GRAND-S = TOTSALE-K + GRAND-S
-                       MOVE GRAND-S TO GRANDSAL
-                       COMPUTE GRAND-C = COMMI-K + GRAND-C
-                       MOVE GRAND-C TO GRANDCOMM
-           ELSE
-               WRITE REP-OUT FROM SPACE-H.
-           READ SALES-IN AT END MOVE 'Y' TO EOF4.
-       FINAL-RTN.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM SPACE-H.
-           WRITE REP-OUT FROM H-GRAND-SALE.
-           WRITE REP-OUT FROM H-GRAND-COMM.
-           WRITE REP-OUT FROM H-GRAND-MAN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTIVITY-3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-IN ASSIGN TO "SALMAN.TXT".
+      *  SORTED WORK FILE - ONE PASS, IN AREA-CODE SEQUENCE, REPLACES
+      *  THE OLD FIVE-TIMES-THROUGH-SALES-IN DESIGN.
+           SELECT SALES-SORT-OUT ASSIGN TO "SALMANS.TXT".
+           SELECT SORT-WORK ASSIGN TO "SRTWK02".
+           SELECT SALES-OUT ASSIGN TO "SALCOMM.TXT".
+      *  PRIOR-PERIOD COMMISSION BY SALESMAN, REWRITTEN AT THE END OF
+      *  EVERY RUN SO THE NEXT RUN CAN SHOW PERIOD-OVER-PERIOD CHANGE.
+           SELECT SALES-CKPT ASSIGN TO 'SALESCKPT.TXT'
+               FILE STATUS IS CKPT-STATUS-S.
+      *  SHARED RUN LOG - EVERY BATCH REPORT APPENDS ONE LINE HERE
+      *  WITH ITS JOB NAME, RUN DATE/TIME, AND RECORDS READ/WRITTEN.
+           SELECT RUN-LOG ASSIGN TO "RUNLOG.TXT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALES-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS SALESMANDETAILS.
+       01 SALESMANDETAILS.
+           05 ARCODE PIC A.
+           05 SALESNUM PIC X(10).
+           05 SALESNAME PIC X(20).
+           05 SALES PIC 9(5)V99.
+           05 PERIOD-CD PIC X(6).
+       FD SALES-SORT-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS SALESMANDETAILS-S.
+       01 SALESMANDETAILS-S.
+           05 ARCODE-S PIC A.
+           05 SALESNUM-S PIC X(10).
+           05 SALESNAME-S PIC X(20).
+           05 SALES-S PIC 9(5)V99.
+           05 PERIOD-CD-S PIC X(6).
+       SD SORT-WORK
+           DATA RECORD IS SORT-REC.
+       01 SORT-REC.
+           05 SORT-ARCODE PIC A.
+           05 SORT-SALESNUM PIC X(10).
+           05 SORT-SALESNAME PIC X(20).
+           05 SORT-SALES PIC 9(5)V99.
+           05 SORT-PERIOD PIC X(6).
+       FD SALES-OUT.
+       01 REP-OUT.
+           05 FILLER PIC X(80).
+       FD SALES-CKPT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 21 CHARACTERS
+           DATA RECORD IS CKPT-REC-S.
+       01 CKPT-REC-S.
+           05 CKPT-SALESNUM-S PIC X(10).
+           05 CKPT-PERIOD-S PIC X(6).
+           05 CKPT-COMM-S PIC 9(5)V99.
+       FD RUN-LOG
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS RUNLOG-REC.
+       01 RUNLOG-REC.
+           05 RL-JOBNAME PIC X(15).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-RECS-READ PIC 9(6).
+           05 RL-RECS-WRITTEN PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01 HEADER1.
+           05 FILLER PIC X(26).
+           05 FILLER PIC X(28) VALUE 'Destined Sales, Incorporated'.
+           05 FILLER PIC X(26).
+       01 HEADER2.
+           05 FILLER PIC X(28).
+           05 FILLER PIC X(23) VALUE 'City of Carmona, Cavite'.
+           05 FILLER PIC X(29).
+       01 HEADER3.
+           05 FILLER PIC X(34).
+           05 FILLER PIC X(12) VALUE 'Sales Report'.
+           05 FILLER PIC X(34).
+      *  RUN DATE AND PAGE NUMBER FOR FILING PRINTED COPIES.
+       01 HDR-RUNINFO.
+           05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+           05 RUNINFO-MM PIC 99.
+           05 FILLER PIC X(1) VALUE '/'.
+           05 RUNINFO-DD PIC 99.
+           05 FILLER PIC X(1) VALUE '/'.
+           05 RUNINFO-YY PIC 99.
+           05 FILLER PIC X(50) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE 'PAGE: '.
+           05 RUNINFO-PAGE PIC Z9.
+           05 FILLER PIC X(4).
+       01 RUN-DATE-WS.
+           05 RUN-DATE-YY PIC 99.
+           05 RUN-DATE-MM PIC 99.
+           05 RUN-DATE-DD PIC 99.
+       01 PAGE-NO-WS PIC 99 VALUE 1.
+      *  SALES AREA LOOKUP TABLE - SHARED WITH EVERY OTHER PROGRAM'S
+      *  CODE LISTS SO ADDING AN AREA IS DONE ONCE, IN CODETAB.CPY.
+           COPY CODETAB.
+      *  RUNNING SALES/COMMISSION/HEADCOUNT PER AREA, INDEXED THE
+      *  SAME AS AREA-TABLE.
+       01 AREA-COUNTS.
+           05 AREA-CNT-ENTRY OCCURS 6 TIMES.
+              10 TOT-SALES-WS PIC 9(6)V99 VALUE 0.
+              10 TOT-COMM-WS PIC 9(5)V99 VALUE 0.
+              10 NUM-SM-WS PIC 99 VALUE 0.
+       01 AREA-IDX PIC 9 VALUE 1.
+      *  AREA COMPARISON SUMMARY - PRINTED UP FRONT, RIGHT AFTER
+      *  HEADER3, FROM A PRELIMINARY SCAN OF THE SORTED FILE. THE
+      *  TOTALS IT ACCUMULATES INTO AREA-COUNTS ARE RESET TO ZERO
+      *  AFTERWARD SO THE MAIN DETAIL PASS BUILDS ITS OWN, AS BEFORE.
+       01 SUM-EOF PIC X(3) VALUE 'NO'.
+       01 SUM-IDX PIC 9 VALUE 0.
+       01 SUM-HDR.
+           05 FILLER PIC X(24) VALUE 'AREA COMPARISON SUMMARY'.
+           05 FILLER PIC X(56).
+       01 SUM-HDR2.
+           05 FILLER PIC X(4) VALUE 'Area'.
+           05 FILLER PIC X(9).
+           05 FILLER PIC X(11) VALUE 'Total Sales'.
+           05 FILLER PIC X(6).
+           05 FILLER PIC X(17) VALUE 'Total Commission'.
+           05 FILLER PIC X(4).
+           05 FILLER PIC X(8) VALUE 'Salesmen'.
+       01 SUM-LINE.
+           05 SUM-AREA-NAME-WS PIC X(12).
+           05 FILLER PIC X(5).
+           05 SUM-SALES-WS PIC ZZZ,999.99.
+           05 FILLER PIC X(8).
+           05 SUM-COMM-WS PIC Z9,999.99.
+           05 FILLER PIC X(9).
+           05 SUM-CNT-WS PIC Z9.
+       01 H-AREA-HDR.
+           05 FILLER PIC X(10) VALUE 'Area Name:'.
+           05 FILLER PIC X(5).
+           05 A-NAME-WS PIC X(12).
+           05 FILLER PIC X(53).
+       01 HEADER4.
+           05 FILLER PIC X(15) VALUE 'Salesman Number'.
+           05 FILLER PIC X(8).
+           05 FILLER PIC X(13) VALUE 'Salesman Name'.
+           05 FILLER PIC X(15).
+           05 FILLER PIC X(11) VALUE 'Total Sales'.
+           05 FILLER PIC X(8).
+           05 FILLER PIC X(10) VALUE 'Commission'.
+       01 SALESMAN-LINE.
+           05 SALNUM-WS PIC X(10).
+           05 FILLER PIC X(13).
+           05 SALNAME-WS PIC X(20).
+           05 FILLER PIC X(8).
+           05 TOTSAL-WS PIC Z9,999.99.
+           05 FILLER PIC X(10).
+           05 COMM-WS PIC Z9,999.99.
+       01 H-AREA-S.
+           05 FILLER PIC X(24) VALUE 'Total Accumulated Sales '.
+           05 FILLER PIC X(3) VALUE 'in '.
+           05 AREA-NAME-S PIC X(12).
+           05 FILLER PIC X(1) VALUE ':'.
+           05 FILLER PIC X(7).
+           05 SALES-AREA-WS PIC ZZZ,999.99.
+           05 FILLER PIC X(23).
+       01 H-AREA-C.
+           05 FILLER PIC X(29) VALUE 'Total Accumulated Commission '.
+           05 FILLER PIC X(3) VALUE 'in '.
+           05 AREA-NAME-C PIC X(12).
+           05 FILLER PIC X(1) VALUE ':'.
+           05 FILLER PIC X(3).
+           05 COMMS-AREA-WS PIC Z9,999.99.
+           05 FILLER PIC X(23).
+       01 H-AREA-M.
+           05 FILLER PIC X(25) VALUE 'Total Number of Salesman '.
+           05 FILLER PIC X(3) VALUE 'in '.
+           05 AREA-NAME-M PIC X(12).
+           05 FILLER PIC X(1) VALUE ':'.
+           05 FILLER PIC X(8).
+           05 MEN-AREA-WS PIC 99.
+           05 FILLER PIC X(29).
+       01 H-GRAND-SALE.
+           05 FILLER PIC X(18) VALUE 'Grand Total Sales:'.
+           05 FILLER PIC X(23).
+           05 GRANDSAL PIC Z,Z99,999.99.
+           05 FILLER PIC X(27).
+       01 H-GRAND-COMM.
+           05 FILLER PIC X(23) VALUE 'Grand Total Commission:'.
+           05 FILLER PIC X(20).
+           05 GRANDCOMM PIC Z9,999.99.
+           05 FILLER PIC X(30).
+       01 H-GRAND-MAN.
+           05 FILLER PIC X(31) VALUE 'Grand Total Number of Salesman:'.
+           05 FILLER PIC X(11).
+           05 GRANDMAN PIC Z,999.
+           05 FILLER PIC X(34).
+       01 SPACE-H.
+           05 FILLER PIC X(80).
+      *  CURRENT SALESMAN'S SALES/COMMISSION, RECOMPUTED FOR EACH
+      *  DETAIL RECORD RATHER THAN CARRIED IN A PER-AREA FIELD.
+       01 CUR-TOTSALE PIC 9(5)V99 VALUE 0.
+       01 CUR-COMMI PIC 9(5)V99 VALUE 0.
+      *  COMMISSION TIER TABLE - ADDING OR RE-PRICING A TIER IS DONE
+      *  HERE, BY EDITING/ADDING A FILLER LINE AND BUMPING
+      *  COMM-TIER-MAX. SALES AT OR BELOW A TIER'S UPPER BOUND EARN
+      *  THAT TIER'S RATE; SALES ABOVE THE TOP TIER EARN 50%, CAPPED
+      *  AT COMM-CAP.
+       01 COMM-TIER-TABLE-VALUES.
+           05 FILLER PIC X(7) VALUE '0500012'.
+           05 FILLER PIC X(7) VALUE '1200018'.
+           05 FILLER PIC X(7) VALUE '2000023'.
+           05 FILLER PIC X(7) VALUE '2700030'.
+           05 FILLER PIC X(7) VALUE '3500035'.
+       01 COMM-TIER-TABLE REDEFINES COMM-TIER-TABLE-VALUES.
+           05 COMM-TIER-ENTRY OCCURS 5 TIMES.
+              10 COMM-TIER-UPPER PIC 9(5).
+              10 COMM-TIER-RATE PIC 99.
+       01 COMM-TIER-MAX PIC 9 VALUE 5.
+       01 COMM-TIER-IDX PIC 9 VALUE 0.
+       01 COMM-TIER-FOUND PIC X(3) VALUE 'NO'.
+       01 COMM-CAP PIC 9(5)V99 VALUE 35000.
+      *  MINIMUM EXPECTED SALES. ANYONE UNDER THIS IS LISTED ON A
+      *  SEPARATE EXCEPTION APPENDIX AFTER THE AREA-BY-AREA REPORT.
+       01 QUOTA-WS PIC 9(5)V99 VALUE 5000.
+       01 BQ-HDR.
+           05 FILLER PIC X(43) VALUE
+              'SALESMEN BELOW QUOTA (SALES UNDER MINIMUM)'.
+           05 FILLER PIC X(37).
+       01 BQ-CNT PIC 999 VALUE 0.
+       01 BQ-EOF PIC X(3) VALUE 'NO'.
+       01 CKPT-STATUS-S PIC XX.
+      *  LAST RUN'S PER-SALESMAN COMMISSION, LOADED AT STARTUP FOR
+      *  COMPARISON, AND THIS RUN'S FIGURES, ACCUMULATED AS EACH
+      *  SALESMAN IS PROCESSED AND WRITTEN BACK OUT AT FINAL-RTN TO
+      *  BECOME THE NEXT RUN'S "PRIOR PERIOD".
+       01 CKPT-OLD-TABLE.
+           05 CKPT-OLD-ENTRY OCCURS 100 TIMES.
+               10 CKPT-OLD-SALESNUM PIC X(10).
+               10 CKPT-OLD-PERIOD PIC X(6).
+               10 CKPT-OLD-COMM PIC 9(5)V99.
+       01 CKPT-OLD-CNT PIC 999 VALUE 0.
+       01 CKPT-NEW-TABLE.
+           05 CKPT-NEW-ENTRY OCCURS 100 TIMES.
+               10 CKPT-NEW-SALESNUM PIC X(10).
+               10 CKPT-NEW-PERIOD PIC X(6).
+               10 CKPT-NEW-COMM PIC 9(5)V99.
+       01 CKPT-NEW-CNT PIC 999 VALUE 0.
+       01 CKPT-SUB PIC 999 VALUE 0.
+       01 CKPT-EOF-S PIC X(3) VALUE 'NO'.
+       01 PRIOR-FOUND PIC X(3) VALUE 'NO'.
+      *  TOP 5 COMMISSION EARNERS ACROSS ALL AREAS COMBINED, KEPT AS
+      *  A DESCENDING-BY-COMMISSION TABLE MAINTAINED BY INSERTION AS
+      *  EACH SALESMAN IS PROCESSED, PRINTED AS AN APPENDIX AFTER
+      *  FINAL-RTN.
+       01 TOP-TABLE.
+           05 TOP-ENTRY OCCURS 5 TIMES.
+               10 TOP-SALESNUM PIC X(10) VALUE SPACES.
+               10 TOP-SALESNAME PIC X(20) VALUE SPACES.
+               10 TOP-COMM PIC 9(5)V99 VALUE 0.
+       01 TOP-CNT PIC 9 VALUE 0.
+       01 TOP-SUB PIC 9 VALUE 0.
+       01 TOP-INS-POS PIC 9 VALUE 0.
+       01 SHIFT-TOP-IDX PIC 9 VALUE 0.
+       01 TOP-HDR.
+           05 FILLER PIC X(49) VALUE
+              'TOP 5 SALESMEN BY COMMISSION (ALL AREAS COMBINED)'.
+           05 FILLER PIC X(31).
+       01 TOP-HDR2.
+           05 FILLER PIC X(4) VALUE 'Rank'.
+           05 FILLER PIC X(11).
+           05 FILLER PIC X(15) VALUE 'Salesman Number'.
+           05 FILLER PIC X(8).
+           05 FILLER PIC X(13) VALUE 'Salesman Name'.
+           05 FILLER PIC X(16).
+           05 FILLER PIC X(10) VALUE 'Commission'.
+       01 TOP-LINE.
+           05 TOP-RANK-WS PIC Z9.
+           05 FILLER PIC X(3) VALUE '. '.
+           05 TOP-SALNUM-WS PIC X(10).
+           05 FILLER PIC X(13).
+           05 TOP-SALNAME-WS PIC X(20).
+           05 FILLER PIC X(16).
+           05 TOP-COMM-WS PIC Z9,999.99.
+       01 PL-LINE.
+           05 FILLER PIC X(15) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE '  vs prior period ('.
+           05 PL-PERIOD PIC X(6).
+           05 FILLER PIC X(8) VALUE ') Comm:'.
+           05 PL-COMM PIC Z9,999.99.
+           05 FILLER PIC X(4) VALUE ' Chg'.
+           05 PL-CHG PIC +ZZ9.99.
+           05 FILLER PIC X(1) VALUE '%'.
+       01 AREA-0.
+           05 EOF PIC A VALUE 'N'.
+           05 GRAND-S PIC 9(7)V99 VALUE 0.
+           05 GRAND-C PIC 9(5)V99 VALUE 0.
+           05 GRAND-M PIC 9(4) VALUE 0.
+      *  RECORDS SKIPPED BECAUSE ARCODE-S MATCHED NO AREA-TABLE ENTRY.
+           05 UNMATCHED-CNT PIC 9(4) VALUE 0.
+       SCREEN SECTION.
+       01 SCRN.
+           05 BLANK SCREEN.
+       PROCEDURE DIVISION.
+      *  DATA-DRIVEN OVER AREA-TABLE - ONE SINGLE PASS THROUGH
+      *  SALES-IN, SORTED BY AREA CODE, BREAKING ON A CHANGE OF AREA
+      *  RATHER THAN ONE HARDCODED *-BREAK-RTN PER AREA. A NEW AREA IS
+      *  JUST A NEW AREA-ENTRY FILLER LINE.
+       MAIN-RTN.
+           PERFORM LOAD-SALES-CKPT-RTN.
+           SORT SORT-WORK ON ASCENDING KEY SORT-ARCODE
+               USING SALES-IN
+               GIVING SALES-SORT-OUT.
+           OPEN INPUT SALES-SORT-OUT
+               OUTPUT SALES-OUT.
+           DISPLAY SCRN.
+           WRITE REP-OUT FROM HEADER1.
+           WRITE REP-OUT FROM HEADER2.
+           WRITE REP-OUT FROM SPACE-H.
+           WRITE REP-OUT FROM SPACE-H.
+           WRITE REP-OUT FROM HEADER3.
+           ACCEPT RUN-DATE-WS FROM DATE.
+           MOVE RUN-DATE-MM TO RUNINFO-MM.
+           MOVE RUN-DATE-DD TO RUNINFO-DD.
+           MOVE RUN-DATE-YY TO RUNINFO-YY.
+           MOVE PAGE-NO-WS TO RUNINFO-PAGE.
+           WRITE REP-OUT FROM HDR-RUNINFO.
+           WRITE REP-OUT FROM SPACE-H.
+           WRITE REP-OUT FROM SPACE-H.
+           PERFORM SUMMARY-PASS-RTN.
+           READ SALES-SORT-OUT AT END MOVE 'Y' TO EOF.
+           IF EOF NOT = 'Y'
+               PERFORM START-AREA-RTN
+               PERFORM AREA-BRK-RTN UNTIL EOF = 'Y'
+               IF AREA-IDX <= AREA-TAB-MAX
+                   PERFORM AREA-TOTAL-RTN
+               END-IF
+           END-IF.
+           PERFORM FINAL-RTN.
+           PERFORM TOP-PERFORMER-RTN.
+           PERFORM BELOW-QUOTA-RTN.
+           PERFORM SAVE-SALES-CKPT-RTN.
+           PERFORM LOG-RUN-RTN.
+           DISPLAY 'DATA RECORDED!'.
+           CLOSE SALES-OUT.
+           STOP RUN.
+
+      *  APPEND ONE LINE TO THE SHARED RUN LOG FOR THIS JOB'S RUN.
+       LOG-RUN-RTN.
+           MOVE 'ACTIVITY-3     ' TO RL-JOBNAME.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           COMPUTE RL-RECS-READ = GRAND-M + UNMATCHED-CNT.
+           MOVE GRAND-M TO RL-RECS-WRITTEN.
+           OPEN EXTEND RUN-LOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUN-LOG.
+
+      *  LOAD LAST RUN'S PER-SALESMAN COMMISSION INTO CKPT-OLD-TABLE.
+      *  FILE STATUS 35 MEANS THIS IS THE FIRST RUN - NOTHING TO
+      *  COMPARE AGAINST YET.
+       LOAD-SALES-CKPT-RTN.
+           MOVE 0 TO CKPT-OLD-CNT.
+           MOVE 'NO' TO CKPT-EOF-S.
+           OPEN INPUT SALES-CKPT.
+           IF CKPT-STATUS-S = '35'
+               MOVE 'YES' TO CKPT-EOF-S
+           ELSE
+               READ SALES-CKPT AT END MOVE 'YES' TO CKPT-EOF-S
+               PERFORM LOAD-SALES-CKPT-REC-RTN UNTIL CKPT-EOF-S = 'YES'
+               CLOSE SALES-CKPT
+           END-IF.
+       LOAD-SALES-CKPT-REC-RTN.
+           ADD 1 TO CKPT-OLD-CNT.
+           MOVE CKPT-SALESNUM-S TO CKPT-OLD-SALESNUM (CKPT-OLD-CNT).
+           MOVE CKPT-PERIOD-S TO CKPT-OLD-PERIOD (CKPT-OLD-CNT).
+           MOVE CKPT-COMM-S TO CKPT-OLD-COMM (CKPT-OLD-CNT).
+           READ SALES-CKPT AT END MOVE 'YES' TO CKPT-EOF-S.
+
+      *  WRITE THIS RUN'S PER-SALESMAN COMMISSION BACK OUT SO THE
+      *  NEXT RUN CAN COMPARE AGAINST IT.
+       SAVE-SALES-CKPT-RTN.
+           OPEN OUTPUT SALES-CKPT.
+           MOVE 1 TO CKPT-SUB.
+           PERFORM SAVE-SALES-CKPT-REC-RTN
+               UNTIL CKPT-SUB > CKPT-NEW-CNT.
+           CLOSE SALES-CKPT.
+       SAVE-SALES-CKPT-REC-RTN.
+           MOVE CKPT-NEW-SALESNUM (CKPT-SUB) TO CKPT-SALESNUM-S.
+           MOVE CKPT-NEW-PERIOD (CKPT-SUB) TO CKPT-PERIOD-S.
+           MOVE CKPT-NEW-COMM (CKPT-SUB) TO CKPT-COMM-S.
+           WRITE CKPT-REC-S.
+           ADD 1 TO CKPT-SUB.
+
+      *  PRELIMINARY SCAN OF THE SORTED FILE TO BUILD THE AREA
+      *  COMPARISON SUMMARY BEFORE THE DETAIL LISTINGS BEGIN.
+       SUMMARY-PASS-RTN.
+           MOVE 'NO' TO SUM-EOF.
+           CLOSE SALES-SORT-OUT.
+           OPEN INPUT SALES-SORT-OUT.
+           READ SALES-SORT-OUT AT END MOVE 'YES' TO SUM-EOF.
+           PERFORM SUMMARY-COMP UNTIL SUM-EOF = 'YES'.
+           CLOSE SALES-SORT-OUT.
+           OPEN INPUT SALES-SORT-OUT.
+           PERFORM PRINT-SUMMARY-RTN.
+           PERFORM RESET-AREA-COUNTS-RTN.
+       SUMMARY-COMP.
+           MOVE 1 TO SUM-IDX.
+           PERFORM SUMMARY-FIND-AREA-COMP
+               UNTIL SUM-IDX > AREA-TAB-MAX
+               OR ARCODE-S = AREA-CODE (SUM-IDX).
+           IF SUM-IDX <= AREA-TAB-MAX
+               MOVE SALES-S TO CUR-TOTSALE
+               PERFORM COMPUTE-COMMISSION-RTN
+               ADD SALES-S TO TOT-SALES-WS (SUM-IDX)
+               ADD CUR-COMMI TO TOT-COMM-WS (SUM-IDX)
+               ADD 1 TO NUM-SM-WS (SUM-IDX)
+           END-IF.
+           READ SALES-SORT-OUT AT END MOVE 'YES' TO SUM-EOF.
+       SUMMARY-FIND-AREA-COMP.
+           ADD 1 TO SUM-IDX.
+       PRINT-SUMMARY-RTN.
+           WRITE REP-OUT FROM SUM-HDR.
+           WRITE REP-OUT FROM SPACE-H.
+           WRITE REP-OUT FROM SUM-HDR2.
+           PERFORM PRINT-SUMMARY-LINE-RTN
+               VARYING SUM-IDX FROM 1 BY 1
+               UNTIL SUM-IDX > AREA-TAB-MAX.
+           WRITE REP-OUT FROM SPACE-H.
+           WRITE REP-OUT FROM SPACE-H.
+       PRINT-SUMMARY-LINE-RTN.
+           MOVE AREA-NAME (SUM-IDX) TO SUM-AREA-NAME-WS.
+           MOVE TOT-SALES-WS (SUM-IDX) TO SUM-SALES-WS.
+           MOVE TOT-COMM-WS (SUM-IDX) TO SUM-COMM-WS.
+           MOVE NUM-SM-WS (SUM-IDX) TO SUM-CNT-WS.
+           WRITE REP-OUT FROM SUM-LINE.
+       RESET-AREA-COUNTS-RTN.
+           MOVE 1 TO SUM-IDX.
+           PERFORM RESET-AREA-COUNTS-COMP
+               UNTIL SUM-IDX > AREA-TAB-MAX.
+       RESET-AREA-COUNTS-COMP.
+           MOVE 0 TO TOT-SALES-WS (SUM-IDX).
+           MOVE 0 TO TOT-COMM-WS (SUM-IDX).
+           MOVE 0 TO NUM-SM-WS (SUM-IDX).
+           ADD 1 TO SUM-IDX.
+
+      *  LOOK UP THE CURRENT RECORD'S AREA AND START A NEW GROUP.
+       START-AREA-RTN.
+           MOVE 1 TO AREA-IDX.
+           PERFORM FIND-AREA-RTN UNTIL AREA-IDX > AREA-TAB-MAX
+                   OR ARCODE-S = AREA-CODE (AREA-IDX).
+           IF AREA-IDX <= AREA-TAB-MAX
+               MOVE AREA-NAME (AREA-IDX) TO A-NAME-WS
+               WRITE REP-OUT FROM H-AREA-HDR
+               WRITE REP-OUT FROM SPACE-H
+               WRITE REP-OUT FROM HEADER4
+           END-IF.
+       FIND-AREA-RTN.
+           ADD 1 TO AREA-IDX.
+
+      *  SINGLE PASS THROUGH THE SORTED FILE, BREAKING ON ARCODE-S. AN
+      *  ARCODE-S THAT MATCHES NO TABLE ENTRY IS SKIPPED (BLANK LINE
+      *  ONLY) AND EXCLUDED FROM ALL AREA AND GRAND TOTALS.
+       AREA-BRK-RTN.
+           IF AREA-IDX > AREA-TAB-MAX
+                   OR ARCODE-S NOT = AREA-CODE (AREA-IDX)
+               IF AREA-IDX <= AREA-TAB-MAX
+                   PERFORM AREA-TOTAL-RTN
+               END-IF
+               PERFORM START-AREA-RTN
+           END-IF.
+           IF AREA-IDX <= AREA-TAB-MAX
+               PERFORM PROCESS-SALESMAN-RTN
+           ELSE
+               WRITE REP-OUT FROM SPACE-H
+               ADD 1 TO UNMATCHED-CNT
+           END-IF.
+           READ SALES-SORT-OUT AT END MOVE 'Y' TO EOF.
+
+      *  ONE SALESMAN'S DETAIL LINE: COMPUTE THE COMMISSION AND ROLL
+      *  IT INTO BOTH THE CURRENT AREA'S TOTALS AND THE GRAND TOTALS.
+       PROCESS-SALESMAN-RTN.
+           MOVE SALESNUM-S TO SALNUM-WS.
+           MOVE SALESNAME-S TO SALNAME-WS.
+           MOVE SALES-S TO CUR-TOTSALE.
+           ADD 1 TO NUM-SM-WS (AREA-IDX).
+           ADD 1 TO GRAND-M.
+           MOVE GRAND-M TO GRANDMAN.
+           PERFORM COMPUTE-COMMISSION-RTN.
+           MOVE CUR-TOTSALE TO TOTSAL-WS.
+           MOVE CUR-COMMI TO COMM-WS.
+           WRITE REP-OUT FROM SALESMAN-LINE.
+           PERFORM FIND-PRIOR-RTN.
+           IF PRIOR-FOUND = 'YES'
+               WRITE REP-OUT FROM PL-LINE
+           END-IF.
+           PERFORM ADD-CKPT-NEW-RTN.
+           PERFORM MAINTAIN-TOP-RTN.
+           ADD CUR-TOTSALE TO TOT-SALES-WS (AREA-IDX).
+           ADD CUR-COMMI TO TOT-COMM-WS (AREA-IDX).
+           ADD CUR-TOTSALE TO GRAND-S.
+           MOVE GRAND-S TO GRANDSAL.
+           ADD CUR-COMMI TO GRAND-C.
+           MOVE GRAND-C TO GRANDCOMM.
+
+      *  LOOK UP THIS SALESMAN'S PRIOR-PERIOD COMMISSION IN
+      *  CKPT-OLD-TABLE AND, IF FOUND, BUILD THE PERCENT-CHANGE LINE.
+       FIND-PRIOR-RTN.
+           MOVE 'NO' TO PRIOR-FOUND.
+           MOVE 1 TO CKPT-SUB.
+           PERFORM FIND-PRIOR-COMP
+               UNTIL CKPT-SUB > CKPT-OLD-CNT
+               OR PRIOR-FOUND = 'YES'.
+       FIND-PRIOR-COMP.
+           IF CKPT-OLD-SALESNUM (CKPT-SUB) = SALESNUM-S
+               MOVE 'YES' TO PRIOR-FOUND
+               MOVE CKPT-OLD-PERIOD (CKPT-SUB) TO PL-PERIOD
+               MOVE CKPT-OLD-COMM (CKPT-SUB) TO PL-COMM
+               IF CKPT-OLD-COMM (CKPT-SUB) = 0
+                   MOVE 0 TO PL-CHG
+               ELSE
+                   COMPUTE PL-CHG ROUNDED =
+                       ((CUR-COMMI - CKPT-OLD-COMM (CKPT-SUB)) /
+                           CKPT-OLD-COMM (CKPT-SUB)) * 100
+               END-IF
+           ELSE
+               ADD 1 TO CKPT-SUB
+           END-IF.
+
+      *  ACCUMULATE THIS SALESMAN'S PERIOD/COMMISSION SO IT CAN BE
+      *  WRITTEN OUT AS NEXT RUN'S PRIOR-PERIOD FIGURE.
+       ADD-CKPT-NEW-RTN.
+           ADD 1 TO CKPT-NEW-CNT.
+           MOVE SALESNUM-S TO CKPT-NEW-SALESNUM (CKPT-NEW-CNT).
+           MOVE PERIOD-CD-S TO CKPT-NEW-PERIOD (CKPT-NEW-CNT).
+           MOVE CUR-COMMI TO CKPT-NEW-COMM (CKPT-NEW-CNT).
+
+      *  INSERT THIS SALESMAN INTO TOP-TABLE IF THEIR COMMISSION
+      *  BEATS ANY OF THE CURRENT TOP 5 (UNFILLED SLOTS DEFAULT TO
+      *  ZERO SO THEY ALWAYS LOSE TO A REAL COMMISSION FIGURE).
+       MAINTAIN-TOP-RTN.
+           MOVE 1 TO TOP-INS-POS.
+           PERFORM FIND-TOP-POS-COMP
+               UNTIL TOP-INS-POS > 5
+               OR CUR-COMMI > TOP-COMM (TOP-INS-POS).
+           IF TOP-INS-POS <= 5
+               PERFORM SHIFT-TOP-RTN
+                   VARYING SHIFT-TOP-IDX FROM 5 BY -1
+                   UNTIL SHIFT-TOP-IDX <= TOP-INS-POS
+               MOVE SALNUM-WS TO TOP-SALESNUM (TOP-INS-POS)
+               MOVE SALNAME-WS TO TOP-SALESNAME (TOP-INS-POS)
+               MOVE CUR-COMMI TO TOP-COMM (TOP-INS-POS)
+               IF TOP-CNT < 5
+                   ADD 1 TO TOP-CNT
+               END-IF
+           END-IF.
+       FIND-TOP-POS-COMP.
+           ADD 1 TO TOP-INS-POS.
+       SHIFT-TOP-RTN.
+           MOVE TOP-SALESNUM (SHIFT-TOP-IDX - 1)
+               TO TOP-SALESNUM (SHIFT-TOP-IDX).
+           MOVE TOP-SALESNAME (SHIFT-TOP-IDX - 1)
+               TO TOP-SALESNAME (SHIFT-TOP-IDX).
+           MOVE TOP-COMM (SHIFT-TOP-IDX - 1)
+               TO TOP-COMM (SHIFT-TOP-IDX).
+
+      *  PRINT THE TOP-TABLE AS AN APPENDIX AFTER THE GRAND TOTALS.
+       TOP-PERFORMER-RTN.
+           WRITE REP-OUT FROM SPACE-H.
+           WRITE REP-OUT FROM SPACE-H.
+           WRITE REP-OUT FROM TOP-HDR.
+           WRITE REP-OUT FROM SPACE-H.
+           WRITE REP-OUT FROM TOP-HDR2.
+           PERFORM PRINT-TOP-RTN
+               VARYING TOP-SUB FROM 1 BY 1
+               UNTIL TOP-SUB > TOP-CNT.
+       PRINT-TOP-RTN.
+           MOVE TOP-SUB TO TOP-RANK-WS.
+           MOVE TOP-SALESNUM (TOP-SUB) TO TOP-SALNUM-WS.
+           MOVE TOP-SALESNAME (TOP-SUB) TO TOP-SALNAME-WS.
+           MOVE TOP-COMM (TOP-SUB) TO TOP-COMM-WS.
+           WRITE REP-OUT FROM TOP-LINE.
+
+      *  LOOK UP CUR-TOTSALE'S COMMISSION TIER IN COMM-TIER-TABLE.
+      *  SALES ABOVE EVERY TIER'S UPPER BOUND EARN 50%, CAPPED AT
+      *  COMM-CAP.
+       COMPUTE-COMMISSION-RTN.
+           MOVE 'NO' TO COMM-TIER-FOUND.
+           MOVE 1 TO COMM-TIER-IDX.
+           PERFORM FIND-COMM-TIER-RTN
+               UNTIL COMM-TIER-IDX > COMM-TIER-MAX
+               OR COMM-TIER-FOUND = 'YES'.
+           IF COMM-TIER-FOUND = 'YES'
+               COMPUTE CUR-COMMI =
+                   (COMM-TIER-RATE (COMM-TIER-IDX) / 100) * CUR-TOTSALE
+           ELSE
+               COMPUTE CUR-COMMI = (50 / 100) * CUR-TOTSALE
+               IF CUR-COMMI > COMM-CAP
+                   MOVE COMM-CAP TO CUR-COMMI
+               END-IF
+           END-IF.
+       FIND-COMM-TIER-RTN.
+           IF CUR-TOTSALE <= COMM-TIER-UPPER (COMM-TIER-IDX)
+               MOVE 'YES' TO COMM-TIER-FOUND
+           ELSE
+               ADD 1 TO COMM-TIER-IDX
+           END-IF.
+
+       AREA-TOTAL-RTN.
+           WRITE REP-OUT FROM SPACE-H.
+           MOVE AREA-NAME (AREA-IDX) TO AREA-NAME-S.
+           MOVE TOT-SALES-WS (AREA-IDX) TO SALES-AREA-WS.
+           WRITE REP-OUT FROM H-AREA-S.
+           MOVE AREA-NAME (AREA-IDX) TO AREA-NAME-C.
+           MOVE TOT-COMM-WS (AREA-IDX) TO COMMS-AREA-WS.
+           WRITE REP-OUT FROM H-AREA-C.
+           MOVE AREA-NAME (AREA-IDX) TO AREA-NAME-M.
+           MOVE NUM-SM-WS (AREA-IDX) TO MEN-AREA-WS.
+           WRITE REP-OUT FROM H-AREA-M.
+           WRITE REP-OUT FROM SPACE-H.
+
+       FINAL-RTN.
+           WRITE REP-OUT FROM SPACE-H.
+           WRITE REP-OUT FROM SPACE-H.
+           WRITE REP-OUT FROM H-GRAND-SALE.
+           WRITE REP-OUT FROM H-GRAND-COMM.
+           WRITE REP-OUT FROM H-GRAND-MAN.
+
+      *  SEPARATE RESCAN OF THE SORTED FILE FOR SALESMEN UNDER
+      *  QUOTA-WS, APPENDED AS AN EXCEPTION SECTION AFTER THE
+      *  AREA-BY-AREA REPORT. HEADER PRINTS ONLY ONCE, ON THE FIRST
+      *  BELOW-QUOTA SALESMAN FOUND.
+       BELOW-QUOTA-RTN.
+           MOVE 0 TO BQ-CNT.
+           MOVE 'NO' TO BQ-EOF.
+           CLOSE SALES-SORT-OUT.
+           OPEN INPUT SALES-SORT-OUT.
+           READ SALES-SORT-OUT AT END MOVE 'YES' TO BQ-EOF.
+           PERFORM BELOW-QUOTA-COMP UNTIL BQ-EOF = 'YES'.
+           CLOSE SALES-SORT-OUT.
+       BELOW-QUOTA-COMP.
+           MOVE 1 TO AREA-IDX.
+           PERFORM FIND-AREA-RTN UNTIL AREA-IDX > AREA-TAB-MAX
+                   OR ARCODE-S = AREA-CODE (AREA-IDX).
+      *  AN ARCODE-S THAT MATCHES NO AREA-TABLE ENTRY IS EXCLUDED FROM
+      *  THE MAIN ROSTER AND ALL AREA/GRAND TOTALS, SO IT IS EXCLUDED
+      *  FROM THIS APPENDIX TOO.
+           IF AREA-IDX <= AREA-TAB-MAX AND SALES-S < QUOTA-WS
+               IF BQ-CNT = 0
+                   WRITE REP-OUT FROM SPACE-H
+                   WRITE REP-OUT FROM SPACE-H
+                   WRITE REP-OUT FROM BQ-HDR
+                   WRITE REP-OUT FROM SPACE-H
+                   WRITE REP-OUT FROM HEADER4
+               END-IF
+               ADD 1 TO BQ-CNT
+               MOVE SALESNUM-S TO SALNUM-WS
+               MOVE SALESNAME-S TO SALNAME-WS
+               MOVE SALES-S TO CUR-TOTSALE
+               PERFORM COMPUTE-COMMISSION-RTN
+               MOVE CUR-TOTSALE TO TOTSAL-WS
+               MOVE CUR-COMMI TO COMM-WS
+               WRITE REP-OUT FROM SALESMAN-LINE
+           END-IF.
+           READ SALES-SORT-OUT AT END MOVE 'YES' TO BQ-EOF.
